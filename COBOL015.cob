@@ -3,6 +3,17 @@
       * AUTOR    : VAGNER RENATO BELLACOSA
       * OBJETIVO : PROGRAMA RECEBE PARM DE JCL
       * CPD      : INEFE
+      *
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026 VRB - PARM ACEITA TAMBEM FORMATO POR PALAVRA-CHAVE
+      *                  (NUM=123,MODE=X) QUANDO LKS-PARAM-TAM > 3, SEM
+      *                  QUEBRAR O LAYOUT POSICIONAL DE 3 BYTES USADO
+      *                  PELOS CHAMADORES JA EXISTENTES.
+      * 09/08/2026 VRB - NOVA CHAVE OPCIONAL SKIPNB=Y NO PARM PALAVRA-
+      *                  CHAVE. QUANDO LIGADA, O PERFORM ... TIMES
+      *                  PASSA A REPRESENTAR DIAS UTEIS (PULANDO
+      *                  SABADO, DOMINGO E FERIADO CADASTRADO), USANDO
+      *                  O MESMO SUBPROGRAMA DE CALENDARIO COBOL096.
       *****************************************************************
        IDENTIFICATION DIVISION.
       *
@@ -20,13 +31,38 @@
       *
        77 WSS-NOME          PIC X(10) VALUE LOW-VALUES.
        77 WSS-TAMANHO       PIC ZZZ9.
+       77 WSS-TOK-COUNT     PIC 9(002) COMP VALUE 0.
+       77 IDX-TOK           PIC 9(002) COMP VALUE 0.
+       77 WSS-LEN-VALOR     PIC 9(002) COMP VALUE 0.
+       77 WSS-ACHOU-NUM     PIC X(001) VALUE 'N'.
+           88 WSS-NUM-INFORMADO       VALUE 'Y'.
+       77 WSS-KW-MODE       PIC X(001) VALUE SPACE.
+       77 WSS-KW-SKIPNB     PIC X(001) VALUE 'N'.
+           88 WSS-SKIP-NAO-UTEIS      VALUE 'Y'.
+       77 WSS-DIA-CORRENTE  PIC 9(008) VALUE 0.
+       77 IDX-DIA-UTIL      PIC 9(003) COMP VALUE 0.
+      *
+       01 WSS-TOK-TAB.
+          05 WSS-TOK        OCCURS 5 TIMES PIC X(020).
+      *
+       01 WSS-UM-TOKEN.
+          05 WSS-TOK-CHAVE  PIC X(010).
+          05 WSS-TOK-VALOR  PIC X(010).
+      *
+      *----
+      * LINKAGE DO SUBPROGRAMA DE SOMA DE DIAS UTEIS (COBOL096),
+      * REUTILIZADO AQUI PARA PULAR FIM DE SEMANA/FERIADO QUANDO O
+      * PARM PEDIR SKIPNB=Y
+      *----
+           COPY  'COPY0961'.
       *
        LINKAGE SECTION.
       *
        01 LKS-PARM-IBM.
         05 LKS-PARAM-TAM    PIC S9(04) COMP.
-        05 LKS-PARAM-GROUP.
-         10 LKS-NUMERO      PIC 9(003).
+        05 LKS-PARAM-GROUP  PIC X(080).
+        05 LKS-NUMERO REDEFINES LKS-PARAM-GROUP
+                             PIC 9(003).
       *
       *-------------------------------------
        PROCEDURE DIVISION USING LKS-PARM-IBM.
@@ -36,10 +72,9 @@
       *
            DISPLAY ' COBOL015'
            DISPLAY ' PARAMETROS RECEBIDOS NESTE PROCESSAMENTO'
-           DISPLAY ' LKS-PARM-IBM    = ' LKS-PARM-IBM
            DISPLAY ' LKS-PARAM-TAM   = ' LKS-PARAM-TAM
-           DISPLAY ' LKS-PARAM-GROUP = ' LKS-PARAM-GROUP
-           DISPLAY ' LKS-NUMERO = ' LKS-NUMERO
+           DISPLAY ' LKS-PARAM-GROUP = '
+                   LKS-PARAM-GROUP(1:LKS-PARAM-TAM)
            DISPLAY ' '.
 
            ACCEPT WSS-NOME.
@@ -59,28 +94,72 @@
 
            MOVE LKS-PARAM-TAM TO WSS-TAMANHO.
 
-           IF LKS-PARAM-TAM > 3
-             DISPLAY '********************************************'
-             DISPLAY '*** ERRO GRAVE                           ***'
-             DISPLAY '*** TAMANHO INFORMADO MAIOR QUE O ESPERADO *'
-             DISPLAY '********************************************'
-             DISPLAY ' NUMERO RECEBIDO LKS-NUMERO = ' LKS-NUMERO
-             DISPLAY ' TAMANHO DO PARAMETRO = ' WSS-TAMANHO
-             MOVE 100  TO RETURN-CODE
-             PERFORM ROT-ABEND
+           PERFORM ROT-VALIDA-PARM
+              THRU ROT-VALIDA-PARM-EXIT.
+      *
+      ** EXIBE PARAMETRO
+      *
+           IF LKS-NUMERO > 100
+             DISPLAY '***************************'
+             DISPLAY '* '  LKS-NUMERO   ' NUMERO MAIOR QUE 100 '
+           ELSE
+             DISPLAY '***************************'
+             DISPLAY '* NUMERO = ' LKS-NUMERO
+             DISPLAY '***************************'
            END-IF.
 
+           IF WSS-SKIP-NAO-UTEIS
+              PERFORM ROT-DISP-DIAS-UTEIS
+                 THRU ROT-DISP-DIAS-UTEIS-EXIT
+           ELSE
+              PERFORM ROT-DISP LKS-NUMERO TIMES
+           END-IF
+
+           DISPLAY ' **** '
+
+           PERFORM ROT-DISP
+              THRU ROT-DISP-EXIT.
+
+           DISPLAY ' '
+           DISPLAY ' NOVO EXEMPLO'.
+           DISPLAY ' '
+
+           PERFORM ROT-DISP
+              THRU ROT-DISP-DOIS.
+
+           STOP RUN.
+
+      ******************************************************************
+      * ROTINA VALIDA O PARM - ACEITA O LAYOUT POSICIONAL ORIGINAL DE
+      * 3 BYTES (NUMERICO) OU, SE LKS-PARAM-TAM > 3, UM PARM NO
+      * FORMATO PALAVRA-CHAVE "NUM=123,MODE=X"
+      ******************************************************************
+       ROT-VALIDA-PARM.
+
            IF LKS-PARAM-TAM < 3
              DISPLAY '********************************************'
              DISPLAY '*** ERRO GRAVE                           ***'
              DISPLAY '*** TAMANHO INFORMADO MENOR QUE O ESPERADO *'
              DISPLAY '********************************************'
-             DISPLAY ' NUMERO RECEBIDO LKS-NUMERO = ' LKS-NUMERO
              DISPLAY ' TAMANHO DO PARAMETRO = ' WSS-TAMANHO
              MOVE 200  TO RETURN-CODE
              PERFORM ROT-ABEND
            END-IF.
-      *
+
+           IF LKS-PARAM-TAM = 3
+             PERFORM ROT-VALIDA-PARM-POSICIONAL
+                THRU ROT-VALIDA-PARM-POSICIONAL-EXIT
+           ELSE
+             PERFORM ROT-VALIDA-PARM-KEYWORD
+                THRU ROT-VALIDA-PARM-KEYWORD-EXIT
+           END-IF.
+
+       ROT-VALIDA-PARM-EXIT.
+           EXIT.
+
+      *----
+       ROT-VALIDA-PARM-POSICIONAL.
+
            IF LKS-NUMERO NOT NUMERIC
              DISPLAY '*******************************************'
              DISPLAY '*** ERRO GRAVE                          ***'
@@ -90,33 +169,130 @@
              MOVE 300  TO RETURN-CODE
              PERFORM ROT-ABEND
            END-IF.
-      *
-      ** EXIBE PARAMETRO
-      *
-           IF LKS-NUMERO > 100
-             DISPLAY '***************************'
-             DISPLAY '* '  LKS-NUMERO   ' NUMERO MAIOR QUE 100 '
-           ELSE
-             DISPLAY '***************************'
-             DISPLAY '* NUMERO = ' LKS-NUMERO
-             DISPLAY '***************************'
+
+       ROT-VALIDA-PARM-POSICIONAL-EXIT.
+           EXIT.
+
+      *----
+       ROT-VALIDA-PARM-KEYWORD.
+
+           MOVE 0 TO WSS-TOK-COUNT.
+
+           UNSTRING LKS-PARAM-GROUP(1:LKS-PARAM-TAM) DELIMITED BY ','
+               INTO WSS-TOK(1) WSS-TOK(2) WSS-TOK(3)
+                    WSS-TOK(4) WSS-TOK(5)
+               TALLYING IN WSS-TOK-COUNT
+           END-UNSTRING.
+
+           IF WSS-TOK-COUNT = 0
+             DISPLAY '*******************************************'
+             DISPLAY '*** ERRO GRAVE                          ***'
+             DISPLAY '*** PARM KEYWORD SEM CONTEUDO RECONHECIVEL'
+             DISPLAY '*******************************************'
+             MOVE 400  TO RETURN-CODE
+             PERFORM ROT-ABEND
            END-IF.
 
-           PERFORM ROT-DISP LKS-NUMERO TIMES
+           MOVE 1 TO IDX-TOK.
 
-           DISPLAY ' **** '
+           PERFORM ROT-PROCESSA-TOKEN
+              UNTIL IDX-TOK > WSS-TOK-COUNT.
 
-           PERFORM ROT-DISP
-              THRU ROT-DISP-EXIT.
+           IF NOT WSS-NUM-INFORMADO
+             DISPLAY '*******************************************'
+             DISPLAY '*** ERRO GRAVE                          ***'
+             DISPLAY '*** PARM KEYWORD SEM A CHAVE NUM=       ***'
+             DISPLAY '*******************************************'
+             MOVE 500  TO RETURN-CODE
+             PERFORM ROT-ABEND
+           END-IF.
 
-           DISPLAY ' '
-           DISPLAY ' NOVO EXEMPLO'.
-           DISPLAY ' '
+           DISPLAY ' WSS-KW-MODE (OPCIONAL) = ' WSS-KW-MODE.
 
-           PERFORM ROT-DISP
-              THRU ROT-DISP-DOIS.
+       ROT-VALIDA-PARM-KEYWORD-EXIT.
+           EXIT.
 
-           STOP RUN.
+      *----
+       ROT-PROCESSA-TOKEN.
+
+           MOVE SPACES TO WSS-UM-TOKEN.
+
+           UNSTRING WSS-TOK(IDX-TOK) DELIMITED BY '='
+               INTO WSS-TOK-CHAVE WSS-TOK-VALOR
+           END-UNSTRING.
+
+           MOVE 0 TO WSS-LEN-VALOR.
+
+           INSPECT WSS-TOK-VALOR
+              TALLYING WSS-LEN-VALOR FOR CHARACTERS
+              BEFORE INITIAL SPACE.
+
+           EVALUATE WSS-TOK-CHAVE
+               WHEN 'NUM'
+                    IF WSS-LEN-VALOR = 0 OR
+                       WSS-TOK-VALOR(1:WSS-LEN-VALOR) NOT NUMERIC
+                       DISPLAY '*** NUM= NAO EH NUMERICO: '
+                               WSS-TOK(IDX-TOK)
+                       MOVE 310  TO RETURN-CODE
+                       PERFORM ROT-ABEND
+                    END-IF
+                    IF FUNCTION NUMVAL(WSS-TOK-VALOR(1:WSS-LEN-VALOR))
+                       > 999
+                       DISPLAY '*** NUM= MAIOR QUE 999: '
+                               WSS-TOK(IDX-TOK)
+                       MOVE 320  TO RETURN-CODE
+                       PERFORM ROT-ABEND
+                    END-IF
+                    COMPUTE LKS-NUMERO =
+                       FUNCTION NUMVAL(WSS-TOK-VALOR(1:WSS-LEN-VALOR))
+                    END-COMPUTE
+                    SET WSS-NUM-INFORMADO TO TRUE
+               WHEN 'MODE'
+                    MOVE WSS-TOK-VALOR(1:1) TO WSS-KW-MODE
+               WHEN 'SKIPNB'
+                    MOVE WSS-TOK-VALOR(1:1) TO WSS-KW-SKIPNB
+               WHEN OTHER
+                    DISPLAY '*** AVISO: CHAVE DESCONHECIDA IGNORADA: '
+                            WSS-TOK-CHAVE
+           END-EVALUATE.
+
+           ADD 1 TO IDX-TOK.
+
+      *----
+      * VERSAO DO LACO DE EXIBICAO QUE CONTA DIAS UTEIS (PULA SABADO,
+      * DOMINGO E FERIADO CADASTRADO) EM VEZ DE CONTAR SIMPLESMENTE
+      * LKS-NUMERO REPETICOES. A CADA DIA UTIL ENCONTRADO A PARTIR DA
+      * DATA CORRENTE, CHAMA COBOL096 PARA AVANCAR 1 DIA UTIL E EXIBE.
+      *----
+       ROT-DISP-DIAS-UTEIS.
+
+           MOVE FUNCTION CURRENT-DATE(1:8)  TO WSS-DIA-CORRENTE.
+           MOVE 0                           TO IDX-DIA-UTIL.
+
+           PERFORM ROT-AVANCA-DIA-UTIL
+              UNTIL IDX-DIA-UTIL NOT LESS LKS-NUMERO.
+
+       ROT-DISP-DIAS-UTEIS-EXIT.
+           EXIT.
+
+      *----
+       ROT-AVANCA-DIA-UTIL.
+
+           MOVE WSS-DIA-CORRENTE      TO WSS-DIAUTIL-DATA-BASE.
+           MOVE 1                     TO WSS-DIAUTIL-QTD-DIAS.
+
+           CALL 'COBOL096' USING WSS-DIAUTIL-LINKAGE.
+
+           IF WSS-RETURN-CODE NOT EQUAL 0
+              DISPLAY 'COBOL015 - ERRO COBOL096 RC=' WSS-RETURN-CODE
+                      ' ' WSS-MENSAGEM
+              MOVE LKS-NUMERO         TO IDX-DIA-UTIL
+           ELSE
+              MOVE WSS-DIAUTIL-DATA-CALC TO WSS-DIA-CORRENTE
+              ADD 1                   TO IDX-DIA-UTIL
+              DISPLAY ' DIA UTIL ' IDX-DIA-UTIL ' = ' WSS-DIA-CORRENTE
+              PERFORM ROT-DISP
+           END-IF.
 
        ROT-DISP.
 
