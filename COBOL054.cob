@@ -4,10 +4,24 @@
       * OBJETIVO : PROGRAMA TABELA COM PESQUISA BINARIA
       *            TABELA UNIDIMENSIONAL COM 90 OCORRENCIAS
       * CPD      : INEFE
+      *
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026 VRB - TABELA PASSOU A SER CARREGADA DO ARQUIVO DE
+      *                  REFERENCIA TABREF (EM VEZ DE FICAR VAZIA),
+      *                  COM CACHE EM MEMORIA E RELOAD AUTOMATICO
+      *                  QUANDO O TIMESTAMP GRAVADO NO HEADER DO
+      *                  ARQUIVO MUDA, PARA UM JOB BATCH DE LONGA
+      *                  DURACAO PEGAR CORRECOES NO MESMO DIA SEM
+      *                  RECOMPILAR/RESSUBMETER. PROGRAMA PASSOU DE
+      *                  STOP RUN PARA SUBPROGRAMA (PROCEDURE DIVISION
+      *                  USING / GOBACK) PARA SER CHAMADO REPETIDAS
+      *                  VEZES MANTENDO O CACHE CARREGADO. TAMBEM
+      *                  CORRIGIDO O PROGRAM-ID, QUE ESTAVA GRAVADO
+      *                  COMO COBOL050.
       *****************************************************************
        IDENTIFICATION DIVISION.
       *************************
-       PROGRAM-ID. COBOL050.
+       PROGRAM-ID. COBOL054.
        AUTHOR. VAGNER BELLACOSA.
        DATE-WRITTEN. 11/06/23 @ 14:10:00.
        DATE-COMPILED. 2023-06-11.
@@ -17,54 +31,212 @@
       **********************
        ENVIRONMENT DIVISION.
       **********************
-
+      *
+       CONFIGURATION SECTION.
+      *
+       SOURCE-COMPUTER. IBM-I.
+       OBJECT-COMPUTER. IBM-I.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT TABREF ASSIGN TO TABREF
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS ST-TABREF.
+      *
       ***************
        DATA DIVISION.
       ***************
+      *
        FILE SECTION.
+      *
+       FD  TABREF
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+      *----
+       01  REG-TABREF.
+           03  TABREF-TIPO                 PIC X(001).
+           03  FILLER                      PIC X(079).
+      *----
+       01  REG-TABREF-HEADER REDEFINES REG-TABREF.
+           03  FILLER                      PIC X(001).
+           03  TABREF-DATA-HORA            PIC X(014).
+           03  FILLER                      PIC X(065).
+      *----
+       01  REG-TABREF-DETALHE REDEFINES REG-TABREF.
+           03  FILLER                      PIC X(001).
+           03  DET-PART-1                  PIC 99.
+           03  DET-KEY-1                   PIC 9(5).
+           03  DET-PART-2                  PIC 9(6).
+           03  DET-KEY-2                   PIC 9(4).
+           03  DET-PART-3                  PIC 9(18).
+           03  DET-KEY-3                   PIC 9(5).
+           03  FILLER                      PIC X(039).
       *
        WORKING-STORAGE SECTION.
       *
+       77  ST-TABREF                       PIC 9(002) VALUE 0.
+       77  WSS-EOF-TABREF                  PIC X(001) VALUE 'N'.
+       77  WSS-TABELA-CARREGADA            PIC X(001) VALUE 'N'.
+       77  WSS-ULTIMO-REFRESH              PIC X(014) VALUE SPACES.
+       77  WSS-HEADER-ATUAL                PIC X(014) VALUE SPACES.
+       77  WSS-QTD-CARREGADA               PIC 9(004) VALUE 0.
+      *----
        01  TABLE-A.
-         05 TABLE-ENTRY OCCURS 90 TIMES
+           05 TABLE-ENTRY OCCURS 0 TO 90 TIMES
+                  DEPENDING ON WSS-QTD-CARREGADA
                   ASCENDING KEY-1, KEY-2
                   DESCENDING KEY-3
                   INDEXED BY INDX-1.
-           10 PART-1       PIC 99.
-           10 KEY-1        PIC 9(5).
-           10 PART-2       PIC 9(6).
-           10 KEY-2        PIC 9(4).
-           10 PART-3       PIC 9(18).
-           10 KEY-3        PIC 9(5).
+              10 PART-1       PIC 99.
+              10 KEY-1        PIC 9(5).
+              10 PART-2       PIC 9(6).
+              10 KEY-2        PIC 9(4).
+              10 PART-3       PIC 9(18).
+              10 KEY-3        PIC 9(5).
       *
-       01 OUTPUT-AREA      PIC 999.
+       LINKAGE SECTION.
       *
-      ********************
-       PROCEDURE DIVISION.
-      ********************
+           COPY  'COPY0541'.
+      *
+      **************************************************
+       PROCEDURE DIVISION USING WSS-CONSULTA-TABELA-LINKAGE.
+      **************************************************
 
-           DISPLAY 'COBOL050'.
-           DISPLAY 'EXEMPLO DE BUSCA EM TABELA UNIDIMENSIONAL'.
-           DISPLAY ' '.
+           MOVE 0                  TO WSS-RETURN-CODE.
+           MOVE SPACES             TO WSS-MENSAGEM.
+           MOVE 'N'                TO WSS-CT-ACHOU.
+           MOVE 0                  TO WSS-CT-OUTPUT-AREA.
 
-      *****************************************************************
-           DISPLAY ' '.
-           DISPLAY 'PROGRAMA TABELA COM PESQUISA BINARIA'
-           DISPLAY 'TABELA UNIDIMENSIONAL COM 90 OCORRENCIAS'
-           DISPLAY ' '.
+           PERFORM 0001-VERIFICA-RELOAD
+              THRU 0001-VERIFICA-RELOAD-EXIT.
+
+           IF WSS-RETURN-CODE NOT EQUAL 0
+              GOBACK
+           END-IF.
 
            SEARCH ALL TABLE-ENTRY
              AT END
-               PERFORM NOENTRY
-             WHEN KEY-1 (INDX-1) = VALUE-1 AND
-                  KEY-2 (INDX-1) = VALUE-2 AND
-                  KEY-3 (INDX-1) = VALUE-3
-               MOVE PART-1 (INDX-1) TO OUTPUT-AREA
-           END-SEARCH
+               MOVE 'N'               TO WSS-CT-ACHOU
+             WHEN KEY-1 (INDX-1) = WSS-CT-VALUE-1 AND
+                  KEY-2 (INDX-1) = WSS-CT-VALUE-2 AND
+                  KEY-3 (INDX-1) = WSS-CT-VALUE-3
+               MOVE PART-1 (INDX-1)    TO WSS-CT-OUTPUT-AREA
+               MOVE 'Y'                TO WSS-CT-ACHOU
+           END-SEARCH.
+
+           IF NOT WSS-CT-ENCONTROU
+              MOVE 'CHAVE NAO ENCONTRADA EM TABREF' TO WSS-MENSAGEM
+           END-IF.
+
+           GOBACK.
+
+      *****************************************************************
+      * ABRE O TABREF, LE O HEADER E SO RECARREGA A TABELA EM MEMORIA
+      * QUANDO O TIMESTAMP DO HEADER FOR DIFERENTE DO ULTIMO CARREGADO
+      * (OU NA PRIMEIRA CHAMADA). SE NADA MUDOU, REAPROVEITA O CACHE.
+      *----
+       0001-VERIFICA-RELOAD.
+
+           MOVE 'N'                TO WSS-EOF-TABREF.
+
+           OPEN INPUT TABREF.
+
+           IF ST-TABREF NOT EQUAL 0
+              DISPLAY 'COBOL054 - ERRO OPEN TABREF FS=' ST-TABREF
+              MOVE ST-TABREF          TO WSS-RETURN-CODE
+              MOVE 'ERRO NA ABERTURA DO ARQUIVO TABREF'
+                                      TO WSS-MENSAGEM
+              GO TO 0001-VERIFICA-RELOAD-EXIT
+           END-IF.
+
+           READ TABREF INTO REG-TABREF
+              AT END MOVE 'Y' TO WSS-EOF-TABREF
+           END-READ.
+
+           IF WSS-EOF-TABREF EQUAL 'Y' OR TABREF-TIPO NOT EQUAL 'H'
+              DISPLAY 'COBOL054 - ERRO TABREF SEM HEADER VALIDO'
+              MOVE 520                TO WSS-RETURN-CODE
+              MOVE 'ARQUIVO TABREF SEM REGISTRO HEADER'
+                                      TO WSS-MENSAGEM
+              CLOSE TABREF
+              GO TO 0001-VERIFICA-RELOAD-EXIT
+           END-IF.
+
+           MOVE TABREF-DATA-HORA      TO WSS-HEADER-ATUAL.
+
+           IF WSS-TABELA-CARREGADA EQUAL 'Y'
+              AND WSS-HEADER-ATUAL EQUAL WSS-ULTIMO-REFRESH
+              CLOSE TABREF
+              GO TO 0001-VERIFICA-RELOAD-EXIT
+           END-IF.
+
+           DISPLAY 'COBOL054 - RECARREGANDO TABREF, HEADER = '
+                   WSS-HEADER-ATUAL.
+
+           PERFORM 0002-CARGA-TABELA
+              THRU 0002-CARGA-TABELA-EXIT.
+
+           CLOSE TABREF.
+
+           MOVE WSS-HEADER-ATUAL      TO WSS-ULTIMO-REFRESH.
+           MOVE 'Y'                   TO WSS-TABELA-CARREGADA.
+
+       0001-VERIFICA-RELOAD-EXIT.
+           EXIT.
+
+      *----
+      * LE OS REGISTROS DE DETALHE DO TABREF E MONTA TABLE-ENTRY.
+      *----
+       0002-CARGA-TABELA.
+
+           MOVE 0 TO WSS-QTD-CARREGADA.
+
+           PERFORM 0003-LER-DETALHE
+              THRU 0003-LER-DETALHE-EXIT
+              UNTIL WSS-EOF-TABREF EQUAL 'Y'.
+
+       0002-CARGA-TABELA-EXIT.
+           EXIT.
+
+      *----
+       0003-LER-DETALHE.
+
+           READ TABREF INTO REG-TABREF
+              AT END MOVE 'Y' TO WSS-EOF-TABREF
+           END-READ.
 
-           DISPLAY 'OUTPUT-AREA = '  OUTPUT-AREA.
+           IF ST-TABREF NOT EQUAL 0 AND WSS-EOF-TABREF NOT = 'Y'
+              DISPLAY 'COBOL054 - ERRO READ TABREF FS=' ST-TABREF
+              MOVE ST-TABREF          TO WSS-RETURN-CODE
+              MOVE 'ERRO NA LEITURA DO ARQUIVO TABREF'
+                                      TO WSS-MENSAGEM
+              MOVE 'Y'                TO WSS-EOF-TABREF
+           ELSE
+              IF WSS-EOF-TABREF NOT = 'Y'
+                 IF WSS-QTD-CARREGADA >= 90
+                    DISPLAY 'COBOL054 - ERRO TABREF COM MAIS DE 90 '
+                            'DETALHES'
+                    MOVE 530             TO WSS-RETURN-CODE
+                    MOVE 'TABREF COM MAIS DE 90 REGISTROS DE DETALHE'
+                                         TO WSS-MENSAGEM
+                    MOVE 'Y'             TO WSS-EOF-TABREF
+                 ELSE
+                    ADD 1                TO WSS-QTD-CARREGADA
+                    SET INDX-1           TO WSS-QTD-CARREGADA
+                    MOVE DET-PART-1      TO PART-1 (INDX-1)
+                    MOVE DET-KEY-1       TO KEY-1  (INDX-1)
+                    MOVE DET-PART-2      TO PART-2 (INDX-1)
+                    MOVE DET-KEY-2       TO KEY-2  (INDX-1)
+                    MOVE DET-PART-3      TO PART-3 (INDX-1)
+                    MOVE DET-KEY-3       TO KEY-3  (INDX-1)
+                 END-IF
+              END-IF
+           END-IF.
 
-           STOP RUN.
+       0003-LER-DETALHE-EXIT.
+           EXIT.
 
-       END PROGRAM COBOL050.
+       END PROGRAM COBOL054.
       ********************** FIM DO PROGRAMA **************************
