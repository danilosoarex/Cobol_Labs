@@ -65,10 +65,21 @@
            PERFORM ROT-OPEN-FILE
               THRU ROT-OPEN-FILE-EXIT.
 
+           PERFORM ROT-RESTART-ABRE
+              THRU ROT-RESTART-ABRE-EXIT.
+
+           PERFORM ROT-RESTART-PULA-UM-REGISTRO
+              THRU ROT-RESTART-PULA-UM-REGISTRO-EXIT
+              UNTIL WSS-REG-LIDOS >= WSS-REINICIA-APOS-REG
+                 OR WSS-EOF EQUAL 'Y'.
+
            PERFORM ROT-READ-FILE
               THRU ROT-READ-FILE-EXIT
               UNTIL WSS-EOF EQUAL 'Y'.
 
+           PERFORM ROT-VALIDA-CONTROLE-TOTAL
+              THRU ROT-VALIDA-CONTROLE-TOTAL-EXIT.
+
            PERFORM ROT-CLOSE-FILE
               THRU ROT-CLOSE-FILE-EXIT.
 
@@ -133,10 +144,13 @@
                 NEXT SENTENCE
               ELSE
                 ADD  01                 TO   WSS-REG-LIDOS
+                ADD  01                 TO   WSS-QTD-LIDA-TOTAL
                 MOVE REG-DADOS          TO   REG-INPUT
                 DISPLAY ' REG-INPUT : ' REG-INPUT
                 DISPLAY ' REG-NOME       : ' REG-NOME
                 DISPLAY ' REG-DATA-NASC  : ' REG-DATA-NASC
+                PERFORM ROT-CHECKPOINT-GRAVA
+                   THRU ROT-CHECKPOINT-GRAVA-EXIT
               END-IF
            END-IF.
 
@@ -209,6 +223,9 @@
        ROT-ESTATISTICA-EXIT.
            EXIT.
 
+      * ROTINAS DE RESTART/CHECKPOINT E CONTROLE TOTAL DE REGISTROS
+           COPY  'COPY0425'.
+      *
       * COMANDOS DIVERSOS EXEMPLO DE USO DO COPYBOOK
            COPY  'COPY0424'.
       *
