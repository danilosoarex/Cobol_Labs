@@ -74,10 +74,21 @@
            PERFORM ROT-OPEN-FILE
               THRU ROT-OPEN-FILE-EXIT.
 
+           PERFORM ROT-RESTART-ABRE
+              THRU ROT-RESTART-ABRE-EXIT.
+
+           PERFORM ROT-RESTART-PULA-UM-REGISTRO
+              THRU ROT-RESTART-PULA-UM-REGISTRO-EXIT
+              UNTIL WSS-REG-LIDOS >= WSS-REINICIA-APOS-REG
+                 OR WSS-EOF EQUAL 'Y'.
+
            PERFORM ROT-READ-FILE
               THRU ROT-READ-FILE-EXIT
               UNTIL WSS-EOF EQUAL 'Y'.
 
+           PERFORM ROT-VALIDA-CONTROLE-TOTAL
+              THRU ROT-VALIDA-CONTROLE-TOTAL-EXIT.
+
            PERFORM ROT-CLOSE-FILE
               THRU ROT-CLOSE-FILE-EXIT.
 
@@ -141,12 +152,15 @@
                 NEXT SENTENCE
               ELSE
                 ADD  01                 TO   WSS-REG-LIDOS
+                ADD  01                 TO   WSS-QTD-LIDA-TOTAL
                 MOVE REG-DADOS          TO   REG-INPUT
                 DISPLAY ' REG-INPUT      : ' REG-INPUT
                 DISPLAY ' REG-NOME       : ' REG-NOME
                 DISPLAY ' REG-DATA-NASC  : ' REG-DATA-NASC
                 PERFORM ROT-WRITE-FILE
                    THRU ROT-WRITE-FILE-EXIT
+                PERFORM ROT-CHECKPOINT-GRAVA
+                   THRU ROT-CHECKPOINT-GRAVA-EXIT
               END-IF
            END-IF.
 
@@ -223,6 +237,9 @@
        ROT-ABEND-EXIT.
            EXIT.
 
+      * ROTINAS DE RESTART/CHECKPOINT E CONTROLE TOTAL DE REGISTROS
+           COPY  'COPY0425'.
+
            COPY  'COPY0424'.
 
        END PROGRAM COBOL061.
