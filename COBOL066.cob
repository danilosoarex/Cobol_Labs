@@ -27,6 +27,8 @@
        01 WSS-NUMB        PIC 9(4) VALUE 11.
        01 WSS-FACT        PIC 9(8) VALUE 0.
        01 WSS-DATA-COMPIL PIC X(16) VALUE SPACES.
+       01 WSS-PROFUNDIDADE     PIC 9(004) VALUE 0.
+       01 WSS-PROFUNDIDADE-MAX PIC 9(004) VALUE 0100.
       *
        LOCAL-STORAGE SECTION.
       *
@@ -46,11 +48,18 @@
 
            MOVE WSS-NUMB TO WSS-NUM.
 
+           IF WSS-PROFUNDIDADE > WSS-PROFUNDIDADE-MAX
+              DISPLAY 'COBOL066 - PROFUNDIDADE DE RECURSAO EXCEDIDA'
+              MOVE 16                  TO RETURN-CODE
+              GOBACK
+           END-IF.
+
            IF WSS-NUMB = 0
 
               MOVE 1 TO WSS-FACT
            ELSE
               SUBTRACT 1 FROM WSS-NUMB
+              ADD 1 TO WSS-PROFUNDIDADE
 
               CALL 'COBOL066'
 
