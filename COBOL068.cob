@@ -30,6 +30,7 @@
        01  PGMPARM.
          02  PGMPARM-LENGTH PIC S9(4) BINARY.
          02  PGMPARM-CONTENS PIC X(100).
+       01  WSS-PROFUNDIDADE-MAX PIC S9(4) BINARY VALUE 100.
       *
        LOCAL-STORAGE SECTION.
       *
@@ -65,6 +66,12 @@
            ADD 1  TO PARMNO
            ADD 1  TO LOCALNO
 
+           IF PARMNO > WSS-PROFUNDIDADE-MAX
+              DISPLAY 'COBOL068 - PROFUNDIDADE DE RECURSAO EXCEDIDA'
+              MOVE 16                  TO RETURN-CODE
+              GOBACK
+           END-IF
+
            IF PGMPARM-LENGTH > 0
 
               INSPECT PGMPARM-CONTENS(1:PGMPARM-LENGTH)
