@@ -3,10 +3,17 @@
       * AUTOR    : VAGNER RENATO BELLACOSA
       * OBJETIVO : EXEMPLO CALL EXECUTANDO COMANDO NO TSO
       * CPD      : INEFE
+      *
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026 VRB - DDNAME E DATASET PASSAM A SER RECEBIDOS VIA
+      *                  LINKAGE (LKS-DDNAME/LKS-DATASET) EM VEZ DE
+      *                  LITERAL FIXO, E O RETURN-CODE NOT = 0 DO TSOLNK
+      *                  EH DEVOLVIDO AO CHAMADOR EM LKS-RETURN-CODE/
+      *                  LKS-MENSAGEM.
       *****************************************************************
        IDENTIFICATION DIVISION.
       *************************
-       PROGRAM-ID. COBOL069
+       PROGRAM-ID. COBOL069.
        AUTHOR. VAGNER BELLACOSA.
        DATE-WRITTEN. 21/06/23 @ 12:15:00.
        DATE-COMPILED. 2023-06-21.
@@ -33,10 +40,24 @@
        01 PARM6                   PIC S9(9) VALUE +0 COMP.
       *
        77 WSS-DATA-COMPIL             PIC X(16).
+       77 WSS-LEN-DDNAME              PIC 9(002) VALUE 0.
+       77 WSS-LEN-DATASET             PIC 9(002) VALUE 0.
+      *
+       LINKAGE SECTION.
       *
-      ********************
-       PROCEDURE DIVISION.
-      ********************
+       01  LKS-TSOALLOC-LINKAGE.
+           03  LKS-DDNAME              PIC X(008).
+           03  LKS-DATASET             PIC X(044).
+           03  LKS-TSO-OUTPUT.
+               05  LKS-RETURN-CODE     PIC 9(003).
+               05  LKS-MENSAGEM        PIC X(030).
+      *
+      ******************************************************
+       PROCEDURE DIVISION USING LKS-TSOALLOC-LINKAGE.
+      ******************************************************
+
+           MOVE 0   TO LKS-RETURN-CODE.
+           MOVE SPACES TO LKS-MENSAGEM.
 
            DISPLAY 'COBOL069'.
            DISPLAY 'CALL EXECUTANDO COMANDO NO TSO   '.
@@ -46,20 +67,42 @@
            DISPLAY ' WSS-DATA-COMPIL = ' WSS-DATA-COMPIL
            DISPLAY ' '
 
+           IF LKS-DDNAME EQUAL SPACES OR LKS-DATASET EQUAL SPACES
+             MOVE 20                        TO LKS-RETURN-CODE
+             MOVE 'DDNAME/DATASET NAO INFORMADO' TO LKS-MENSAGEM
+             DISPLAY ' LKS-MENSAGEM = ' LKS-MENSAGEM
+             GOBACK
+           END-IF.
+
+           MOVE 0 TO WSS-LEN-DDNAME.
+           INSPECT LKS-DDNAME
+              TALLYING WSS-LEN-DDNAME FOR CHARACTERS BEFORE INITIAL
+                       SPACE.
+
+           MOVE 0 TO WSS-LEN-DATASET.
+           INSPECT LKS-DATASET
+              TALLYING WSS-LEN-DATASET FOR CHARACTERS BEFORE INITIAL
+                       SPACE.
+
            MOVE 261        TO PARM1
 
-      *    MOVE 'ALLOCATE FI(MYDDNAME) DA(''MY.OWN.DATASET'') SHR'
-      *                                      TO PARM2
-           MOVE 'ALLOCATE FI(JCL1234)
-      -          'DA(''KC02746.WORKBOOK.COBOL'') SHR'
-                                             TO PARM2
+           STRING 'ALLOCATE FI('             DELIMITED BY SIZE
+                  LKS-DDNAME(1:WSS-LEN-DDNAME) DELIMITED BY SIZE
+                  ') DA('''                   DELIMITED BY SIZE
+                  LKS-DATASET(1:WSS-LEN-DATASET) DELIMITED BY SIZE
+                  ''') SHR'                   DELIMITED BY SIZE
+             INTO PARM2
+           END-STRING.
+
            CALL 'TSOLNK' USING PARM1 PARM2 PARM3 PARM4 PARM5 PARM6
 
            IF RETURN-CODE NOT = 0
              DISPLAY 'ALLOC FAILED WITH TSO RETURN-CODE = ' RETURN-CODE
+             MOVE RETURN-CODE               TO LKS-RETURN-CODE
+             MOVE 'FALHA NO ALLOCATE TSO'   TO LKS-MENSAGEM
            END-IF
 
-           STOP RUN.
+           GOBACK.
 
        END PROGRAM COBOL069.
       ********************** FIM PROGRAMA   ****************************
