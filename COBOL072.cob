@@ -4,6 +4,11 @@
       * OBJETIVO : EXEMPLO LEITURA DE SYSIN E RECEBER VARIAVEIS DO
       *            SISTEMA PARA FINS DIDATICOS
       * CPD      : INEFE
+      *
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026 VRB - GRAVA OS VALORES DO PARAM-LINK E DE CADA SYSIN
+      *                  ACEITO EM ARQUIVO DE AUDITORIA PERMANENTE
+      *                  (AUDLOG), IDENTIFICADO POR JOBNAME E DATA/HORA.
       *****************************************************************
        IDENTIFICATION DIVISION.
       *************************
@@ -17,18 +22,54 @@
       **********************
        ENVIRONMENT DIVISION.
       **********************
+        INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT AUDLOG ASSIGN TO AUDLOG
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS ST-AUDLOG.
+      *
       ***************
        DATA DIVISION.
       ***************
        FILE SECTION.
+      *
+       FD  AUDLOG
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+      *----
+       01  REG-AUDLOG.
+           03  AUD-JOBNAME                 PIC X(008).
+           03  AUD-DATA-HORA.
+               05  AUD-ANO                 PIC X(004).
+               05  AUD-MES                 PIC X(002).
+               05  AUD-DIA                 PIC X(002).
+               05  AUD-HORA                PIC X(002).
+               05  AUD-MINUTO              PIC X(002).
+               05  AUD-SEGUNDO             PIC X(002).
+           03  AUD-TIPO                    PIC X(010).
+           03  AUD-SEQ                     PIC 9(003).
+           03  AUD-VALOR                   PIC X(020).
+           03  FILLER                      PIC X(025).
       *
        WORKING-STORAGE SECTION.
       *
+       77  ST-AUDLOG              PIC 9(002) VALUE 0.
        01 WSS-VARIAVEIS       PIC X(20) VALUE SPACES.
        01 WSS-VARIAVEIL-OLD   PIC X(20) VALUE SPACES.
        01 WSS-COUNT           PIC 9(03) VALUE ZEROES.
        01 WSS-DATA-COMPIL     PIC X(16) VALUE SPACES.
        01 WSS-TAMANHO         PIC 9(04) VALUE ZEROES.
+       01 WSS-DATA-HORA-ATUAL.
+          05  WSS-DHA-ANO          PIC X(004).
+          05  WSS-DHA-MES          PIC X(002).
+          05  WSS-DHA-DIA          PIC X(002).
+          05  WSS-DHA-HORA         PIC X(002).
+          05  WSS-DHA-MINUTO       PIC X(002).
+          05  WSS-DHA-SEGUNDO      PIC X(002).
+          05  FILLER               PIC X(010).
       *
        LINKAGE SECTION.
       *
@@ -56,19 +97,31 @@
            DISPLAY ' WSS-DATA-COMPIL = ' WSS-DATA-COMPIL.
            DISPLAY ' '.
 
+           MOVE  FUNCTION CURRENT-DATE(1:4)   TO WSS-DHA-ANO.
+           MOVE  FUNCTION CURRENT-DATE(5:2)   TO WSS-DHA-MES.
+           MOVE  FUNCTION CURRENT-DATE(7:2)   TO WSS-DHA-DIA.
+           MOVE  FUNCTION CURRENT-DATE(9:2)   TO WSS-DHA-HORA.
+           MOVE  FUNCTION CURRENT-DATE(11:2)  TO WSS-DHA-MINUTO.
+           MOVE  FUNCTION CURRENT-DATE(13:2)  TO WSS-DHA-SEGUNDO.
+
+           PERFORM ROT-ABRE-AUDLOG
+              THRU ROT-ABRE-AUDLOG-EXIT.
+
            MOVE LKS-PARAM-TAM        TO WSS-TAMANHO.
       *
            IF LKS-PARAM-TAM   = 0
               DISPLAY ' ERRO NOS PARAMETROS'
               MOVE 100   TO RETURN-CODE
-
+              PERFORM ROT-FECHA-AUDLOG
+                 THRU ROT-FECHA-AUDLOG-EXIT
               STOP RUN
            END-IF.
            IF LKS-PARAM-TAM   < 50
               DISPLAY ' PARM INCORRETO '
               DISPLAY ' WSS-TAMANHO      = ' WSS-TAMANHO
               MOVE 200   TO RETURN-CODE
-
+              PERFORM ROT-FECHA-AUDLOG
+                 THRU ROT-FECHA-AUDLOG-EXIT
               STOP RUN
            END-IF.
 
@@ -76,7 +129,8 @@
               DISPLAY ' PARAM-MIN INCORRETO '
               DISPLAY ' LKS-PARAM-MIN    = ' LKS-PARAM-MIN
               MOVE 205   TO RETURN-CODE
-
+              PERFORM ROT-FECHA-AUDLOG
+                 THRU ROT-FECHA-AUDLOG-EXIT
               STOP RUN
            END-IF.
            DISPLAY ' WSS-TAMANHO      = ' WSS-TAMANHO.
@@ -91,6 +145,10 @@
            DISPLAY ' LKS-PARAM-YR22     ' LKS-PARAM-YR22.
            DISPLAY ' LKS-PARAM-YR44     ' LKS-PARAM-YR44.
            DISPLAY ' LKS-PARAM-DATE     ' LKS-PARAM-DATE.
+
+           PERFORM ROT-GRAVA-AUDLOG-PARM
+              THRU ROT-GRAVA-AUDLOG-PARM-EXIT.
+
            PERFORM 30 TIMES
 
              ADD 1                 TO  WSS-COUNT
@@ -102,11 +160,16 @@
              IF WSS-VARIAVEIS  =  WSS-VARIAVEIL-OLD
                DISPLAY ' PARAMETRO DUPLICADO'
                MOVE 111   TO RETURN-CODE
+               PERFORM ROT-FECHA-AUDLOG
+                  THRU ROT-FECHA-AUDLOG-EXIT
                STOP RUN
              ELSE
 
                DISPLAY  WSS-COUNT ' - WSS-VARIAVEIS = '
                                     WSS-VARIAVEIS
+
+               PERFORM ROT-GRAVA-AUDLOG-SYSIN
+                  THRU ROT-GRAVA-AUDLOG-SYSIN-EXIT
              END-IF
            END-PERFORM.
 
@@ -119,9 +182,112 @@
                                     WSS-VARIAVEIS
            END-IF.
 
+           PERFORM ROT-FECHA-AUDLOG
+              THRU ROT-FECHA-AUDLOG-EXIT.
+
            COPY TESTE001.
 
            STOP RUN.
 
+      ******************************************************************
+      * ROTINA ABRE O ARQUIVO DE AUDITORIA (ACUMULA ENTRE EXECUCOES)
+      ******************************************************************
+       ROT-ABRE-AUDLOG.
+
+           OPEN EXTEND AUDLOG.
+
+           IF ST-AUDLOG EQUAL 35
+              OPEN OUTPUT AUDLOG
+           END-IF.
+
+           IF ST-AUDLOG NOT EQUAL 0
+              DISPLAY 'COBOL072 - ERRO OPEN AUDLOG FS=' ST-AUDLOG
+              MOVE ST-AUDLOG      TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+       ROT-ABRE-AUDLOG-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * ROTINA GRAVA OS CAMPOS DO PARAM-LINK NO ARQUIVO DE AUDITORIA
+      ******************************************************************
+       ROT-GRAVA-AUDLOG-PARM.
+
+           MOVE LKS-PARAM-JOBNAME     TO AUD-JOBNAME.
+           MOVE WSS-DHA-ANO           TO AUD-ANO.
+           MOVE WSS-DHA-MES           TO AUD-MES.
+           MOVE WSS-DHA-DIA           TO AUD-DIA.
+           MOVE WSS-DHA-HORA          TO AUD-HORA.
+           MOVE WSS-DHA-MINUTO        TO AUD-MINUTO.
+           MOVE WSS-DHA-SEGUNDO       TO AUD-SEGUNDO.
+           MOVE ZEROES                TO AUD-SEQ.
+
+           MOVE 'SYSUID'              TO AUD-TIPO.
+           MOVE LKS-PARAM-SYSUID      TO AUD-VALOR.
+           PERFORM ROT-ESCREVE-AUDLOG
+              THRU ROT-ESCREVE-AUDLOG-EXIT.
+
+           MOVE 'JOBNAME'             TO AUD-TIPO.
+           MOVE LKS-PARAM-JOBNAME     TO AUD-VALOR.
+           PERFORM ROT-ESCREVE-AUDLOG
+              THRU ROT-ESCREVE-AUDLOG-EXIT.
+
+           MOVE 'DATE'                TO AUD-TIPO.
+           MOVE LKS-PARAM-DATE        TO AUD-VALOR.
+           PERFORM ROT-ESCREVE-AUDLOG
+              THRU ROT-ESCREVE-AUDLOG-EXIT.
+
+       ROT-GRAVA-AUDLOG-PARM-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * ROTINA GRAVA UM VALOR SYSIN ACEITO NO ARQUIVO DE AUDITORIA
+      ******************************************************************
+       ROT-GRAVA-AUDLOG-SYSIN.
+
+           MOVE LKS-PARAM-JOBNAME     TO AUD-JOBNAME.
+           MOVE WSS-DHA-ANO           TO AUD-ANO.
+           MOVE WSS-DHA-MES           TO AUD-MES.
+           MOVE WSS-DHA-DIA           TO AUD-DIA.
+           MOVE WSS-DHA-HORA          TO AUD-HORA.
+           MOVE WSS-DHA-MINUTO        TO AUD-MINUTO.
+           MOVE WSS-DHA-SEGUNDO       TO AUD-SEGUNDO.
+           MOVE 'SYSIN'               TO AUD-TIPO.
+           MOVE WSS-COUNT             TO AUD-SEQ.
+           MOVE WSS-VARIAVEIS         TO AUD-VALOR.
+
+           PERFORM ROT-ESCREVE-AUDLOG
+              THRU ROT-ESCREVE-AUDLOG-EXIT.
+
+       ROT-GRAVA-AUDLOG-SYSIN-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * ROTINA COMUM DE WRITE NO ARQUIVO DE AUDITORIA
+      ******************************************************************
+       ROT-ESCREVE-AUDLOG.
+
+           WRITE REG-AUDLOG.
+
+           IF ST-AUDLOG NOT EQUAL 0
+              DISPLAY 'COBOL072 - ERRO WRITE AUDLOG FS=' ST-AUDLOG
+              MOVE ST-AUDLOG      TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+       ROT-ESCREVE-AUDLOG-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * ROTINA FECHA O ARQUIVO DE AUDITORIA
+      ******************************************************************
+       ROT-FECHA-AUDLOG.
+
+           CLOSE AUDLOG.
+
+       ROT-FECHA-AUDLOG-EXIT.
+           EXIT.
+
        END PROGRAM COBOL072.
       ********************** FIM PROGRAMA   ****************************
