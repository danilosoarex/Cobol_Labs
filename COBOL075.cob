@@ -184,6 +184,16 @@
 
            MOVE WSS-CPF-CALC           TO WSS-CPF-GERADO.
 
+           STRING WSS-D1 WSS-D2 WSS-D3 DELIMITED BY SIZE
+                  '.'                  DELIMITED BY SIZE
+                  WSS-D4 WSS-D5 WSS-D6 DELIMITED BY SIZE
+                  '.'                  DELIMITED BY SIZE
+                  WSS-D7 WSS-D8 WSS-D9 DELIMITED BY SIZE
+                  '-'                  DELIMITED BY SIZE
+                  WSS-D10 WSS-D11      DELIMITED BY SIZE
+             INTO WSS-CPF-FORMATADO
+           END-STRING.
+
            IF WSS-CPF-REC NOT EQUAL WSS-CPF-GERADO
              MOVE 30                   TO WSS-RETURN-CODE
              MOVE 'DIGITO INVALIDO  '  TO WSS-MENSAGEM
