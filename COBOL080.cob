@@ -3,6 +3,11 @@
       * AUTOR    : VAGNER RENATO BELLACOSA
       * OBJETIVO : EXEMPLO CALL CPF
       * CPD      : INEFE
+      *
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026 VRB - MODO LOTE: LE ARQUIVO CPFLOTE (MATRICULA+CPF)
+      *                  E GRAVA RELATORIO DE CRITICA CPFRPT, ALEM DO
+      *                  MODO ORIGINAL DE UM CPF POR PARM.
       *****************************************************************
        IDENTIFICATION DIVISION.
       *************************
@@ -16,10 +21,39 @@
       **********************
        ENVIRONMENT DIVISION.
       **********************
+        INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT CPFLOTE ASSIGN TO CPFLOTE
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS ST-CPFLOTE.
+      *
+           SELECT CPFRPT ASSIGN TO CPFRPT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS ST-CPFRPT.
+      *
       ***************
        DATA DIVISION.
       ***************
        FILE SECTION.
+      *
+       FD  CPFLOTE
+           RECORDING MODE IS F
+           RECORD CONTAINS 080 CHARACTERS.
+      *----
+       01  REG-CPFLOTE.
+           03  LOTE-MATRICULA              PIC 9(008).
+           03  LOTE-CPF                    PIC 9(011).
+           03  FILLER                      PIC X(061).
+      *----
+       FD  CPFRPT
+           RECORDING MODE IS F
+           RECORD CONTAINS 080 CHARACTERS.
+      *----
+       01  REG-CPFRPT                      PIC X(080).
       *
        WORKING-STORAGE SECTION.
       *
@@ -28,6 +62,32 @@
        01 WSS-DATA-COMPIL PIC X(16).
       *
        01 WSS-SUBPROGRAMA PIC X(08) VALUE 'COBOL075'.
+      *
+      *----
+      * AREA DE CHAMADA DO UTILITARIO DE AUTOVALIDACAO DO TAMANHO
+      * DA AREA DE PARAMETROS (COBOL121)
+      *----
+           COPY  'COPY1031'.
+      *
+       77  ST-CPFLOTE                      PIC 9(002) VALUE 0.
+       77  ST-CPFRPT                       PIC 9(002) VALUE 0.
+       77  WSS-EOF-CPFLOTE                 PIC X VALUE 'N'.
+           88 WSS-FIM-CPFLOTE              VALUE 'Y'.
+       77  WSS-MODO                        PIC X VALUE 'N'.
+           88 WSS-MODO-LOTE                VALUE 'Y'.
+       77  WSS-REG-LIDOS                   PIC 9(006) VALUE ZEROES.
+       77  WSS-REG-OK                      PIC 9(006) VALUE ZEROES.
+       77  WSS-REG-ERRO                    PIC 9(006) VALUE ZEROES.
+      *
+       01  RPT-LINHA.
+           03  RPT-MATRICULA               PIC 9(008).
+           03  FILLER                      PIC X(002) VALUE SPACES.
+           03  RPT-CPF-FORMATADO           PIC X(014).
+           03  FILLER                      PIC X(002) VALUE SPACES.
+           03  RPT-STATUS                  PIC X(004).
+           03  FILLER                      PIC X(002) VALUE SPACES.
+           03  RPT-MENSAGEM                PIC X(017).
+           03  FILLER                      PIC X(031) VALUE SPACES.
       *
        LOCAL-STORAGE SECTION.
       *
@@ -40,6 +100,8 @@
        01  LKS-PARAM-IBM.
            05  LKS-PARAM-TAM           PIC S9(4) COMP.
            05  LKS-PARAM-CPF           PIC 9(11).
+           05  LKS-PARAM-MODO REDEFINES LKS-PARAM-CPF
+                                       PIC X(01).
       *
       ****************************************
        PROCEDURE DIVISION USING LKS-PARAM-IBM.
@@ -56,6 +118,19 @@
            PERFORM ROT-VALIDA-PARM
               THRU ROT-VALIDA-PARM-EXIT.
 
+           IF WSS-MODO-LOTE THEN
+              PERFORM 2000-PROCESSA-LOTE
+                 THRU 2000-EXIT
+           ELSE
+              PERFORM 1000-PROCESSA-UM-CPF
+                 THRU 1000-EXIT
+           END-IF.
+
+           PERFORM ROTINA-FIM.
+
+      *----
+       1000-PROCESSA-UM-CPF.
+
            INITIALIZE  WSS-CPF-LINKAGE.
 
            MOVE LKS-PARAM-CPF         TO  WSS-CPF-REC.
@@ -85,12 +160,190 @@
            DISPLAY 'WSS-CPF-REC    = ' WSS-CPF-REC.
            DISPLAY 'WSS-CPF-GERADO = ' WSS-CPF-GERADO.
 
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * ROTINA DE VALIDACAO DE LOTE DE CPFS (MATRICULA + CPF POR LINHA)
+      ******************************************************************
+       2000-PROCESSA-LOTE.
+
+           DISPLAY ' '.
+           DISPLAY ' 2000-PROCESSA-LOTE'.
+           DISPLAY ' '.
+
+           PERFORM 2010-OPEN-LOTE
+              THRU 2010-EXIT.
+
+           PERFORM 2020-LER-CPFLOTE
+              THRU 2020-EXIT.
+
+           PERFORM 2030-VALIDA-UM-REGISTRO
+              THRU 2030-EXIT
+              UNTIL WSS-FIM-CPFLOTE.
+
+           PERFORM 2040-CLOSE-LOTE
+              THRU 2040-EXIT.
+
+           PERFORM ROT-ESTATISTIC
+              THRU ROT-ESTATISTIC-EXIT.
+
+       2000-EXIT.
+           EXIT.
+
+      *----
+       2010-OPEN-LOTE.
+
+           OPEN INPUT CPFLOTE.
+
+           IF ST-CPFLOTE NOT EQUAL 0 THEN
+              DISPLAY 'COBOL080 - ERRO OPEN CPFLOTE FS=' ST-CPFLOTE
+              MOVE ST-CPFLOTE         TO RETURN-CODE
+              PERFORM ROTINA-FIM
+           END-IF.
+
+           OPEN OUTPUT CPFRPT.
+
+           IF ST-CPFRPT NOT EQUAL 0 THEN
+              DISPLAY 'COBOL080 - ERRO OPEN CPFRPT FS=' ST-CPFRPT
+              MOVE ST-CPFRPT          TO RETURN-CODE
+              PERFORM ROTINA-FIM
+           END-IF.
+
+       2010-EXIT.
+           EXIT.
+
+      *----
+       2020-LER-CPFLOTE.
+
+           READ CPFLOTE
+              AT END MOVE 'Y' TO WSS-EOF-CPFLOTE
+           END-READ.
+
+           IF ST-CPFLOTE NOT EQUAL 0 AND NOT WSS-FIM-CPFLOTE THEN
+              DISPLAY 'COBOL080 - ERRO READ CPFLOTE FS=' ST-CPFLOTE
+              MOVE ST-CPFLOTE         TO RETURN-CODE
+              PERFORM ROTINA-FIM
+           END-IF.
+
+           IF NOT WSS-FIM-CPFLOTE THEN
+              ADD 1 TO WSS-REG-LIDOS
+           END-IF.
+
+       2020-EXIT.
+           EXIT.
+
+      *----
+       2030-VALIDA-UM-REGISTRO.
+
+           INITIALIZE  WSS-CPF-LINKAGE.
+           INITIALIZE  RPT-LINHA.
+
+           MOVE LOTE-MATRICULA        TO RPT-MATRICULA.
+           MOVE LOTE-CPF              TO WSS-CPF-REC.
+
+           CALL WSS-SUBPROGRAMA  USING WSS-CPF-LINKAGE.
+
+           MOVE WSS-CPF-FORMATADO     TO RPT-CPF-FORMATADO.
+
+           IF WSS-RETURN-CODE EQUAL ZEROES THEN
+              MOVE 'OK'               TO RPT-STATUS
+              MOVE SPACES             TO RPT-MENSAGEM
+              ADD 1                   TO WSS-REG-OK
+           ELSE
+              MOVE 'ERRO'             TO RPT-STATUS
+              MOVE WSS-MENSAGEM       TO RPT-MENSAGEM
+              ADD 1                   TO WSS-REG-ERRO
+           END-IF.
+
+           MOVE RPT-LINHA             TO REG-CPFRPT.
+
+           WRITE REG-CPFRPT
+           END-WRITE.
+
+           IF ST-CPFRPT NOT EQUAL 0 THEN
+              DISPLAY 'COBOL080 - ERRO WRITE CPFRPT FS=' ST-CPFRPT
+              MOVE ST-CPFRPT          TO RETURN-CODE
+              PERFORM ROTINA-FIM
+           END-IF.
+
+           PERFORM 2020-LER-CPFLOTE
+              THRU 2020-EXIT.
+
+       2030-EXIT.
+           EXIT.
+
+      *----
+       2040-CLOSE-LOTE.
+
+           CLOSE CPFLOTE.
+
+           IF ST-CPFLOTE NOT EQUAL 0 THEN
+              DISPLAY 'COBOL080 - ERRO CLOSE CPFLOTE FS=' ST-CPFLOTE
+              MOVE ST-CPFLOTE         TO RETURN-CODE
+              PERFORM ROTINA-FIM
+           END-IF.
+
+           CLOSE CPFRPT.
+
+           IF ST-CPFRPT NOT EQUAL 0 THEN
+              DISPLAY 'COBOL080 - ERRO CLOSE CPFRPT FS=' ST-CPFRPT
+              MOVE ST-CPFRPT          TO RETURN-CODE
+              PERFORM ROTINA-FIM
+           END-IF.
+
+       2040-EXIT.
+           EXIT.
+
+      *----
+       ROT-ESTATISTIC.
+
+           DISPLAY ' '.
+           DISPLAY '*******************************************'.
+           DISPLAY '*** PROGRAMA COBOL080 - MODO LOTE       ***'.
+           DISPLAY '*******************************************'.
+           DISPLAY '* TERMINO DE PROCESSAMENTO: OK            *'.
+           DISPLAY '* REGISTRO LIDOS       : ' WSS-REG-LIDOS.
+           DISPLAY '* CPF VALIDO           : ' WSS-REG-OK.
+           DISPLAY '* CPF COM ERRO         : ' WSS-REG-ERRO.
+           DISPLAY '*******************************************'.
+
+       ROT-ESTATISTIC-EXIT.
+           EXIT.
+
        ROT-VALIDA-PARM.
 
            DISPLAY ' '.
            DISPLAY ' ROT-VALIDA-PARM'.
            DISPLAY ' '.
 
+           IF LKS-PARAM-TAM EQUAL 1 AND
+              (LKS-PARAM-MODO EQUAL 'B' OR LKS-PARAM-MODO EQUAL 'b')
+            SET WSS-MODO-LOTE TO TRUE
+            GO TO ROT-VALIDA-PARM-EXIT
+           END-IF.
+
+      *----
+      * AUTOVALIDACAO GENERICA DO PONTEIRO/TAMANHO DA AREA DE
+      * PARAMETROS (COBOL121), ANTES DAS CONFERENCIAS ESPECIFICAS
+      * DE CPF LOGO ABAIXO
+      *----
+           SET WSS-VALIDA-PARM-PONTEIRO TO ADDRESS OF LKS-PARAM-IBM.
+           MOVE LENGTH OF LKS-PARAM-CPF TO
+                WSS-VALIDA-PARM-TAM-ESPERADO.
+           MOVE LKS-PARAM-TAM           TO
+                WSS-VALIDA-PARM-TAM-CHAMADOR.
+
+           CALL 'COBOL121' USING WSS-VALIDA-PARM-LINKAGE.
+
+           IF WSS-VALIDA-PARM-RETURN-CODE NOT EQUAL 0
+            MOVE  145      TO RETURN-CODE
+            DISPLAY ' COBOL121 REJEITOU A AREA DE PARAMETROS'
+            DISPLAY ' WSS-VALIDA-PARM-MENSAGEM = '
+                     WSS-VALIDA-PARM-MENSAGEM
+            PERFORM ROTINA-FIM
+           END-IF.
+
            IF LKS-PARAM-TAM < 11
             MOVE  110      TO RETURN-CODE
             DISPLAY ' LKS-PARAM-TAM = ' LKS-PARAM-TAM
