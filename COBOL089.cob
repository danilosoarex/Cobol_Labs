@@ -18,7 +18,8 @@
        ENVIRONMENT DIVISION.                                            00090000
       *---------------------                                            00100000
         CONFIGURATION SECTION.                                          00110000
-         SPECIAL-NAMES.  DECIMAL-POINT IS COMMA.                        00120000
+         SPECIAL-NAMES.  DECIMAL-POINT IS COMMA
+                         CONSOLE IS CONSOLE.
       *----                                                             00121000
        INPUT-OUTPUT SECTION.                                            00122000
       *
@@ -33,6 +34,36 @@
                   ORGANIZATION IS SEQUENTIAL                            00125000
                   ACCESS MODE IS SEQUENTIAL                             00126000
                   FILE STATUS IS ST-RLATFUN.                            00127000
+      *
+           SELECT RESTCTL ASSIGN TO RESTCTL
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS ST-RESTCTL.
+      *
+           SELECT EXCFUNCI ASSIGN TO EXCFUNCI
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS ST-EXCFUNCI.
+      *
+           SELECT DEPTREF ASSIGN TO DEPTREF
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS ST-DEPTREF.
+      *
+           SELECT DESFUNCI ASSIGN TO DESFUNCI
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS ST-DESFUNCI.
+      *
+           SELECT PARMPAG ASSIGN TO PARMPAG
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS ST-PARMPAG.
+      *
+           SELECT SITECFG ASSIGN TO SITECFG
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS ST-SITECFG.
       *
       *--------------                                                   00129000
        DATA DIVISION.                                                   00130000
@@ -47,20 +78,124 @@
             03 MATRICULA                   PIC 9(008).                  00156000
             03 NOME                        PIC X(040).                  00157000
             03 SEXO                        PIC X(001).                  00158000
+               88 SEXO-MASCULINO                   VALUE 'M'.
+               88 SEXO-FEMININO                    VALUE 'F'.
+               88 SEXO-NAO-BINARIO                 VALUE 'N'.
+               88 SEXO-NAO-INFORMADO               VALUE 'X' ' '.
             03 SALARIO                     PIC 9(005)V99.               00159000
             03 DATA-ADMISSAO               PIC 9(008).                  00159100
             03 DEPARTAMENTO                PIC X(005).                  00159200
             03 HORA-EXTRA                  PIC 9(002).                  00159300
-            03 FILLER                      PIC X(009).                  00159400
+      *----
+      * CODIGO DA MOEDA DO SALARIO (ISO 4217); QUANDO NAO INFORMADO
+      * PELO ARQUIVO DE ORIGEM ASSUME-SE 'BRL' (EM BRANCO VALE BRL)
+      *----
+            03 FUNCI-MOEDA                 PIC X(003).
+      *----
+      * SITUACAO DO FUNCIONARIO: 'A' (OU BRANCO) = ATIVO, 'D' =
+      * DESLIGADO - DESLIGADOS SAO ROTEADOS PARA DESFUNCI E NAO ENTRAM
+      * NA FOLHA PRINCIPAL
+      *----
+            03 FUNCI-SITUACAO              PIC X(001).
+               88 FUNCI-ATIVO                      VALUE 'A' ' '.
+               88 FUNCI-DESLIGADO                  VALUE 'D'.
+            03 FILLER                      PIC X(005).                  00159400
+      *----
+       01   REG-FUNCI-TRAILER REDEFINES REG-FUNCI.
+            03 TRAILER-MATRICULA           PIC 9(008).
+            03 TRAILER-QTDE-REGS           PIC 9(008).
+            03 FILLER                      PIC X(064).
       *----                                                             00159500
          FD RLATFUN.                                                    00159600
       *----                                                             00159700
-         01 REG-RLATFUN                    PIC X(080).                  00159800
+         01 REG-RLATFUN                    PIC X(102).                  00159800
       *----                                                             00159900
+         FD RESTCTL.
+      *----
+         01 REG-RESTCTL.
+            03 REST-MATRICULA              PIC 9(008).
+            03 REST-REG-LIDOS              PIC 9(008).
+            03 REST-NOME-DEPTO             PIC X(030).
+            03 REST-SUBTOT-DEPTO           PIC 9(007)V99 COMP-3.
+            03 REST-TOTAL-GERAL            PIC 9(008)V99 COMP-3.
+            03 REST-QTD-DEPTOS-RESUMO      PIC 9(004).
+            03 REST-RESUMO-ENTRY OCCURS 200 TIMES.
+               05 REST-RESUMO-CODIGO       PIC X(005).
+               05 REST-RESUMO-TOTAL        PIC 9(009)V99 COMP-3.
+               05 REST-RESUMO-QTDE         PIC 9(005).
+      *----
+         FD EXCFUNCI.
+      *----
+         01 REG-EXCFUNCI.
+            03 EXC-MATRICULA               PIC 9(008).
+            03 EXC-NOME                    PIC X(040).
+            03 EXC-SALARIO                 PIC 9(005)V99.
+            03 EXC-HORA-EXTRA              PIC 9(002).
+            03 EXC-MOTIVO                  PIC X(030).
+      *----
+         FD DESFUNCI.
+      *----
+      * SEGUNDA VIA DE SAIDA - FUNCIONARIOS DESLIGADOS (FUNCI-SITUACAO
+      * = 'D'), ROTEADOS PARA FORA DA FOLHA DE PAGAMENTO PRINCIPAL
+      *----
+         01 REG-DESFUNCI.
+            03 DESF-MATRICULA              PIC 9(008).
+            03 DESF-NOME                   PIC X(040).
+            03 DESF-SALARIO                PIC 9(005)V99.
+            03 DESF-DEPARTAMENTO           PIC X(005).
+            03 DESF-DATA-ADMISSAO          PIC 9(008).
+      *----
+         FD DEPTREF.
+      *----
+         01 REG-DEPTREF.
+            03 DEPTREF-CODIGO              PIC X(005).
+            03 DEPTREF-NOME                PIC X(030).
+      *----
+      * BIT DE VALIDADE DO DEPARTAMENTO (NOS MOLDES DA VERIFICACAO
+      * DE LIMITE DE OCCURS DO COBOL045) - PERMITE DESATIVAR UM
+      * DEPARTAMENTO EM DEPTREF SEM REMOVE-LO DO CADASTRO
+      *----
+            03 DEPTREF-STATUS              PIC X(001).
+               88 DEPTREF-STATUS-ATIVO            VALUE 'A' ' '.
+               88 DEPTREF-STATUS-INATIVO          VALUE 'I'.
+      *----
+         FD PARMPAG.
+      *----
+      * PARAMETRO DA TAXA DE HORA-EXTRA E DO LIMITE DE LINHAS POR
+      * PAGINA, PARA QUE UM REAJUSTE SEJA UMA MUDANCA DE CONFIGURACAO
+      * DE OPERACAO, NAO UM PEDIDO DE DESENVOLVIMENTO
+      *----
+         01 REG-PARMPAG.
+            03 PARMPAG-VLR-HORAEXT         PIC 9(004)V99.
+            03 PARMPAG-CNT-LINHAS-MAX      PIC 9(003).
+      *----
+      * PERCENTUAL DE REAJUSTE SALARIAL DO PERIODO (POSITIVO PARA
+      * AUMENTO, NEGATIVO PARA REDUCAO). QUANDO DIFERENTE DE ZERO,
+      * O RELATORIO PASSA A IMPRIMIR A COLUNA DE AJUSTE (1960-CALCULA-
+      * AJUSTE)
+      *----
+            03 PARMPAG-VLR-AJUSTE-PCT      PIC S9(003)V99.
+      *----
+         FD SITECFG.
+      *----
+      * CONFIGURACAO DE SITE CARREGADA EM TEMPO DE EXECUCAO (NOME DA
+      * INSTALACAO, CLASSIFICACAO DE SEGURANCA E TEXTO-PADRAO DO
+      * CABECALHO DO RELATORIO), PARA QUE UMA MUDANCA DE IDENTIFICACAO
+      * DA INSTALACAO SEJA UMA MUDANCA DE CONFIGURACAO DE OPERACAO,
+      * NAO UMA RECOMPILACAO DE CADA PROGRAMA DO SHOP
+      *----
+         01 REG-SITECFG.
+            03 SITECFG-INSTALACAO          PIC X(020).
+            03 SITECFG-SECURITY            PIC X(010).
+            03 SITECFG-CAB-BOILERPLATE     PIC X(051).
+      *----
       *------------------------                                         00160000
        WORKING-STORAGE SECTION.                                         00170000
       *------------------------                                         00180000
        77  VLR-HORAEXT           PIC 9(004)V99 COMP-3 VALUE 50,00.      00190000
+       77  VLR-AJUSTE-PCT        PIC S9(003)V99 COMP-3 VALUE 0.
+       77  WSS-VALOR-AJUSTE      PIC S9(007)V99 COMP-3 VALUE 0.
+       77  MASCARA-AJUSTE        PIC -Z(05)9,99.
        77  ST-FUNCI                        PIC 9(002) VALUE 0.          00190100
        77  ST-RLATFUN                      PIC 9(002) VALUE 0.          00190100
        77  CNT-LINHAS                      PIC 9(002) COMP-3 VALUE 61.  00190200
@@ -73,6 +208,89 @@
        77  WSS-EOF                         PIC X VALUE 'N'.             00190300
        77  MASCARA-SALARIO                 PIC ZZ.ZZ9,99.               00190400
        77  MASCARA-DATA                    PIC 99/99/9999.              00190500
+       77  SUBTOT-DEPTO                    PIC 9(007)V99 COMP-3 VALUE 0.
+       77  TOTAL-GERAL                     PIC 9(008)V99 COMP-3 VALUE 0.
+       77  MASCARA-SUBTOT                  PIC ZZZ.ZZ9,99.
+       77  MASCARA-TOTGER                  PIC ZZ.ZZZ.ZZ9,99.
+       77  ST-RESTCTL                      PIC 9(002) VALUE 0.
+       77  WSS-CHECKPOINT-INT              PIC 9(004) VALUE 0100.
+       77  WSS-RESTART-FLAG                PIC X(001) VALUE 'N'.
+           88 WSS-HOUVE-RESTART                     VALUE 'Y'.
+       77  WSS-CHKP-GRAVADOS               PIC 9(004) COMP-3 VALUE 0.
+       77  WSS-CHKP-RESTO                  PIC 9(004) COMP-3 VALUE 0.
+       77  ST-EXCFUNCI                     PIC 9(002) VALUE 0.
+       77  ST-DESFUNCI                     PIC 9(002) VALUE 0.
+       77  WSS-LIMITE-HORA-EXTRA           PIC 9(002) VALUE 60.
+       77  WSS-REG-EXCECAO                 PIC X(001) VALUE 'N'.
+           88 WSS-FUNCI-EXCECAO                     VALUE 'Y'.
+      *----
+      * LINKAGE DO KIT DE VALIDACOES (COBOL100), USADO AQUI PARA A
+      * VALIDACAO DE FAIXA DA HORA-EXTRA EM 1900-VALIDA-FUNCI
+      *----
+           COPY  'COPY1001'.
+      *----
+      * LINKAGE DO SUBPROGRAMA QUE RETORNA O USER-ID DA ADDRESS SPACE
+      * (COBOL101), USADO PARA CARIMBAR QUEM RODOU O JOB NO CAB02
+      *----
+           COPY  'COPY1011'.
+      *----
+      * LINKAGE DO SUBPROGRAMA DE DUMP HEXA/CARACTER (COBOL099),
+      * USADO PARA DIAGNOSTICAR UM REG-FUNCI SUSPEITO NO LOG DO JOB
+      *----
+           COPY  'COPY0991'.
+      *----
+      * LINKAGE DO SUBPROGRAMA DE CLASSIFICACAO DE GRAVIDADE DE
+      * RETURN-CODE (COBOL125), USADO NA ROT-ABEND
+      *----
+           COPY  'COPY1041'.
+       77  WSS-REG-EXCLUIDOS               PIC 9(004) VALUE ZEROES.
+       77  WSS-REG-DESLIGADOS              PIC 9(004) VALUE ZEROES.
+       77  WSS-QTDE-REGS-ESPERADA          PIC 9(008) VALUE ZEROES.
+       77  WSS-TRAILER-OK                  PIC X(001) VALUE 'N'.
+           88 WSS-HOUVE-TRAILER                      VALUE 'Y'.
+       77  ST-DEPTREF                      PIC 9(002) VALUE 0.
+       77  WSS-QTD-DEPTOS                  PIC 9(004) VALUE 0.
+       77  WSS-EOF-DEPTREF                 PIC X(001) VALUE 'N'.
+       77  ST-PARMPAG                      PIC 9(002) VALUE 0.
+       77  ST-SITECFG                      PIC 9(002) VALUE 0.
+       77  WSS-INSTALACAO                  PIC X(020) VALUE 'INEFE'.
+       77  WSS-SECURITY                    PIC X(010) VALUE 'NORMAL'.
+       77  WSS-CAB-BOILERPLATE             PIC X(051)
+              VALUE 'SISTEMA DE FOLHA DE PAGAMENTO - SIFOPAG'.
+       77  WSS-CNT-LINHAS-MAX              PIC 9(003) VALUE 60.
+       77  WSS-NOME-PADRONIZADO            PIC X(040) VALUE SPACES.
+       77  WSS-SALARIO-MAXIMO              PIC 9(005)V99 VALUE 99999,99.
+       77  WSS-TAMANHO-1                   PIC 9(004) VALUE 0.
+       77  WSS-MOEDA-LOTE                  PIC X(003) VALUE SPACES.
+      *
+       01  WSS-TAB-DEPTO.
+           05 WSS-DEPTO-ENTRY OCCURS 0 TO 200 TIMES
+                 DEPENDING ON WSS-QTD-DEPTOS
+                 INDEXED BY IDX-DEPTO.
+              10 WSS-DEPTO-CODIGO          PIC X(005).
+              10 WSS-DEPTO-NOME            PIC X(030).
+              10 WSS-DEPTO-VALIDO          PIC X(001).
+                 88 WSS-DEPTO-ATIVO               VALUE 'A' ' '.
+                 88 WSS-DEPTO-INATIVO             VALUE 'I'.
+      *----
+      * RESUMO POR DEPARTAMENTO DA EXECUCAO CORRENTE (QTDE DE
+      * DEPARTAMENTOS DISTINTOS VARIA CONFORME OS DADOS DO DIA),
+      * NOS MOLDES DO OCCURS DEPENDING ON DO COBOL036
+      *----
+       77  WSS-QTD-DEPTOS-RESUMO           PIC 9(004) VALUE 0.
+       77  WSS-IDX-CHKP                    PIC 9(004) COMP VALUE 0.
+      *
+       01  WSS-TAB-RESUMO-DEPTO.
+           05 WSS-RESUMO-ENTRY OCCURS 0 TO 200 TIMES
+                 DEPENDING ON WSS-QTD-DEPTOS-RESUMO
+                 INDEXED BY IDX-RESUMO.
+              10 RESUMO-DEPTO-CODIGO       PIC X(005).
+              10 RESUMO-DEPTO-TOTAL        PIC 9(009)V99 COMP-3
+                                                          VALUE 0.
+              10 RESUMO-DEPTO-QTDE         PIC 9(005) VALUE 0.
+      *
+       77  MASCARA-RESUMO-TOTAL            PIC ZZ.ZZZ.ZZ9,99.
+       77  MASCARA-RESUMO-QTDE             PIC ZZZZ9.
       *----                                                             00190600
        01  DATA-HORA.                                                   00190700
            03 DH-ANO                       PIC X(004).                  00190800
@@ -86,8 +304,7 @@
       *----                                                             00197000
        01  CAB01.                                                       00198000
            03 FILLER                       PIC X(019) VALUE 'COBOL089'. 00199000
-           03 FILLER                       PIC X(051)                   00200000
-              VALUE 'SISTEMA DE FOLHA DE PAGAMENTO - SIFOPAG'.          00210000
+           03 CAB-BOILERPLATE              PIC X(051).                  00200000
            03 CAB-DIA                      PIC X(002).                  00220000
            03 FILLER                       PIC X(001)                   00230000
               VALUE '/'.                                                00240000
@@ -102,9 +319,25 @@
            03 CAB-MINUTO                   PIC X(002).                  00285000
            03 FILLER                       PIC X(001) VALUE ':'.        00286000
            03 CAB-SEGUNDO                  PIC X(003).                  00287000
-           03 FILLER                       PIC X(061) VALUE ALL '='.    00288000
+           03 FILLER                       PIC X(040) VALUE ALL '='.    00288000
            03 FILLER                       PIC X(006) VALUE ' PAG. '.   00289000
            03 CAB-PAGINA                   PIC 9(004) VALUE 0.          00290000
+           03 FILLER                       PIC X(011)
+                                               VALUE ' USUARIO: '.
+           03 CAB-USUARIO                  PIC X(008) VALUE SPACES.
+      *----
+      * LINHA DE INSTALACAO/CLASSIFICACAO DE SEGURANCA, CARREGADA EM
+      * TEMPO DE EXECUCAO PELO ARQUIVO SITECFG (0004-CARGA-SITECFG)
+      * EM VEZ DE LITERAL FIXA NO PROGRAMA
+      *----
+       01  CAB02B.
+           03 FILLER                       PIC X(014)
+                                               VALUE 'INSTALACAO: '.
+           03 CAB-INSTALACAO               PIC X(020).
+           03 FILLER                       PIC X(012)
+                                               VALUE ' SEGURANCA: '.
+           03 CAB-SECURITY                 PIC X(010).
+           03 FILLER                       PIC X(024) VALUE SPACES.
       *----                                                             00290100
        01  CAB03.                                                       00290200
            03 FILLER                       PIC X(025) VALUE SPACES.     00290300
@@ -119,6 +352,10 @@
            03 FILLER                       PIC X(016) VALUE 'DT-ADMISS'.00290500
            03 FILLER                       PIC X(015) VALUE 'SALARIO'.  00290600
            03 FILLER                       PIC X(005) VALUE 'DEPTO'.    00290700
+           03 FILLER                       PIC X(006) VALUE SPACES.
+           03 FILLER                       PIC X(009) VALUE 'AJUSTE'.
+           03 FILLER                       PIC X(002) VALUE SPACES.
+           03 FILLER                       PIC X(005) VALUE 'MOEDA'.
       *----                                                             00290800
        01  CAB05.                                                       00290900
            03 FILLER                       PIC X(040) VALUE ALL '-'.    00291000
@@ -128,6 +365,10 @@
            03 FILLER                       PIC X(009) VALUE ALL '-'.    00292300
            03 FILLER                       PIC X(006) VALUE SPACES.     00292400
            03 FILLER                       PIC X(005) VALUE ALL '-'.    00292500
+           03 FILLER                       PIC X(006) VALUE SPACES.
+           03 FILLER                       PIC X(009) VALUE ALL '-'.
+           03 FILLER                       PIC X(002) VALUE SPACES.
+           03 FILLER                       PIC X(005) VALUE ALL '-'.
       *----                                                             00292600
        01  DET01.                                                       00292700
            03 NOME-DET                     PIC X(040) VALUE SPACES.     00292800
@@ -137,6 +378,48 @@
            03 SALARIO-DET                  PIC X(009) VALUE SPACES.     00293200
            03 FILLER                       PIC X(006) VALUE SPACES.     00293300
            03 DEPTO-DET                    PIC X(005) VALUE SPACES.     00293400
+           03 FILLER                       PIC X(006) VALUE SPACES.
+      *----
+      * SO' PREENCHIDA QUANDO HOUVER PERCENTUAL DE AJUSTE CONFIGURADO
+      * EM PARMPAG (VLR-AJUSTE-PCT NOT = 0); SENAO FICA EM BRANCO
+      *----
+           03 AJUSTE-DET                   PIC X(009) VALUE SPACES.
+           03 FILLER                       PIC X(004) VALUE SPACES.
+           03 MOEDA-DET                    PIC X(003) VALUE SPACES.
+      *----
+       01  SUBT01.
+           03 FILLER                       PIC X(018) VALUE SPACES.
+           03 FILLER                       PIC X(022)
+              VALUE 'TOTAL DO DEPARTAMENTO'.
+           03 FILLER                       PIC X(001) VALUE SPACES.
+           03 SUBTOT-DEPTO-DET             PIC X(012) VALUE SPACES.
+      *----
+       01  TOT01.
+           03 FILLER                       PIC X(018) VALUE SPACES.
+           03 FILLER                       PIC X(015)
+              VALUE 'TOTAL GERAL   '.
+           03 TOTAL-GERAL-DET              PIC X(014) VALUE SPACES.
+      *----
+       01  CAB06.
+           03 FILLER                       PIC X(025) VALUE SPACES.
+           03 FILLER                       PIC X(024)
+              VALUE 'RESUMO POR DEPARTAMENTO'.
+           03 FILLER                       PIC X(031) VALUE SPACES.
+      *----
+       01  CAB07.
+           03 FILLER                       PIC X(018) VALUE SPACES.
+           03 FILLER                       PIC X(010) VALUE 'DEPTO'.
+           03 FILLER                       PIC X(030)
+              VALUE 'NOME DEPARTAMENTO'.
+           03 FILLER                       PIC X(010) VALUE 'QTDE'.
+           03 FILLER                       PIC X(012) VALUE 'TOTAL'.
+      *----
+       01  DET02.
+           03 FILLER                       PIC X(018) VALUE SPACES.
+           03 DEPTO-RESUMO-DET             PIC X(010) VALUE SPACES.
+           03 NOME-RESUMO-DET              PIC X(030) VALUE SPACES.
+           03 QTDE-RESUMO-DET              PIC X(010) VALUE SPACES.
+           03 TOTAL-RESUMO-DET             PIC X(012) VALUE SPACES.
       *-------------------                                              00293500
        PROCEDURE DIVISION.                                              00293600
       *-------------------                                              00293700
@@ -146,12 +429,30 @@
 
            PERFORM 0000-CARGA-DATAHORA.                                 00293800
 
+           PERFORM 0001-CARGA-DEPTREF
+              THRU 0001-CARGA-DEPTREF-EXIT.
+
+           PERFORM 0003-CARGA-PARAMETROS
+              THRU 0003-CARGA-PARAMETROS-EXIT.
+
+           PERFORM 0004-CARGA-SITECFG
+              THRU 0004-CARGA-SITECFG-EXIT.
+
            PERFORM 1000-OPEN-FUNCI.                                     00293900
 
            PERFORM 1001-LER-FUNCI.                                      00293900
 
            PERFORM 1002-FECHAR-FUNCI.                                   00293900
 
+           IF WSS-NOME-DEPTO NOT EQUAL SPACES
+              PERFORM 4000-IMPRIME-SUBTOTAL
+           END-IF.
+
+           PERFORM 5000-IMPRIME-TOTAL-GERAL.
+
+           PERFORM 6000-IMPRIME-RESUMO-DEPTOS
+              THRU 6000-IMPRIME-RESUMO-DEPTOS-EXIT.
+
            PERFORM ROT-ESTATISTIC.
 
            STOP RUN.                                                    00294000
@@ -169,6 +470,182 @@
            MOVE DH-MES                  TO CAB-MES                      00320000
            MOVE DH-ANO                  TO CAB-ANO.                     00330000
 
+           CALL 'COBOL101' USING WSS-USERID-LINKAGE.
+
+           MOVE WSS-USERID-SAIDA        TO CAB-USUARIO.
+
+      *----
+       0001-CARGA-DEPTREF.
+
+           DISPLAY '0001-CARGA-DEPTREF'.
+
+           MOVE 'N'                TO WSS-EOF-DEPTREF.
+           MOVE 0                  TO WSS-QTD-DEPTOS.
+
+           OPEN INPUT DEPTREF.
+
+           IF ST-DEPTREF EQUAL 35
+              DISPLAY 'COBOL089 - DEPTREF NAO INFORMADO, DEPARTAMENTO '
+                      'FICA DESCONHECIDO'
+              GO TO 0001-CARGA-DEPTREF-EXIT
+           END-IF.
+
+           IF ST-DEPTREF NOT EQUAL 0 THEN
+              DISPLAY 'COBOL089 - ERRO OPEN DEPTREF FS=' ST-DEPTREF
+              MOVE ST-DEPTREF            TO RETURN-CODE
+              PERFORM ROT-ABEND
+                 THRU ROT-ABEND-EXIT
+           END-IF.
+
+           PERFORM 0002-LER-DEPTREF
+              THRU 0002-LER-DEPTREF-EXIT
+              UNTIL WSS-EOF-DEPTREF = 'Y'.
+
+           CLOSE DEPTREF.
+
+           DISPLAY ' DEPARTAMENTOS CARREGADOS : ' WSS-QTD-DEPTOS.
+
+       0001-CARGA-DEPTREF-EXIT.
+           EXIT.
+
+      *----
+       0002-LER-DEPTREF.
+
+           READ DEPTREF
+            AT END MOVE 'Y' TO WSS-EOF-DEPTREF
+           END-READ.
+
+           IF ST-DEPTREF NOT EQUAL 0 AND WSS-EOF-DEPTREF NOT = 'Y' THEN
+              DISPLAY 'COBOL089 - ERRO READ DEPTREF FS=' ST-DEPTREF
+              MOVE ST-DEPTREF            TO RETURN-CODE
+              PERFORM ROT-ABEND
+                 THRU ROT-ABEND-EXIT
+           ELSE
+              IF WSS-EOF-DEPTREF NOT = 'Y'
+                 ADD  1                  TO WSS-QTD-DEPTOS
+                 MOVE DEPTREF-CODIGO     TO
+                      WSS-DEPTO-CODIGO (WSS-QTD-DEPTOS)
+                 MOVE DEPTREF-NOME       TO
+                      WSS-DEPTO-NOME (WSS-QTD-DEPTOS)
+                 MOVE DEPTREF-STATUS     TO
+                      WSS-DEPTO-VALIDO (WSS-QTD-DEPTOS)
+              END-IF
+           END-IF.
+
+       0002-LER-DEPTREF-EXIT.
+           EXIT.
+
+      *----
+      * CARREGA A TAXA DE HORA-EXTRA E O LIMITE DE LINHAS POR PAGINA
+      * DE PARMPAG. SE O ARQUIVO NAO FOR FORNECIDO NESTA RODADA
+      * (FS=35), MANTEM OS VALORES-PADRAO JA ASSUMIDOS EM WORKING
+      * STORAGE; QUALQUER OUTRO ERRO DE OPEN/READ E FATAL.
+      *----
+       0003-CARGA-PARAMETROS.
+
+           DISPLAY '0003-CARGA-PARAMETROS'.
+
+           OPEN INPUT PARMPAG.
+
+           IF ST-PARMPAG EQUAL 35
+              DISPLAY 'COBOL089 - PARMPAG NAO INFORMADO, USANDO '
+                      'VALORES-PADRAO'
+              GO TO 0003-CARGA-PARAMETROS-EXIT
+           END-IF.
+
+           IF ST-PARMPAG NOT EQUAL 0 THEN
+              DISPLAY 'COBOL089 - ERRO OPEN PARMPAG FS=' ST-PARMPAG
+              MOVE ST-PARMPAG            TO RETURN-CODE
+              PERFORM ROT-ABEND
+                 THRU ROT-ABEND-EXIT
+           END-IF.
+
+           READ PARMPAG.
+
+           IF ST-PARMPAG NOT EQUAL 0 THEN
+              DISPLAY 'COBOL089 - ERRO READ PARMPAG FS=' ST-PARMPAG
+              MOVE ST-PARMPAG            TO RETURN-CODE
+              PERFORM ROT-ABEND
+                 THRU ROT-ABEND-EXIT
+           END-IF.
+
+           IF PARMPAG-VLR-HORAEXT GREATER 0
+              MOVE PARMPAG-VLR-HORAEXT   TO VLR-HORAEXT
+           END-IF.
+
+           IF PARMPAG-CNT-LINHAS-MAX GREATER 0
+              MOVE PARMPAG-CNT-LINHAS-MAX TO WSS-CNT-LINHAS-MAX
+           END-IF.
+
+           IF PARMPAG-VLR-AJUSTE-PCT NOT EQUAL 0
+              MOVE PARMPAG-VLR-AJUSTE-PCT TO VLR-AJUSTE-PCT
+           END-IF.
+
+           CLOSE PARMPAG.
+
+           DISPLAY 'COBOL089 - VLR-HORAEXT        = ' VLR-HORAEXT.
+           DISPLAY 'COBOL089 - WSS-CNT-LINHAS-MAX  = '
+                    WSS-CNT-LINHAS-MAX.
+           DISPLAY 'COBOL089 - VLR-AJUSTE-PCT      = ' VLR-AJUSTE-PCT.
+
+       0003-CARGA-PARAMETROS-EXIT.
+           EXIT.
+
+      *----
+      * CARREGA NOME DA INSTALACAO, CLASSIFICACAO DE SEGURANCA E O
+      * TEXTO-PADRAO DO CABECALHO DE SITECFG. SE O ARQUIVO NAO FOR
+      * FORNECIDO NESTA RODADA (FS=35), MANTEM OS VALORES-PADRAO JA
+      * ASSUMIDOS EM WORKING STORAGE; QUALQUER OUTRO ERRO DE OPEN/
+      * READ E FATAL
+      *----
+       0004-CARGA-SITECFG.
+
+           DISPLAY '0004-CARGA-SITECFG'.
+
+           OPEN INPUT SITECFG.
+
+           IF ST-SITECFG EQUAL 35
+              DISPLAY 'COBOL089 - SITECFG NAO INFORMADO, USANDO '
+                      'VALORES-PADRAO'
+              GO TO 0004-CARGA-SITECFG-EXIT
+           END-IF.
+
+           IF ST-SITECFG NOT EQUAL 0 THEN
+              DISPLAY 'COBOL089 - ERRO OPEN SITECFG FS=' ST-SITECFG
+              MOVE ST-SITECFG            TO RETURN-CODE
+              PERFORM ROT-ABEND
+                 THRU ROT-ABEND-EXIT
+           END-IF.
+
+           READ SITECFG.
+
+           IF ST-SITECFG NOT EQUAL 0 THEN
+              DISPLAY 'COBOL089 - ERRO READ SITECFG FS=' ST-SITECFG
+              MOVE ST-SITECFG            TO RETURN-CODE
+              PERFORM ROT-ABEND
+                 THRU ROT-ABEND-EXIT
+           END-IF.
+
+           IF SITECFG-INSTALACAO NOT EQUAL SPACES
+              MOVE SITECFG-INSTALACAO      TO WSS-INSTALACAO
+           END-IF.
+
+           IF SITECFG-SECURITY NOT EQUAL SPACES
+              MOVE SITECFG-SECURITY        TO WSS-SECURITY
+           END-IF.
+
+           IF SITECFG-CAB-BOILERPLATE NOT EQUAL SPACES
+              MOVE SITECFG-CAB-BOILERPLATE TO WSS-CAB-BOILERPLATE
+           END-IF.
+
+           CLOSE SITECFG.
+
+           DISPLAY 'COBOL089 - WSS-INSTALACAO      = ' WSS-INSTALACAO.
+           DISPLAY 'COBOL089 - WSS-SECURITY        = ' WSS-SECURITY.
+
+       0004-CARGA-SITECFG-EXIT.
+           EXIT.
+
       *----                                                             00351000
        1000-OPEN-FUNCI.                                                 00352000
 
@@ -183,7 +660,18 @@
                  THRU ROT-ABEND-EXIT
            END-IF.
 
-           OPEN OUTPUT RLATFUN.
+           OPEN INPUT RESTCTL.
+
+           IF ST-RESTCTL EQUAL 0 THEN
+              READ RESTCTL INTO REG-RESTCTL
+              CLOSE RESTCTL
+              SET WSS-HOUVE-RESTART     TO TRUE
+              PERFORM ROT-REPOSICIONA-FUNCI
+                 THRU ROT-REPOSICIONA-FUNCI-EXIT
+              OPEN EXTEND RLATFUN
+           ELSE
+              OPEN OUTPUT RLATFUN
+           END-IF.
 
            IF ST-RLATFUN NOT EQUAL 0 THEN                               00354000
               DISPLAY 'COBOL089 - ERRO OPEN FOLHAFUN FS=' ST-RLATFUN    00356000
@@ -192,7 +680,148 @@
                  THRU ROT-ABEND-EXIT
            END-IF.
 
+           OPEN OUTPUT EXCFUNCI.
+
+           IF ST-EXCFUNCI NOT EQUAL 0 THEN
+              DISPLAY 'COBOL089 - ERRO OPEN EXCFUNCI FS=' ST-EXCFUNCI
+              MOVE ST-EXCFUNCI               TO RETURN-CODE
+              PERFORM ROT-ABEND
+                 THRU ROT-ABEND-EXIT
+           END-IF.
+
+           OPEN OUTPUT DESFUNCI.
+
+           IF ST-DESFUNCI NOT EQUAL 0 THEN
+              DISPLAY 'COBOL089 - ERRO OPEN DESFUNCI FS=' ST-DESFUNCI
+              MOVE ST-DESFUNCI               TO RETURN-CODE
+              PERFORM ROT-ABEND
+                 THRU ROT-ABEND-EXIT
+           END-IF.
+
+      *----
+       ROT-REPOSICIONA-FUNCI.
+
+           DISPLAY 'ROT-REPOSICIONA-FUNCI'
+           DISPLAY ' REPOSICIONANDO APOS CHECKPOINT - MATRICULA : '
+                     REST-MATRICULA.
+
+           MOVE REST-REG-LIDOS          TO WSS-REG-LIDOS.
+           MOVE REST-NOME-DEPTO         TO WSS-NOME-DEPTO.
+           MOVE REST-SUBTOT-DEPTO       TO SUBTOT-DEPTO.
+           MOVE REST-TOTAL-GERAL        TO TOTAL-GERAL.
+           MOVE REST-QTD-DEPTOS-RESUMO  TO WSS-QTD-DEPTOS-RESUMO.
+
+           PERFORM VARYING WSS-IDX-CHKP FROM 1 BY 1
+                   UNTIL WSS-IDX-CHKP > WSS-QTD-DEPTOS-RESUMO
+              MOVE REST-RESUMO-CODIGO (WSS-IDX-CHKP)
+                                 TO RESUMO-DEPTO-CODIGO (WSS-IDX-CHKP)
+              MOVE REST-RESUMO-TOTAL  (WSS-IDX-CHKP)
+                                 TO RESUMO-DEPTO-TOTAL  (WSS-IDX-CHKP)
+              MOVE REST-RESUMO-QTDE   (WSS-IDX-CHKP)
+                                 TO RESUMO-DEPTO-QTDE   (WSS-IDX-CHKP)
+           END-PERFORM.
+
+           READ FUNCI
+            AT END MOVE 'Y' TO WSS-EOF
+           END-READ.
+
+           PERFORM UNTIL WSS-EOF = 'Y' OR MATRICULA = REST-MATRICULA
+              READ FUNCI
+               AT END MOVE 'Y' TO WSS-EOF
+              END-READ
+           END-PERFORM.
+
+       ROT-REPOSICIONA-FUNCI-EXIT.
+           EXIT.
+
       *----                                                             00358000
+       1000-VERIFICA-TRAILER.
+
+           IF TRAILER-MATRICULA EQUAL 99999999
+              MOVE 'Y'                 TO WSS-EOF
+              SET WSS-HOUVE-TRAILER    TO TRUE
+              MOVE TRAILER-QTDE-REGS   TO WSS-QTDE-REGS-ESPERADA
+              DISPLAY ' TRAILER FUNCI - QTDE ESPERADA : '
+                        WSS-QTDE-REGS-ESPERADA
+           ELSE
+              ADD 001                  TO  WSS-REG-LIDOS
+           END-IF.
+
+       1000-VERIFICA-TRAILER-EXIT.
+           EXIT.
+
+      *----
+      * LIMPEZA DE NOME E DEPARTAMENTO LIDOS DE FUNCI, NOS MOLDES DO
+      * INSPECT DEMONSTRADO EM COBOL063/COBOL070/COBOL071: REMOVE
+      * LOW-VALUES E PONTUACAO ESPURIA (RESIDUO DE EXPORTACAO CSV) E
+      * CONFERE, PELA CONTAGEM DE BRANCOS A PARTIR DO FIM DO CAMPO
+      * (FUNCTION REVERSE), SE SOBROU ALGUM CARACTER SIGNIFICATIVO
+      *----
+       0999-LIMPA-CAMPOS.
+
+           INSPECT NOME REPLACING ALL LOW-VALUES BY SPACE
+                                   ALL ','       BY SPACE
+                                   ALL '"'       BY SPACE.
+
+           INSPECT DEPARTAMENTO REPLACING ALL LOW-VALUES BY SPACE
+                                          ALL ','        BY SPACE
+                                          ALL '"'        BY SPACE.
+
+           MOVE 0 TO WSS-TAMANHO-1.
+
+           INSPECT FUNCTION REVERSE (NOME)
+                   TALLYING WSS-TAMANHO-1 FOR LEADING SPACES.
+
+           IF WSS-TAMANHO-1 EQUAL FUNCTION LENGTH (NOME)
+              DISPLAY 'COBOL089 - AVISO: NOME EM BRANCO APOS LIMPEZA '
+                      'MATRICULA=' MATRICULA
+           END-IF.
+
+           IF FUNCI-MOEDA EQUAL SPACES
+              MOVE 'BRL'          TO FUNCI-MOEDA
+           END-IF.
+
+      *----
+      * NORMALIZA SEXO: ACEITA M/F/N (NAO-BINARIO) ALEM DO BINARIO
+      * TRADICIONAL; QUALQUER OUTRO CONTEUDO (OU EM BRANCO) VIRA 'X'
+      * (NAO INFORMADO) SEM GERAR EXCECAO DE CARGA
+      *----
+           MOVE FUNCTION UPPER-CASE (SEXO) TO SEXO.
+
+           IF NOT SEXO-MASCULINO
+              AND NOT SEXO-FEMININO
+              AND NOT SEXO-NAO-BINARIO
+              MOVE 'X'            TO SEXO
+           END-IF.
+
+           IF WSS-MOEDA-LOTE EQUAL SPACES
+              MOVE FUNCI-MOEDA    TO WSS-MOEDA-LOTE
+           ELSE
+              IF FUNCI-MOEDA NOT EQUAL WSS-MOEDA-LOTE
+                 DISPLAY 'COBOL089 - AVISO: LOTE COM MOEDAS MISTAS '
+                         'MATRICULA=' MATRICULA ' MOEDA=' FUNCI-MOEDA
+                 DISPLAY 'COBOL089 - TOTAIS NAO CONVERTEM MOEDA, '
+                         'CONFERIR MANUALMENTE'
+              END-IF
+           END-IF.
+
+       0999-LIMPA-CAMPOS-EXIT.
+           EXIT.
+
+      *----
+      * PADRONIZACAO DO NOME LIDO DE FUNCI, NOS MOLDES DO FUNCTION
+      * UPPER-CASE DEMONSTRADO EM COBOL077, PARA EVITAR QUE NOME-DET
+      * E O CSV DE EXPORTACAO SAIAM COM CAIXA MISTA INCONSISTENTE
+      *----
+       1000-PADRONIZA-NOME.
+
+           MOVE FUNCTION UPPER-CASE (NOME) TO WSS-NOME-PADRONIZADO.
+           MOVE WSS-NOME-PADRONIZADO       TO NOME.
+
+       1000-PADRONIZA-NOME-EXIT.
+           EXIT.
+
+      *----
        1001-LER-FUNCI.                                                  00359000
 
            DISPLAY '1001-LER-FUNCI'.
@@ -201,31 +830,70 @@
             AT END MOVE 'Y' TO WSS-EOF
            END-READ.
 
-           MOVE  DEPARTAMENTO  TO WSS-NOME-DEPTO.
-
            IF ST-FUNCI NOT EQUAL 0 AND WSS-EOF NOT = 'Y'  THEN          00354000
               DISPLAY 'COBOL089 - ERRO READ FUNCI  FS=' ST-FUNCI        00356000
+              PERFORM ROT-DUMP-FUNCI
+                 THRU ROT-DUMP-FUNCI-EXIT
               MOVE ST-FUNCI     TO RETURN-CODE
               PERFORM ROT-ABEND
                  THRU ROT-ABEND-EXIT
            ELSE
-              ADD 001           TO  WSS-REG-LIDOS
+              IF WSS-EOF NOT = 'Y'
+                 PERFORM 1000-VERIFICA-TRAILER
+                    THRU 1000-VERIFICA-TRAILER-EXIT
+                 IF WSS-EOF NOT = 'Y'
+                    PERFORM 0999-LIMPA-CAMPOS
+                       THRU 0999-LIMPA-CAMPOS-EXIT
+                    PERFORM 1000-PADRONIZA-NOME
+                       THRU 1000-PADRONIZA-NOME-EXIT
+                 END-IF
+              END-IF
            END-IF.
 
            PERFORM UNTIL WSS-EOF = 'Y'
 
+              IF FUNCI-DESLIGADO
+                 PERFORM 1970-GRAVA-DESLIGADO
+                    THRU 1970-GRAVA-DESLIGADO-EXIT
+              ELSE
+
+              PERFORM 1900-VALIDA-FUNCI
+                 THRU 1900-VALIDA-FUNCI-EXIT
+
+              IF WSS-FUNCI-EXCECAO
+                 PERFORM 1950-GRAVA-EXCECAO
+                    THRU 1950-GRAVA-EXCECAO-EXIT
+              ELSE
               PERFORM 2000-CALCULA-SALARIO                                 00380
+                 THRU 2000-CALCULA-SALARIO-EXIT
+
+              IF WSS-FUNCI-EXCECAO
+                 PERFORM 1950-GRAVA-EXCECAO
+                    THRU 1950-GRAVA-EXCECAO-EXIT
+              ELSE
 
               MOVE DATA-ADMISSAO   TO MASCARA-DATA                         00390
               MOVE NOME            TO NOME-DET                             00400
               MOVE MASCARA-SALARIO TO SALARIO-DET                          00410
               MOVE MASCARA-DATA    TO DATA-DET                             00420
               MOVE DEPARTAMENTO    TO DEPTO-DET                            00430
+              MOVE FUNCI-MOEDA     TO MOEDA-DET
 
-              IF   CNT-LINHAS GREATER 60 OR                                00440
-                   DEPARTAMENTO  NOT EQUAL WSS-NOME-DEPTO
+              IF VLR-AJUSTE-PCT NOT EQUAL 0
+                 PERFORM 1960-CALCULA-AJUSTE
+                    THRU 1960-CALCULA-AJUSTE-EXIT
+              END-IF
+
+              IF   DEPARTAMENTO  NOT EQUAL WSS-NOME-DEPTO
+                   IF WSS-NOME-DEPTO NOT EQUAL SPACES
+                      PERFORM 4000-IMPRIME-SUBTOTAL
+                   END-IF
                    MOVE  DEPARTAMENTO  TO WSS-NOME-DEPTO
                    PERFORM 3000-IMPRIME-CABECALHOS                         00450
+              ELSE
+                   IF CNT-LINHAS GREATER WSS-CNT-LINHAS-MAX               00440
+                      PERFORM 3000-IMPRIME-CABECALHOS
+                   END-IF
               END-IF                                                       00460
 
               WRITE REG-RLATFUN FROM DET01                                 00470
@@ -241,21 +909,75 @@
 
               ADD  1            TO CNT-LINHAS                              00480
               ADD  1            TO CNT-GRAVADOS                            00480
+              END-IF
+              END-IF
+              END-IF
+
+              DIVIDE WSS-REG-LIDOS BY WSS-CHECKPOINT-INT
+                 GIVING WSS-CHKP-GRAVADOS
+                 REMAINDER WSS-CHKP-RESTO
+              IF WSS-CHKP-RESTO EQUAL 0
+                 PERFORM ROT-GRAVA-CHECKPOINT
+                    THRU ROT-GRAVA-CHECKPOINT-EXIT
+              END-IF
 
               READ FUNCI                                                   00360
                 AT END MOVE 'Y' TO WSS-EOF
               END-READ
 
-              ADD 001           TO  WSS-REG-LIDOS
-
               IF ST-FUNCI NOT EQUAL 0 AND WSS-EOF NOT = 'Y'  THEN
                  DISPLAY 'COBOL089 - ERRO READ FUNCI FS=' ST-FUNCI
+                 PERFORM ROT-DUMP-FUNCI
+                    THRU ROT-DUMP-FUNCI-EXIT
                  MOVE ST-FUNCI    TO RETURN-CODE
                  PERFORM ROT-ABEND
                     THRU ROT-ABEND-EXIT
+              ELSE
+                 IF WSS-EOF NOT = 'Y'
+                    PERFORM 1000-VERIFICA-TRAILER
+                       THRU 1000-VERIFICA-TRAILER-EXIT
+                    IF WSS-EOF NOT = 'Y'
+                       PERFORM 0999-LIMPA-CAMPOS
+                          THRU 0999-LIMPA-CAMPOS-EXIT
+                       PERFORM 1000-PADRONIZA-NOME
+                          THRU 1000-PADRONIZA-NOME-EXIT
+                    END-IF
+                 END-IF
               END-IF
            END-PERFORM.
 
+      *----
+       ROT-GRAVA-CHECKPOINT.
+
+           OPEN OUTPUT RESTCTL.
+
+           MOVE MATRICULA              TO REST-MATRICULA.
+           MOVE WSS-REG-LIDOS          TO REST-REG-LIDOS.
+           MOVE WSS-NOME-DEPTO         TO REST-NOME-DEPTO.
+           MOVE SUBTOT-DEPTO           TO REST-SUBTOT-DEPTO.
+           MOVE TOTAL-GERAL            TO REST-TOTAL-GERAL.
+           MOVE WSS-QTD-DEPTOS-RESUMO  TO REST-QTD-DEPTOS-RESUMO.
+
+           PERFORM VARYING WSS-IDX-CHKP FROM 1 BY 1
+                   UNTIL WSS-IDX-CHKP > WSS-QTD-DEPTOS-RESUMO
+              MOVE RESUMO-DEPTO-CODIGO (WSS-IDX-CHKP)
+                                 TO REST-RESUMO-CODIGO (WSS-IDX-CHKP)
+              MOVE RESUMO-DEPTO-TOTAL  (WSS-IDX-CHKP)
+                                 TO REST-RESUMO-TOTAL  (WSS-IDX-CHKP)
+              MOVE RESUMO-DEPTO-QTDE   (WSS-IDX-CHKP)
+                                 TO REST-RESUMO-QTDE   (WSS-IDX-CHKP)
+           END-PERFORM.
+
+           WRITE REG-RESTCTL.
+
+           CLOSE RESTCTL.
+
+           DISPLAY ' CHECKPOINT GRAVADO - MATRICULA : ' REST-MATRICULA
+                   ' REG-LIDOS : ' REST-REG-LIDOS.
+
+       ROT-GRAVA-CHECKPOINT-EXIT.
+           EXIT.
+
       *----                                                             00510000
        1002-FECHAR-FUNCI.                                               00520000
 
@@ -279,42 +1001,179 @@
                  THRU ROT-ABEND-EXIT
            END-IF.
 
+           CLOSE EXCFUNCI.
+
+           IF ST-EXCFUNCI NOT EQUAL 0 THEN
+              DISPLAY 'COBOL089 - ERRO CLOSE EXCFUNCI FS=' ST-EXCFUNCI
+              MOVE ST-EXCFUNCI TO RETURN-CODE
+              PERFORM ROT-ABEND
+                 THRU ROT-ABEND-EXIT
+           END-IF.
+
+           CLOSE DESFUNCI.
+
+           IF ST-DESFUNCI NOT EQUAL 0 THEN
+              DISPLAY 'COBOL089 - ERRO CLOSE DESFUNCI FS=' ST-DESFUNCI
+              MOVE ST-DESFUNCI TO RETURN-CODE
+              PERFORM ROT-ABEND
+                 THRU ROT-ABEND-EXIT
+           END-IF.
+
+      *----                                                             00520400
+       1900-VALIDA-FUNCI.
+
+           DISPLAY '1900-VALIDA-FUNCI'.
+
+           MOVE 'N'                    TO WSS-REG-EXCECAO.
+
+           IF SALARIO NOT NUMERIC OR HORA-EXTRA NOT NUMERIC
+              MOVE 'Y'                 TO WSS-REG-EXCECAO
+              MOVE 'CAMPO NUMERICO COM CONTEUDO INVALIDO'
+                                        TO EXC-MOTIVO
+              PERFORM ROT-DUMP-FUNCI
+                 THRU ROT-DUMP-FUNCI-EXIT
+              GO TO 1900-VALIDA-FUNCI-EXIT
+           END-IF.
+
+           IF SALARIO EQUAL ZEROES
+              MOVE 'Y'                 TO WSS-REG-EXCECAO
+              MOVE 'SALARIO ZERADO'    TO EXC-MOTIVO
+           END-IF.
+
+           MOVE HORA-EXTRA             TO WSS-VALIDA-FAIXA-VALOR.
+           MOVE 0                      TO WSS-VALIDA-FAIXA-MINIMO.
+           MOVE WSS-LIMITE-HORA-EXTRA  TO WSS-VALIDA-FAIXA-MAXIMO.
+
+           CALL 'VALIDA-FAIXA-SALARIAL' USING WSS-VALIDA-FAIXA-LINKAGE.
+
+           IF WSS-VALIDA-FAIXA-RC NOT EQUAL 0
+              MOVE 'Y'                 TO WSS-REG-EXCECAO
+              MOVE 'HORA-EXTRA ACIMA DO LIMITE' TO EXC-MOTIVO
+           END-IF.
+
+       1900-VALIDA-FUNCI-EXIT.
+           EXIT.
+
+      *----
+       1950-GRAVA-EXCECAO.
+
+           DISPLAY '1950-GRAVA-EXCECAO - MATRICULA : ' MATRICULA
+                   ' MOTIVO : ' EXC-MOTIVO.
+
+           MOVE MATRICULA              TO EXC-MATRICULA.
+           MOVE NOME                   TO EXC-NOME.
+           MOVE SALARIO                TO EXC-SALARIO.
+           MOVE HORA-EXTRA             TO EXC-HORA-EXTRA.
+
+           WRITE REG-EXCFUNCI.
+
+           IF ST-EXCFUNCI NOT EQUAL 0 THEN
+              DISPLAY 'COBOL089 - ERRO WRITE EXCFUNCI FS=' ST-EXCFUNCI
+              MOVE ST-EXCFUNCI         TO RETURN-CODE
+              PERFORM ROT-ABEND
+                 THRU ROT-ABEND-EXIT
+           END-IF.
+
+           ADD  1                      TO WSS-REG-EXCLUIDOS.
+
+       1950-GRAVA-EXCECAO-EXIT.
+           EXIT.
+
+      *----
+      * CALCULA O VALOR DO REAJUSTE SALARIAL DO PERIODO, QUANDO HOUVER
+      * PERCENTUAL CONFIGURADO EM PARMPAG, E MONTA A COLUNA AJUSTE-DET
+      * DO RELATORIO (VER 0003-CARGA-PARAMETROS)
+      *----
+       1960-CALCULA-AJUSTE.
+
+           COMPUTE WSS-VALOR-AJUSTE ROUNDED =
+                   SALARIO * VLR-AJUSTE-PCT / 100.
+
+           MOVE WSS-VALOR-AJUSTE       TO MASCARA-AJUSTE.
+           MOVE MASCARA-AJUSTE         TO AJUSTE-DET.
+
+       1960-CALCULA-AJUSTE-EXIT.
+           EXIT.
+
+      *----
+      * FUNCIONARIO DESLIGADO (FUNCI-SITUACAO = 'D') NAO ENTRA NA
+      * FOLHA DE PAGAMENTO NEM NO CALCULO DE SALARIO - VAI SOMENTE
+      * PARA A SEGUNDA VIA DE SAIDA (DESFUNCI)
+      *----
+       1970-GRAVA-DESLIGADO.
+
+           DISPLAY '1970-GRAVA-DESLIGADO - MATRICULA : ' MATRICULA.
+
+           MOVE MATRICULA              TO DESF-MATRICULA.
+           MOVE NOME                   TO DESF-NOME.
+           MOVE SALARIO                TO DESF-SALARIO.
+           MOVE DEPARTAMENTO           TO DESF-DEPARTAMENTO.
+           MOVE DATA-ADMISSAO          TO DESF-DATA-ADMISSAO.
+
+           WRITE REG-DESFUNCI.
+
+           IF ST-DESFUNCI NOT EQUAL 0 THEN
+              DISPLAY 'COBOL089 - ERRO WRITE DESFUNCI FS=' ST-DESFUNCI
+              MOVE ST-DESFUNCI         TO RETURN-CODE
+              PERFORM ROT-ABEND
+                 THRU ROT-ABEND-EXIT
+           END-IF.
+
+           ADD  1                      TO WSS-REG-DESLIGADOS.
+
+       1970-GRAVA-DESLIGADO-EXIT.
+           EXIT.
 
       *----                                                             00520400
        2000-CALCULA-SALARIO.                                            00520500
 
-           COMPUTE SALARIO-EXT = SALARIO + (HORA-EXTRA * VLR-HORAEXT)   00520600
-              ON SIZE ERROR MOVE ZEROES TO SALARIO-EXT
-                            DISPLAY ' ERRO NO CALCULO DO SALARIO'
+           COMPUTE SALARIO-EXT ROUNDED =
+                   SALARIO + (HORA-EXTRA * VLR-HORAEXT)                 00520600
+              ON SIZE ERROR
+                 MOVE 'Y'                    TO WSS-REG-EXCECAO
+                 MOVE 'SALARIO EXCEDE LIMITE MAXIMO'
+                                              TO EXC-MOTIVO
+                 MOVE WSS-SALARIO-MAXIMO     TO SALARIO-EXT
+                 DISPLAY ' ERRO NO CALCULO DO SALARIO'
            END-COMPUTE.
 
+           IF WSS-FUNCI-EXCECAO
+              GO TO 2000-CALCULA-SALARIO-EXIT
+           END-IF.
+
            MOVE SALARIO-EXT TO MASCARA-SALARIO.                         00520700
 
+           ADD  SALARIO-EXT TO SUBTOT-DEPTO.
+           ADD  SALARIO-EXT TO TOTAL-GERAL.
+
+           PERFORM ROT-ACUMULA-RESUMO-DEPTO
+              THRU ROT-ACUMULA-RESUMO-DEPTO-EXIT.
+
+       2000-CALCULA-SALARIO-EXIT.
+           EXIT.
+
       *----                                                             00521000
        3000-IMPRIME-CABECALHOS.                                         00522000
 
            DISPLAY '3000-IMPRIME-CABECALHOS'
 
-           EVALUATE WSS-NOME-DEPTO
-             WHEN 'FINAN'
-               MOVE 'FINANCEIRO '               TO CAB-NOME-DEPTO
-             WHEN 'PESSO'
-               MOVE 'RECURSOS HUMANOS'          TO CAB-NOME-DEPTO
-             WHEN 'PRODU'
-               MOVE 'PRODUCAO   '               TO CAB-NOME-DEPTO
-             WHEN 'ADMIN'
-               MOVE 'ADMINISTRATIVO'            TO CAB-NOME-DEPTO
-             WHEN 'LOGIN'
-               MOVE 'LOGISTICA  '               TO CAB-NOME-DEPTO
-             WHEN 'VENDA'
-               MOVE 'MARKETING E VENDAS'        TO CAB-NOME-DEPTO
-             WHEN OTHER
-               MOVE 'DESCONHECIDO      '        TO CAB-NOME-DEPTO
-           END-EVALUATE.
+           MOVE 'DESCONHECIDO'                  TO CAB-NOME-DEPTO.
+
+           SET IDX-DEPTO TO 1.
+           SEARCH WSS-DEPTO-ENTRY
+             AT END
+               DISPLAY ' DEPARTAMENTO NAO CADASTRADO EM DEPTREF : '
+                         WSS-NOME-DEPTO
+             WHEN WSS-DEPTO-CODIGO (IDX-DEPTO) EQUAL WSS-NOME-DEPTO
+                  AND WSS-DEPTO-ATIVO (IDX-DEPTO)
+               MOVE WSS-DEPTO-NOME (IDX-DEPTO)  TO CAB-NOME-DEPTO
+           END-SEARCH.
 
            ADD   1           TO CAB-PAGINA                              00523000
 
-           MOVE  5           TO CNT-LINHAS                              00524000
+           MOVE  6           TO CNT-LINHAS                              00524000
+
+           MOVE  WSS-CAB-BOILERPLATE   TO CAB-BOILERPLATE.
 
            WRITE REG-RLATFUN FROM CAB01 AFTER ADVANCING PAGE            00525000
            END-WRITE.
@@ -335,6 +1194,18 @@
                  THRU ROT-ABEND-EXIT
            END-IF
 
+           MOVE  WSS-INSTALACAO       TO CAB-INSTALACAO.
+           MOVE  WSS-SECURITY         TO CAB-SECURITY.
+
+           WRITE REG-RLATFUN FROM CAB02B AFTER ADVANCING 1
+           END-WRITE.
+
+           IF ST-RLATFUN NOT EQUAL 0 THEN
+              DISPLAY 'COBOL089 - ERRO WRITE FOLHAFUN FS=' ST-RLATFUN
+              PERFORM ROT-ABEND
+                 THRU ROT-ABEND-EXIT
+           END-IF
+
            WRITE REG-RLATFUN FROM CAB03 AFTER ADVANCING 2               00527000
            END-WRITE.
 
@@ -365,6 +1236,152 @@
                  THRU ROT-ABEND-EXIT
            END-IF.
 
+      *----
+       4000-IMPRIME-SUBTOTAL.
+
+           DISPLAY '4000-IMPRIME-SUBTOTAL'.
+
+           MOVE  SUBTOT-DEPTO      TO MASCARA-SUBTOT.
+           MOVE  MASCARA-SUBTOT    TO SUBTOT-DEPTO-DET.
+
+           WRITE REG-RLATFUN FROM SUBT01 AFTER ADVANCING 2
+           END-WRITE.
+
+           IF ST-RLATFUN NOT EQUAL 0 THEN
+              DISPLAY 'COBOL089 - ERRO WRITE FOLHAFUN FS=' ST-RLATFUN
+              MOVE ST-RLATFUN  TO RETURN-CODE
+              PERFORM ROT-ABEND
+                 THRU ROT-ABEND-EXIT
+           END-IF.
+
+           ADD  2               TO CNT-LINHAS.
+
+           MOVE  ZEROES            TO SUBTOT-DEPTO.
+
+       4000-IMPRIME-SUBTOTAL-EXIT.
+           EXIT.
+
+      *----
+       5000-IMPRIME-TOTAL-GERAL.
+
+           DISPLAY '5000-IMPRIME-TOTAL-GERAL'.
+
+           MOVE  TOTAL-GERAL       TO MASCARA-TOTGER.
+           MOVE  MASCARA-TOTGER    TO TOTAL-GERAL-DET.
+
+           WRITE REG-RLATFUN FROM TOT01 AFTER ADVANCING 2
+           END-WRITE.
+
+           IF ST-RLATFUN NOT EQUAL 0 THEN
+              DISPLAY 'COBOL089 - ERRO WRITE FOLHAFUN FS=' ST-RLATFUN
+              MOVE ST-RLATFUN  TO RETURN-CODE
+              PERFORM ROT-ABEND
+                 THRU ROT-ABEND-EXIT
+           END-IF.
+
+       5000-IMPRIME-TOTAL-GERAL-EXIT.
+           EXIT.
+
+      *----
+      * PROCURA DEPARTAMENTO EM WSS-TAB-RESUMO-DEPTO; SE JA EXISTE,
+      * ACUMULA NA ENTRADA; SE NAO EXISTE, CRIA UMA NOVA ENTRADA NO
+      * FIM DA TABELA (QTDE DE ENTRADAS VARIA CONFORME OS DADOS DO DIA)
+      *----
+       ROT-ACUMULA-RESUMO-DEPTO.
+
+           SET IDX-RESUMO TO 1.
+           SEARCH WSS-RESUMO-ENTRY
+             AT END
+                ADD  1             TO WSS-QTD-DEPTOS-RESUMO
+                SET IDX-RESUMO     TO WSS-QTD-DEPTOS-RESUMO
+                MOVE DEPARTAMENTO  TO RESUMO-DEPTO-CODIGO (IDX-RESUMO)
+                MOVE SALARIO-EXT   TO RESUMO-DEPTO-TOTAL  (IDX-RESUMO)
+                MOVE 1             TO RESUMO-DEPTO-QTDE   (IDX-RESUMO)
+             WHEN RESUMO-DEPTO-CODIGO (IDX-RESUMO) EQUAL DEPARTAMENTO
+                ADD SALARIO-EXT    TO RESUMO-DEPTO-TOTAL  (IDX-RESUMO)
+                ADD 1              TO RESUMO-DEPTO-QTDE   (IDX-RESUMO)
+           END-SEARCH.
+
+       ROT-ACUMULA-RESUMO-DEPTO-EXIT.
+           EXIT.
+
+      *----
+      * IMPRIME A PAGINA DE RESUMO POR DEPARTAMENTO AO FINAL DO
+      * RELATORIO, UMA LINHA POR DEPARTAMENTO ENCONTRADO NO DIA.
+      *----
+       6000-IMPRIME-RESUMO-DEPTOS.
+
+           DISPLAY '6000-IMPRIME-RESUMO-DEPTOS'.
+
+           IF WSS-QTD-DEPTOS-RESUMO EQUAL 0
+              GO TO 6000-IMPRIME-RESUMO-DEPTOS-EXIT
+           END-IF.
+
+           WRITE REG-RLATFUN FROM CAB06 AFTER ADVANCING PAGE
+           END-WRITE.
+
+           WRITE REG-RLATFUN FROM CAB07 AFTER ADVANCING 2
+           END-WRITE.
+
+           PERFORM ROT-IMPRIME-UMA-LINHA-RESUMO
+              THRU ROT-IMPRIME-UMA-LINHA-RESUMO-EXIT
+              VARYING IDX-RESUMO FROM 1 BY 1
+              UNTIL IDX-RESUMO > WSS-QTD-DEPTOS-RESUMO.
+
+       6000-IMPRIME-RESUMO-DEPTOS-EXIT.
+           EXIT.
+
+      *----
+       ROT-IMPRIME-UMA-LINHA-RESUMO.
+
+           MOVE 'DESCONHECIDO'   TO NOME-RESUMO-DET.
+
+           SET IDX-DEPTO TO 1.
+           SEARCH WSS-DEPTO-ENTRY
+             AT END
+                CONTINUE
+             WHEN WSS-DEPTO-CODIGO (IDX-DEPTO) EQUAL
+                  RESUMO-DEPTO-CODIGO (IDX-RESUMO)
+                  AND WSS-DEPTO-ATIVO (IDX-DEPTO)
+                MOVE WSS-DEPTO-NOME (IDX-DEPTO) TO NOME-RESUMO-DET
+           END-SEARCH.
+
+           MOVE RESUMO-DEPTO-CODIGO (IDX-RESUMO) TO DEPTO-RESUMO-DET.
+           MOVE RESUMO-DEPTO-QTDE   (IDX-RESUMO) TO MASCARA-RESUMO-QTDE.
+           MOVE MASCARA-RESUMO-QTDE              TO QTDE-RESUMO-DET.
+           MOVE RESUMO-DEPTO-TOTAL (IDX-RESUMO) TO MASCARA-RESUMO-TOTAL.
+           MOVE MASCARA-RESUMO-TOTAL             TO TOTAL-RESUMO-DET.
+
+           WRITE REG-RLATFUN FROM DET02 AFTER ADVANCING 1
+           END-WRITE.
+
+           IF ST-RLATFUN NOT EQUAL 0 THEN
+              DISPLAY 'COBOL089 - ERRO WRITE FOLHAFUN FS=' ST-RLATFUN
+              MOVE ST-RLATFUN  TO RETURN-CODE
+              PERFORM ROT-ABEND
+                 THRU ROT-ABEND-EXIT
+           END-IF.
+
+       ROT-IMPRIME-UMA-LINHA-RESUMO-EXIT.
+           EXIT.
+
+      *----
+      * IMPRIME UM DUMP HEXA/CARACTER DO REG-FUNCI CORRENTE NO LOG
+      * DO JOB, USANDO O SUBPROGRAMA GENERICO COBOL099, PARA O
+      * ANALISTA INVESTIGAR UM REGISTRO QUE FALHOU NO READ OU QUE
+      * TROUXE CONTEUDO NAO-NUMERICO EM UM CAMPO NUMERICO.
+      *----
+       ROT-DUMP-FUNCI.
+
+           MOVE 'REG-FUNCI'        TO WSS-HD-IDENTIFICACAO.
+           MOVE LENGTH OF REG-FUNCI TO WSS-HD-TAMANHO.
+           MOVE REG-FUNCI          TO WSS-HD-DADO.
+
+           CALL 'COBOL099' USING WSS-HEXDUMP-LINKAGE.
+
+       ROT-DUMP-FUNCI-EXIT.
+           EXIT.
+
       ******************************************************************
        ROT-ABEND.
 
@@ -375,6 +1392,16 @@
            DISPLAY ' FAVOR AVISAR O ANALISTA RESPONSAVEL'.
            DISPLAY '*******************************************'.
 
+           MOVE RETURN-CODE TO WSS-CLASSIF-RC-ENTRADA.
+           CALL 'COBOL125' USING WSS-CLASSIF-RC-LINKAGE.
+
+           DISPLAY ' SEVERIDADE      : ' WSS-CLASSIF-RC-SEVERIDADE.
+           DISPLAY ' DESCRICAO       : ' WSS-CLASSIF-RC-DESCRICAO.
+
+           DISPLAY '***ABEND-COBOL089*** RC=' RETURN-CODE
+              ' SEVERIDADE=' WSS-CLASSIF-RC-SEVERIDADE
+              UPON CONSOLE.
+
            STOP RUN.
 
        ROT-ABEND-EXIT.
@@ -382,6 +1409,23 @@
       *
        ROT-ESTATISTIC.
 
+           IF WSS-HOUVE-TRAILER AND
+              WSS-QTDE-REGS-ESPERADA NOT EQUAL WSS-REG-LIDOS
+              DISPLAY '*******************************************'
+              DISPLAY '* COBOL089 - DIVERGENCIA NO TOTAL DE      *'
+              DISPLAY '* CONTROLE DO TRAILER DE FUNCI            *'
+              DISPLAY '* QTDE ESPERADA (TRAILER) : '
+                        WSS-QTDE-REGS-ESPERADA
+              DISPLAY '* QTDE LIDA    (DETALHE)  : ' WSS-REG-LIDOS
+              DISPLAY '*******************************************'
+              MOVE 16                TO RETURN-CODE
+              PERFORM ROT-ABEND
+                 THRU ROT-ABEND-EXIT
+           END-IF.
+
+           OPEN OUTPUT RESTCTL.
+           CLOSE RESTCTL.
+
            MOVE  CNT-GRAVADOS   TO WSS-REG-GRAVADOS.
 
            DISPLAY ' '.
@@ -391,6 +1435,8 @@
            DISPLAY '* TERMINO DE PROCESSAMENTO: OK            *'.
            DISPLAY '* REGISTRO LIDOS       : ' WSS-REG-LIDOS.
            DISPLAY '* REGISTRO GRAVADOS    : ' WSS-REG-GRAVADOS.
+           DISPLAY '* REGISTRO EM EXCECAO  : ' WSS-REG-EXCLUIDOS.
+           DISPLAY '* FUNCIONARIOS DESLIGADOS : ' WSS-REG-DESLIGADOS.
            DISPLAY '*******************************************'.
 
        ROT-ESTATISTIC-EXIT.
