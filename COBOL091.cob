@@ -18,7 +18,8 @@
        ENVIRONMENT DIVISION.                                            00090000
       *---------------------                                            00100000
         CONFIGURATION SECTION.                                          00110000
-         SPECIAL-NAMES.  DECIMAL-POINT IS COMMA.                        00120000
+         SPECIAL-NAMES.  DECIMAL-POINT IS COMMA
+                         CONSOLE IS CONSOLE.
       *----                                                             00121000
         INPUT-OUTPUT SECTION.                                           00122000
       *
@@ -38,6 +39,16 @@
                   ORGANIZATION IS SEQUENTIAL                            00125000
                   ACCESS MODE IS SEQUENTIAL                             00126000
                   FILE STATUS IS ST-FUNCOUT.                            00127000
+      *
+           SELECT NAOBATEM ASSIGN TO NAOBATEM
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS ST-NAOBATEM.
+      *
+           SELECT SITECFG ASSIGN TO SITECFG
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS ST-SITECFG.
       *
       *--------------                                                   00129000
        DATA DIVISION.                                                   00130000
@@ -70,6 +81,28 @@
       *----                                                             00159700
          01 REG-FUNCOUT                    PIC X(080).                  00159800
       *----                                                             00159900
+         FD NAOBATEM
+            RECORDING MODE IS F
+            RECORD CONTAINS 080 CHARACTERS.
+      *----
+         01 REG-NAOBATEM.
+            03 NB-MATRICULA                PIC 9(008).
+            03 NB-ORIGEM                   PIC X(007).
+            03 FILLER                      PIC X(065).
+      *----                                                             00159900
+         FD SITECFG.
+      *----
+      * CONFIGURACAO DE SITE CARREGADA EM TEMPO DE EXECUCAO (NOME DA
+      * INSTALACAO, CLASSIFICACAO DE SEGURANCA E TEXTO-PADRAO DO
+      * CABECALHO DO RELATORIO), PARA QUE UMA MUDANCA DE IDENTIFICACAO
+      * DA INSTALACAO SEJA UMA MUDANCA DE CONFIGURACAO DE OPERACAO,
+      * NAO UMA RECOMPILACAO DE CADA PROGRAMA DO SHOP
+      *----
+         01 REG-SITECFG.
+            03 SITECFG-INSTALACAO          PIC X(020).
+            03 SITECFG-SECURITY            PIC X(010).
+            03 SITECFG-CAB-BOILERPLATE     PIC X(051).
+      *----
       *------------------------                                         00160000
        WORKING-STORAGE SECTION.                                         00170000
       *------------------------                                         00180000
@@ -86,6 +119,16 @@
        77  WSS-EOF2                        PIC X VALUE 'N'.             00190300
        77  MASCARA-SALARIO                 PIC ZZ.ZZ9,99.               00190400
        77  MASCARA-DATA                    PIC 99/99/9999.              00190500
+       77  ST-NAOBATEM                     PIC 9(002) VALUE 0.
+       77  ST-SITECFG                      PIC 9(002) VALUE 0.
+       77  WSS-INSTALACAO                  PIC X(020) VALUE 'INEFE'.
+       77  WSS-SECURITY                    PIC X(010) VALUE 'NORMAL'.
+       77  WSS-REG-NAOBATEM                PIC 9999 VALUE ZEROES.
+      *----
+      * LINKAGE DO SUBPROGRAMA DE CLASSIFICACAO DE GRAVIDADE DE
+      * RETURN-CODE (COBOL125), USADO NA ROT-ABEND
+      *----
+           COPY  'COPY1041'.
       *----                                                             00190600
        01  DATA-HORA.                                                   00190700
            03 DH-ANO                       PIC X(004).                  00190800
@@ -105,6 +148,12 @@
 
            PERFORM 0000-CARGA-DATAHORA.                                 00293800
 
+           PERFORM 0004-CARGA-SITECFG
+              THRU 0004-CARGA-SITECFG-EXIT.
+
+           DISPLAY ' INSTALACAO: ' WSS-INSTALACAO
+                   ' SEGURANCA: '  WSS-SECURITY.
+
            PERFORM 1000-OPEN-FUNCI.                                     00293900
 
            PERFORM 1001-LER-FUNCIN1.                                    00293900
@@ -132,6 +181,53 @@
       *    MOVE DH-MES                  TO CAB-MES                      00320000
       *    MOVE DH-ANO                  TO CAB-ANO.                     00330000
 
+      *----
+      * CARREGA NOME DA INSTALACAO E CLASSIFICACAO DE SEGURANCA DE
+      * SITECFG. SE O ARQUIVO NAO FOR FORNECIDO NESTA RODADA (FS=35),
+      * MANTEM OS VALORES-PADRAO JA ASSUMIDOS EM WORKING STORAGE;
+      * QUALQUER OUTRO ERRO DE OPEN/READ E FATAL
+      *----
+       0004-CARGA-SITECFG.
+
+           DISPLAY '0004-CARGA-SITECFG'.
+
+           OPEN INPUT SITECFG.
+
+           IF ST-SITECFG EQUAL 35
+              DISPLAY 'COBOL091 - SITECFG NAO INFORMADO, USANDO '
+                      'VALORES-PADRAO'
+              GO TO 0004-CARGA-SITECFG-EXIT
+           END-IF.
+
+           IF ST-SITECFG NOT EQUAL 0 THEN
+              DISPLAY 'COBOL091 - ERRO OPEN SITECFG FS=' ST-SITECFG
+              MOVE ST-SITECFG            TO RETURN-CODE
+              PERFORM ROT-ABEND
+                 THRU ROT-ABEND-EXIT
+           END-IF.
+
+           READ SITECFG.
+
+           IF ST-SITECFG NOT EQUAL 0 THEN
+              DISPLAY 'COBOL091 - ERRO READ SITECFG FS=' ST-SITECFG
+              MOVE ST-SITECFG            TO RETURN-CODE
+              PERFORM ROT-ABEND
+                 THRU ROT-ABEND-EXIT
+           END-IF.
+
+           IF SITECFG-INSTALACAO NOT EQUAL SPACES
+              MOVE SITECFG-INSTALACAO      TO WSS-INSTALACAO
+           END-IF.
+
+           IF SITECFG-SECURITY NOT EQUAL SPACES
+              MOVE SITECFG-SECURITY        TO WSS-SECURITY
+           END-IF.
+
+           CLOSE SITECFG.
+
+       0004-CARGA-SITECFG-EXIT.
+           EXIT.
+
       *----                                                             00351000
        1000-OPEN-FUNCI.                                                 00352000
 
@@ -161,13 +257,22 @@
                  THRU ROT-ABEND-EXIT
            END-IF.
 
+           OPEN OUTPUT NAOBATEM.
+
+           IF ST-NAOBATEM NOT EQUAL 0 THEN
+              DISPLAY 'COBOL091 - ERRO OPEN NAOBATEM FS=' ST-NAOBATEM
+              PERFORM ROT-ABEND
+                 THRU ROT-ABEND-EXIT
+           END-IF.
+
       *----                                                             00358000
        1001-LER-FUNCIN1.                                                00359000
 
            DISPLAY '1001-LER-FUNCIN1'.
 
            READ FUNCIN1
-            AT END MOVE 'Y' TO WSS-EOF1
+            AT END MOVE 'Y'         TO WSS-EOF1
+                   MOVE 99999999    TO MATRICULA1
            END-READ.
 
            IF ST-FUNCIN1 NOT EQUAL 0 AND WSS-EOF1 NOT = 'Y' THEN        00354000
@@ -183,7 +288,8 @@
            DISPLAY '1010-LER-FUNCIN2'.
 
            READ FUNCIN2
-            AT END MOVE 'Y' TO WSS-EOF2
+            AT END MOVE 'Y'         TO WSS-EOF2
+                   MOVE 99999999    TO MATRICULA2
            END-READ.
 
            IF ST-FUNCIN2 NOT EQUAL 0 AND WSS-EOF2 NOT = 'Y' THEN        00354000
@@ -191,9 +297,6 @@
               PERFORM ROT-ABEND
                  THRU ROT-ABEND-EXIT
            ELSE
-              IF WSS-EOF2 = 'Y'
-                MOVE  'Y' TO  WSS-EOF1
-              END-IF
               ADD 001           TO  WSS-REG-INC02
            END-IF.
 
@@ -203,15 +306,21 @@
       *
        2010-PROCESS-RECDS.
 
-            PERFORM UNTIL WSS-EOF1 = 'Y'
+            PERFORM UNTIL WSS-EOF1 = 'Y' AND WSS-EOF2 = 'Y'
                  EVALUATE TRUE
                      WHEN MATRICULA1 > MATRICULA2
                           MOVE REG-FUNCI2   TO REG-FUNCOUT
                           PERFORM 3000-GRAVA-OUT
+                          MOVE MATRICULA2   TO NB-MATRICULA
+                          MOVE 'FUNCIN2'    TO NB-ORIGEM
+                          PERFORM 3010-GRAVA-NAOBATEM
                           PERFORM 1010-LER-FUNCIN2
                      WHEN MATRICULA1 < MATRICULA2
                           MOVE REG-FUNCI1   TO REG-FUNCOUT
                           PERFORM 3000-GRAVA-OUT
+                          MOVE MATRICULA1   TO NB-MATRICULA
+                          MOVE 'FUNCIN1'    TO NB-ORIGEM
+                          PERFORM 3010-GRAVA-NAOBATEM
                           PERFORM 1001-LER-FUNCIN1
                      WHEN MATRICULA1 = MATRICULA2
                           MOVE REG-FUNCI1   TO REG-FUNCOUT
@@ -244,6 +353,24 @@
 
             ADD    1            TO CNT-GRAVADOS.                           00480
 
+      *----
+       3010-GRAVA-NAOBATEM.
+
+            DISPLAY '3010-GRAVA-NAOBATEM'.
+
+            WRITE REG-NAOBATEM
+            END-WRITE
+
+            IF ST-NAOBATEM NOT EQUAL 0 THEN
+              DISPLAY 'COBOL091 - ERRO WRITE NAOBATEM FS='
+              ST-NAOBATEM
+              MOVE ST-NAOBATEM    TO RETURN-CODE
+              PERFORM ROT-ABEND
+                THRU ROT-ABEND-EXIT
+            END-IF.
+
+            ADD    1            TO WSS-REG-NAOBATEM.
+
       *----                                                             00510000
        4002-FECHAR-FUNCI.                                               00520000
 
@@ -273,6 +400,14 @@
                  THRU ROT-ABEND-EXIT
            END-IF.
 
+           CLOSE NAOBATEM.
+
+           IF ST-NAOBATEM NOT EQUAL 0 THEN
+              DISPLAY 'COBOL091 - ERRO CLOSE NAOBATEM FS=' ST-NAOBATEM
+              PERFORM ROT-ABEND
+                 THRU ROT-ABEND-EXIT
+           END-IF.
+
       ******************************************************************
        ROT-ABEND.
 
@@ -283,6 +418,16 @@
            DISPLAY ' FAVOR AVISAR O ANALISTA RESPONSAVEL'.
            DISPLAY '*******************************************'.
 
+           MOVE RETURN-CODE TO WSS-CLASSIF-RC-ENTRADA.
+           CALL 'COBOL125' USING WSS-CLASSIF-RC-LINKAGE.
+
+           DISPLAY ' SEVERIDADE      : ' WSS-CLASSIF-RC-SEVERIDADE.
+           DISPLAY ' DESCRICAO       : ' WSS-CLASSIF-RC-DESCRICAO.
+
+           DISPLAY '***ABEND-COBOL091*** RC=' RETURN-CODE
+              ' SEVERIDADE=' WSS-CLASSIF-RC-SEVERIDADE
+              UPON CONSOLE.
+
            STOP RUN.
 
        ROT-ABEND-EXIT.
@@ -300,6 +445,7 @@
            DISPLAY '* REGISTRO LIDOS IN1   : ' WSS-REG-INC01.
            DISPLAY '* REGISTRO LIDOS IN2   : ' WSS-REG-INC02.
            DISPLAY '* REGISTRO GRAVADOS    : ' WSS-REG-GRAVADOS.
+           DISPLAY '* REGISTRO NAO BATEM   : ' WSS-REG-NAOBATEM.
            DISPLAY '*******************************************'.
 
        ROT-ESTATISTIC-EXIT.
