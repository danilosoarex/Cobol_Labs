@@ -17,7 +17,8 @@
        ENVIRONMENT DIVISION.                                            00090000
       *---------------------                                            00100000
         CONFIGURATION SECTION.                                          00110000
-         SPECIAL-NAMES.  DECIMAL-POINT IS COMMA.                        00120000
+         SPECIAL-NAMES.  DECIMAL-POINT IS COMMA
+                         CONSOLE IS CONSOLE.
       *----                                                             00121000
        INPUT-OUTPUT SECTION.                                            00122000
       *
@@ -31,7 +32,12 @@
            SELECT FOLHACSV ASSIGN TO FOLHACSV                           00128000
                   ORGANIZATION IS SEQUENTIAL                            00125000
                   ACCESS MODE  IS SEQUENTIAL                            00126000
-                  FILE STATUS  IS ST-FUNCI.                             00127000
+                  FILE STATUS  IS ST-FOLHACSV.                          00127000
+      *
+           SELECT SITECFG ASSIGN TO SITECFG
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS ST-SITECFG.
       *
       *--------------                                                   00129000
        DATA DIVISION.                                                   00130000
@@ -46,15 +52,24 @@
             03 MATRICULA                   PIC 9(008).                  00156000
             03 NOME                        PIC X(040).                  00157000
             03 SEXO                        PIC X(001).                  00158000
+               88 SEXO-MASCULINO                   VALUE 'M'.
+               88 SEXO-FEMININO                    VALUE 'F'.
+               88 SEXO-NAO-BINARIO                 VALUE 'N'.
+               88 SEXO-NAO-INFORMADO               VALUE 'X' ' '.
             03 SALARIO                     PIC 9(005)V99.               00159000
             03 DATA-ADMISSAO               PIC 9(008).                  00159100
             03 DEPARTAMENTO                PIC X(005).                  00159200
             03 HORA-EXTRA                  PIC 9(002).                  00159300
-            03 FILLER                      PIC X(009).                  00159400
+      *----
+      * CODIGO DA MOEDA DO SALARIO (ISO 4217); QUANDO NAO INFORMADO
+      * PELO ARQUIVO DE ORIGEM ASSUME-SE 'BRL' (EM BRANCO VALE BRL)
+      *----
+            03 FUNCI-MOEDA                 PIC X(003).
+            03 FILLER                      PIC X(006).                  00159400
       *----                                                             00159500
        FD FOLHACSV                                                      00159600
             RECORDING MODE IS F                                         00152000
-            RECORD CONTAINS 80 CHARACTERS.                              00153000
+            RECORD CONTAINS 86 CHARACTERS.                              00153000
       *----                                                             00159700
        01   REG-CSV.                                                    00155000
             03 MATRICULA                   PIC 9(008).                  00156000
@@ -63,16 +78,30 @@
             03 CSV2                        PIC X.
             03 SEXO                        PIC X(001).                  00158000
             03 CSV3                        PIC X.
-            03 SALARIO                     PIC 9(005)V99.               00159000
+            03 SALARIO                     PIC ZZ.ZZ9,99.
             03 CSV4                        PIC X.
-            03 DATA-ADMISSAO               PIC 9(008).                  00159100
+            03 DATA-ADMISSAO               PIC 99/99/9999.
             03 CSV5                        PIC X.
             03 DEPARTAMENTO                PIC X(005).                  00159200
             03 CSV6                        PIC X.
             03 HORA-EXTRA                  PIC 9(002).                  00159300
             03 CSV7                        PIC X.
-            03 FILLER                      PIC X(02).
-
+            03 FUNCI-MOEDA                 PIC X(003).
+            03 CSV8                        PIC X.
+
+      *----
+         FD SITECFG.
+      *----
+      * CONFIGURACAO DE SITE CARREGADA EM TEMPO DE EXECUCAO (NOME DA
+      * INSTALACAO, CLASSIFICACAO DE SEGURANCA E TEXTO-PADRAO DO
+      * CABECALHO DO RELATORIO), PARA QUE UMA MUDANCA DE IDENTIFICACAO
+      * DA INSTALACAO SEJA UMA MUDANCA DE CONFIGURACAO DE OPERACAO,
+      * NAO UMA RECOMPILACAO DE CADA PROGRAMA DO SHOP
+      *----
+         01 REG-SITECFG.
+            03 SITECFG-INSTALACAO          PIC X(020).
+            03 SITECFG-SECURITY            PIC X(010).
+            03 SITECFG-CAB-BOILERPLATE     PIC X(051).
       *                                                                 00159900
       *------------------------                                         00160000
        WORKING-STORAGE SECTION.                                         00170000
@@ -80,6 +109,9 @@
        77  VLR-HORAEXT           PIC 9(004)V99 COMP-3 VALUE 50,00.      00190000
        77  ST-FUNCI                        PIC 9(002) VALUE 0.          00190100
        77  ST-FOLHACSV                     PIC 9(002) VALUE 0.          00190100
+       77  ST-SITECFG                      PIC 9(002) VALUE 0.
+       77  WSS-INSTALACAO                  PIC X(020) VALUE 'INEFE'.
+       77  WSS-SECURITY                    PIC X(010) VALUE 'NORMAL'.
        77  CNT-LINHAS                      PIC 9(002) COMP-3 VALUE 61.  00190200
        77  SALARIO-EXT                     PIC 9(005)V99 COMP-3.        00190300
        77  WSS-REG-LIDOS                   PIC 9999 VALUE ZEROES.       00190300
@@ -88,6 +120,32 @@
        77  MASCARA-SALARIO                 PIC ZZ.ZZ9,99.               00190400
        77  MASCARA-DATA                    PIC 99/99/9999.              00190500
        77  GERAL-SALARIO                   PIC 9(12)V99 COMP-3.
+       77  WSS-DELIMITADOR                 PIC X(001) VALUE ';'.
+       77  WSS-DEPTO-FILTRO                PIC X(005) VALUE SPACES.
+       77  WSS-DATA-INI-FILTRO             PIC 9(008) VALUE ZEROES.
+       77  WSS-REG-FILTRADOS               PIC 9999 VALUE ZEROES.
+       77  WSS-FLAG-FILTRO                 PIC X(001) VALUE 'Y'.
+           88 WSS-FUNCI-PASSA-FILTRO                 VALUE 'Y'.
+       77  WSS-NOME-PADRONIZADO            PIC X(040) VALUE SPACES.
+       77  WSS-TAMANHO-1                   PIC 9(004) VALUE 0.
+      *----
+      * LINKAGE DO SUBPROGRAMA DE DUMP HEXA/CARACTER (COBOL099),
+      * USADO PARA DIAGNOSTICAR UM REG-FUNCI SUSPEITO NO LOG DO JOB
+      *----
+           COPY  'COPY0991'.
+      *----
+      * LINKAGE DO SUBPROGRAMA QUE RETORNA O USER-ID DA ADDRESS SPACE
+      * (COBOL101), USADO PARA CARIMBAR QUEM RODOU O JOB NO CSV
+      *----
+           COPY  'COPY1011'.
+      *----
+      * LINKAGE DO SUBPROGRAMA DE CLASSIFICACAO DE GRAVIDADE DE
+      * RETURN-CODE (COBOL125), USADO NA ROT-ABEND
+      *----
+           COPY  'COPY1041'.
+       01  REG-CSV-HEADER                  PIC X(082) VALUE SPACES.
+       01  REG-CSV-USUARIO                 PIC X(082) VALUE SPACES.
+       01  REG-CSV-SITECFG                 PIC X(082) VALUE SPACES.
       *----                                                             00190600
        01  DATA-HORA.                                                   00190700
            03 DH-ANO                       PIC X(004).                  00190800
@@ -99,8 +157,16 @@
            03 DH-MILESIMOS                 PIC X(002).                  00195000
            03 FILLER                       PIC X(005).                  00196000
       *----                                                             00197000
+      *----                                                             00197000
+       LINKAGE SECTION.
+      *----
+       01  LKS-PARM-IBM.
+           05  LKS-PARM-TAM             PIC S9(4) COMP.
+           05  LKS-PARM-DELIMITADOR     PIC X(01).
+           05  LKS-PARM-DEPTO-FILTRO    PIC X(05).
+           05  LKS-PARM-DATA-INI-FILTRO PIC 9(08).
       *-------------------                                              00293500
-       PROCEDURE DIVISION.                                              00293600
+       PROCEDURE DIVISION USING LKS-PARM-IBM.                           00293600
       *-------------------                                              00293700
        MAIN-SECTION                       SECTION.
 
@@ -109,6 +175,9 @@
 
            PERFORM 0000-CARGA-DATAHORA.                                 00293800
 
+           PERFORM 0004-CARGA-SITECFG
+              THRU 0004-CARGA-SITECFG-EXIT.
+
            PERFORM 1000-OPEN-FUNCI.                                     00293900
 
            PERFORM 1001-LER-FUNCI.                                      00293900
@@ -128,6 +197,134 @@
 
            MOVE  FUNCTION CURRENT-DATE  TO DATA-HORA.                   00297000
 
+      *----
+      * CARREGA NOME DA INSTALACAO E CLASSIFICACAO DE SEGURANCA DE
+      * SITECFG. SE O ARQUIVO NAO FOR FORNECIDO NESTA RODADA (FS=35),
+      * MANTEM OS VALORES-PADRAO JA ASSUMIDOS EM WORKING STORAGE;
+      * QUALQUER OUTRO ERRO DE OPEN/READ E FATAL
+      *----
+       0004-CARGA-SITECFG.
+
+           DISPLAY '0004-CARGA-SITECFG'.
+
+           OPEN INPUT SITECFG.
+
+           IF ST-SITECFG EQUAL 35
+              DISPLAY 'COBOL093 - SITECFG NAO INFORMADO, USANDO '
+                      'VALORES-PADRAO'
+              GO TO 0004-CARGA-SITECFG-EXIT
+           END-IF.
+
+           IF ST-SITECFG NOT EQUAL 0 THEN
+              DISPLAY 'COBOL093 - ERRO OPEN SITECFG FS=' ST-SITECFG
+              MOVE ST-SITECFG            TO RETURN-CODE
+              PERFORM ROT-ABEND
+                 THRU ROT-ABEND-EXIT
+           END-IF.
+
+           READ SITECFG.
+
+           IF ST-SITECFG NOT EQUAL 0 THEN
+              DISPLAY 'COBOL093 - ERRO READ SITECFG FS=' ST-SITECFG
+              MOVE ST-SITECFG            TO RETURN-CODE
+              PERFORM ROT-ABEND
+                 THRU ROT-ABEND-EXIT
+           END-IF.
+
+           IF SITECFG-INSTALACAO NOT EQUAL SPACES
+              MOVE SITECFG-INSTALACAO      TO WSS-INSTALACAO
+           END-IF.
+
+           IF SITECFG-SECURITY NOT EQUAL SPACES
+              MOVE SITECFG-SECURITY        TO WSS-SECURITY
+           END-IF.
+
+           CLOSE SITECFG.
+
+       0004-CARGA-SITECFG-EXIT.
+           EXIT.
+
+       1900-FILTRA-FUNCI.
+
+           SET WSS-FUNCI-PASSA-FILTRO       TO TRUE.
+
+           IF WSS-DEPTO-FILTRO NOT EQUAL SPACES AND
+              DEPARTAMENTO IN REG-FUNCI NOT EQUAL WSS-DEPTO-FILTRO
+              MOVE 'N'                      TO WSS-FLAG-FILTRO
+           END-IF.
+
+           IF WSS-DATA-INI-FILTRO NOT EQUAL ZEROES AND
+              DATA-ADMISSAO IN REG-FUNCI LESS THAN WSS-DATA-INI-FILTRO
+              MOVE 'N'                      TO WSS-FLAG-FILTRO
+           END-IF.
+
+       1900-FILTRA-FUNCI-EXIT.
+           EXIT.
+
+      *----
+      * LIMPEZA DE NOME E DEPARTAMENTO LIDOS DE FUNCI, NOS MOLDES DO
+      * INSPECT DEMONSTRADO EM COBOL063/COBOL070/COBOL071: REMOVE
+      * LOW-VALUES E PONTUACAO ESPURIA (RESIDUO DE EXPORTACAO CSV) E
+      * CONFERE, PELA CONTAGEM DE BRANCOS A PARTIR DO FIM DO CAMPO
+      * (FUNCTION REVERSE), SE SOBROU ALGUM CARACTER SIGNIFICATIVO
+      *----
+       0999-LIMPA-CAMPOS.
+
+           INSPECT NOME IN REG-FUNCI REPLACING ALL LOW-VALUES BY SPACE
+                                               ALL ','        BY SPACE
+                                               ALL '"'        BY SPACE.
+
+           INSPECT DEPARTAMENTO IN REG-FUNCI
+                   REPLACING ALL LOW-VALUES BY SPACE
+                             ALL ','        BY SPACE
+                             ALL '"'        BY SPACE.
+
+           MOVE 0 TO WSS-TAMANHO-1.
+
+           INSPECT FUNCTION REVERSE (NOME IN REG-FUNCI)
+                   TALLYING WSS-TAMANHO-1 FOR LEADING SPACES.
+
+           IF WSS-TAMANHO-1 EQUAL FUNCTION LENGTH (NOME IN REG-FUNCI)
+              DISPLAY 'COBOL093 - AVISO: NOME EM BRANCO APOS LIMPEZA '
+                      'MATRICULA=' MATRICULA IN REG-FUNCI
+           END-IF.
+
+           IF FUNCI-MOEDA IN REG-FUNCI EQUAL SPACES
+              MOVE 'BRL'          TO FUNCI-MOEDA IN REG-FUNCI
+           END-IF.
+
+      *----
+      * NORMALIZA SEXO: ACEITA M/F/N (NAO-BINARIO) ALEM DO BINARIO
+      * TRADICIONAL; QUALQUER OUTRO CONTEUDO (OU EM BRANCO) VIRA 'X'
+      * (NAO INFORMADO) SEM GERAR EXCECAO DE CARGA
+      *----
+           MOVE FUNCTION UPPER-CASE (SEXO IN REG-FUNCI)
+                                     TO SEXO IN REG-FUNCI.
+
+           IF NOT SEXO-MASCULINO IN REG-FUNCI
+              AND NOT SEXO-FEMININO IN REG-FUNCI
+              AND NOT SEXO-NAO-BINARIO IN REG-FUNCI
+              MOVE 'X'            TO SEXO IN REG-FUNCI
+           END-IF.
+
+       0999-LIMPA-CAMPOS-EXIT.
+           EXIT.
+
+      *----
+      * PADRONIZACAO DO NOME LIDO DE FUNCI, NOS MOLDES DO FUNCTION
+      * UPPER-CASE DEMONSTRADO EM COBOL077, PARA EVITAR QUE O CSV
+      * EXPORTADO SAIA COM CAIXA MISTA INCONSISTENTE
+      *----
+       1000-PADRONIZA-NOME.
+
+           MOVE FUNCTION UPPER-CASE (NOME IN REG-FUNCI)
+                                     TO WSS-NOME-PADRONIZADO.
+           MOVE WSS-NOME-PADRONIZADO TO NOME IN REG-FUNCI.
+
+       1000-PADRONIZA-NOME-EXIT.
+           EXIT.
+
+      *----
        1001-LER-FUNCI.                                                  00359000
 
            DISPLAY '1001-LER-FUNCI'.
@@ -138,20 +335,31 @@
 
            IF ST-FUNCI NOT EQUAL 0 AND WSS-EOF NOT = 'Y'  THEN          00354000
               DISPLAY 'COBOL093 - ERRO READ FUNCI  FS=' ST-FUNCI        00356000
+              PERFORM ROT-DUMP-FUNCI
+                 THRU ROT-DUMP-FUNCI-EXIT
               MOVE ST-FUNCI     TO RETURN-CODE
               PERFORM ROT-ABEND
                  THRU ROT-ABEND-EXIT
            ELSE
               ADD 001           TO  WSS-REG-LIDOS
               MOVE ZEROES       TO  WSS-REG-GRAVADOS
+              PERFORM 0999-LIMPA-CAMPOS
+                 THRU 0999-LIMPA-CAMPOS-EXIT
+              PERFORM 1000-PADRONIZA-NOME
+                 THRU 1000-PADRONIZA-NOME-EXIT
            END-IF.
 
            PERFORM UNTIL WSS-EOF = 'Y'
 
+              PERFORM 1900-FILTRA-FUNCI
+                 THRU 1900-FILTRA-FUNCI-EXIT
+
+              IF WSS-FUNCI-PASSA-FILTRO
+
               MOVE CORR REG-FUNCI  TO REG-CSV
 
-              MOVE ';'             TO CSV1, CSV2, CSV3, CSV4, CSV5,
-                                      CSV6, CSV7
+              MOVE WSS-DELIMITADOR TO CSV1, CSV2, CSV3, CSV4, CSV5,
+                                      CSV6, CSV7, CSV8
 
               WRITE REG-CSV                                                00470
               END-WRITE
@@ -165,6 +373,9 @@
               ELSE
                 ADD 001           TO  WSS-REG-GRAVADOS
               END-IF
+              ELSE
+                ADD 001           TO  WSS-REG-FILTRADOS
+              END-IF
 
               READ FUNCI
                 AT END MOVE 'Y' TO WSS-EOF
@@ -172,12 +383,18 @@
 
               IF ST-FUNCI NOT EQUAL 0 AND WSS-EOF NOT = 'Y'  THEN
                  DISPLAY 'COBOL093 - ERRO READ FUNCI FS=' ST-FUNCI
+                 PERFORM ROT-DUMP-FUNCI
+                    THRU ROT-DUMP-FUNCI-EXIT
                  MOVE ST-FUNCI    TO RETURN-CODE
                  PERFORM ROT-ABEND
                     THRU ROT-ABEND-EXIT
               ELSE
                  IF WSS-EOF NOT = 'Y'
                    ADD 001           TO  WSS-REG-LIDOS
+                   PERFORM 0999-LIMPA-CAMPOS
+                      THRU 0999-LIMPA-CAMPOS-EXIT
+                   PERFORM 1000-PADRONIZA-NOME
+                      THRU 1000-PADRONIZA-NOME-EXIT
                  END-IF
               END-IF
 
@@ -210,8 +427,76 @@
                  THRU ROT-ABEND-EXIT
            END-IF.
 
+           PERFORM 0999-GRAVA-CABECALHO-CSV
+              THRU 0999-GRAVA-CABECALHO-CSV-EXIT.
+
       *----                                                             00510000
 
+       0999-GRAVA-CABECALHO-CSV.
+
+           CALL 'COBOL101' USING WSS-USERID-LINKAGE.
+
+           STRING '# GERADO POR: '     DELIMITED BY SIZE
+                  WSS-USERID-SAIDA     DELIMITED BY SIZE
+             INTO REG-CSV-USUARIO.
+
+           WRITE REG-CSV FROM REG-CSV-USUARIO.
+
+           IF ST-FOLHACSV NOT EQUAL 0 THEN
+              DISPLAY 'COBOL093 - ERRO WRITE CABECALHO CSV FS='
+                        ST-FOLHACSV
+              MOVE ST-FOLHACSV         TO RETURN-CODE
+              PERFORM ROT-ABEND
+                 THRU ROT-ABEND-EXIT
+           END-IF.
+
+           STRING '# INSTALACAO: '    DELIMITED BY SIZE
+                  WSS-INSTALACAO      DELIMITED BY SIZE
+                  ' SEGURANCA: '      DELIMITED BY SIZE
+                  WSS-SECURITY        DELIMITED BY SIZE
+             INTO REG-CSV-SITECFG.
+
+           WRITE REG-CSV FROM REG-CSV-SITECFG.
+
+           IF ST-FOLHACSV NOT EQUAL 0 THEN
+              DISPLAY 'COBOL093 - ERRO WRITE CABECALHO CSV FS='
+                        ST-FOLHACSV
+              MOVE ST-FOLHACSV         TO RETURN-CODE
+              PERFORM ROT-ABEND
+                 THRU ROT-ABEND-EXIT
+           END-IF.
+
+           STRING 'MATRICULA'          DELIMITED BY SIZE
+                  WSS-DELIMITADOR      DELIMITED BY SIZE
+                  'NOME'               DELIMITED BY SIZE
+                  WSS-DELIMITADOR      DELIMITED BY SIZE
+                  'SEXO'               DELIMITED BY SIZE
+                  WSS-DELIMITADOR      DELIMITED BY SIZE
+                  'SALARIO'            DELIMITED BY SIZE
+                  WSS-DELIMITADOR      DELIMITED BY SIZE
+                  'DATA-ADMISSAO'      DELIMITED BY SIZE
+                  WSS-DELIMITADOR      DELIMITED BY SIZE
+                  'DEPARTAMENTO'       DELIMITED BY SIZE
+                  WSS-DELIMITADOR      DELIMITED BY SIZE
+                  'HORA-EXTRA'         DELIMITED BY SIZE
+                  WSS-DELIMITADOR      DELIMITED BY SIZE
+                  'MOEDA'              DELIMITED BY SIZE
+                  WSS-DELIMITADOR      DELIMITED BY SIZE
+             INTO REG-CSV-HEADER.
+
+           WRITE REG-CSV FROM REG-CSV-HEADER.
+
+           IF ST-FOLHACSV NOT EQUAL 0 THEN
+              DISPLAY 'COBOL093 - ERRO WRITE CABECALHO CSV FS='
+                        ST-FOLHACSV
+              MOVE ST-FOLHACSV         TO RETURN-CODE
+              PERFORM ROT-ABEND
+                 THRU ROT-ABEND-EXIT
+           END-IF.
+
+       0999-GRAVA-CABECALHO-CSV-EXIT.
+           EXIT.
+
        1002-FECHAR-FUNCI.                                               00520000
 
            DISPLAY '1002-FECHAR-FUNCI'.
@@ -242,6 +527,35 @@
            DISPLAY 'COBOL093'
            DISPLAY ' IMPRIME RELATORIO'.
 
+           IF LKS-PARM-TAM GREATER ZERO
+              MOVE LKS-PARM-DELIMITADOR     TO WSS-DELIMITADOR
+           END-IF.
+
+           IF LKS-PARM-TAM GREATER 01
+              MOVE LKS-PARM-DEPTO-FILTRO    TO WSS-DEPTO-FILTRO
+              MOVE LKS-PARM-DATA-INI-FILTRO TO WSS-DATA-INI-FILTRO
+           END-IF.
+
+           DISPLAY ' WSS-DELIMITADOR     = ' WSS-DELIMITADOR.
+           DISPLAY ' WSS-DEPTO-FILTRO    = ' WSS-DEPTO-FILTRO.
+           DISPLAY ' WSS-DATA-INI-FILTRO = ' WSS-DATA-INI-FILTRO.
+
+
+      *----
+      * IMPRIME UM DUMP HEXA/CARACTER DO REG-FUNCI CORRENTE NO LOG
+      * DO JOB, USANDO O SUBPROGRAMA GENERICO COBOL099, PARA O
+      * ANALISTA INVESTIGAR UM REGISTRO QUE FALHOU NO READ.
+      *----
+       ROT-DUMP-FUNCI.
+
+           MOVE 'REG-FUNCI'        TO WSS-HD-IDENTIFICACAO.
+           MOVE LENGTH OF REG-FUNCI TO WSS-HD-TAMANHO.
+           MOVE REG-FUNCI          TO WSS-HD-DADO.
+
+           CALL 'COBOL099' USING WSS-HEXDUMP-LINKAGE.
+
+       ROT-DUMP-FUNCI-EXIT.
+           EXIT.
 
        ROT-ABEND.
 
@@ -252,6 +566,16 @@
            DISPLAY ' FAVOR AVISAR O ANALISTA RESPONSAVEL'.
            DISPLAY '*******************************************'.
 
+           MOVE RETURN-CODE TO WSS-CLASSIF-RC-ENTRADA.
+           CALL 'COBOL125' USING WSS-CLASSIF-RC-LINKAGE.
+
+           DISPLAY ' SEVERIDADE      : ' WSS-CLASSIF-RC-SEVERIDADE.
+           DISPLAY ' DESCRICAO       : ' WSS-CLASSIF-RC-DESCRICAO.
+
+           DISPLAY '***ABEND-COBOL093*** RC=' RETURN-CODE
+              ' SEVERIDADE=' WSS-CLASSIF-RC-SEVERIDADE
+              UPON CONSOLE.
+
            STOP RUN.
 
        ROT-ABEND-EXIT.
@@ -268,6 +592,7 @@
            DISPLAY '* TERMINO DE PROCESSAMENTO: OK            *'.
            DISPLAY '* REGISTRO LIDOS       : ' WSS-REG-LIDOS.
            DISPLAY '* REGISTRO GRAVADOS    : ' WSS-REG-GRAVADOS.
+           DISPLAY '* REGISTRO FILTRADOS   : ' WSS-REG-FILTRADOS.
            DISPLAY '*******************************************'.
 
        ROT-ESTATISTIC-EXIT.
