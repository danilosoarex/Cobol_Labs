@@ -0,0 +1,644 @@
+      *****************************************************************
+      * DATA     :  09/08/2026
+      * AUTOR    : VAGNER RENATO BELLACOSA
+      * OBJETIVO : BALANCE LINE COM N ARQUIVOS DE ENTRADA (ATE 5)
+      *            GENERALIZACAO DO COBOL091 PARA MAIS DE DOIS
+      *            ARQUIVOS DE ENTRADA, QTDE INFORMADA VIA PARM
+      * CPD      : INEFE
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+      **************************
+       PROGRAM-ID. COBOL094.
+       AUTHOR. VAGNER BELLACOSA.
+       DATE-WRITTEN. 09/08/26 @ 09:00:00.
+       DATE-COMPILED. 2026-08-09.
+       INSTALLATION. INEFE.
+       SECURITY. NORMAL.
+
+      *---------------------
+       ENVIRONMENT DIVISION.
+      *---------------------
+        CONFIGURATION SECTION.
+         SPECIAL-NAMES.  DECIMAL-POINT IS COMMA.
+      *----
+        INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT FUNCIN1 ASSIGN TO FUNCIN1
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS ST-FUNCIN1.
+      *
+           SELECT FUNCIN2 ASSIGN TO FUNCIN2
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS ST-FUNCIN2.
+      *
+           SELECT FUNCIN3 ASSIGN TO FUNCIN3
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS ST-FUNCIN3.
+      *
+           SELECT FUNCIN4 ASSIGN TO FUNCIN4
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS ST-FUNCIN4.
+      *
+           SELECT FUNCIN5 ASSIGN TO FUNCIN5
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS ST-FUNCIN5.
+      *
+           SELECT FUNCOUT ASSIGN TO FUNCOUT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS ST-FUNCOUT.
+      *
+           SELECT NAOBATEM ASSIGN TO NAOBATEM
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS ST-NAOBATEM.
+      *
+      *--------------
+       DATA DIVISION.
+      *--------------
+       FILE SECTION.
+      *
+       FD   FUNCIN1
+            RECORDING MODE IS F
+            RECORD CONTAINS 80 CHARACTERS.
+      *----
+       01   REG-FUNCI1.
+            03 MATRICULA1                  PIC 9(008).
+            03 FILLER                      PIC X(072).
+      *----
+       FD   FUNCIN2
+            RECORDING MODE IS F
+            RECORD CONTAINS 80 CHARACTERS.
+      *----
+       01   REG-FUNCI2.
+            03 MATRICULA2                  PIC 9(008).
+            03 FILLER                      PIC X(072).
+      *----
+       FD   FUNCIN3
+            RECORDING MODE IS F
+            RECORD CONTAINS 80 CHARACTERS.
+      *----
+       01   REG-FUNCI3.
+            03 MATRICULA3                  PIC 9(008).
+            03 FILLER                      PIC X(072).
+      *----
+       FD   FUNCIN4
+            RECORDING MODE IS F
+            RECORD CONTAINS 80 CHARACTERS.
+      *----
+       01   REG-FUNCI4.
+            03 MATRICULA4                  PIC 9(008).
+            03 FILLER                      PIC X(072).
+      *----
+       FD   FUNCIN5
+            RECORDING MODE IS F
+            RECORD CONTAINS 80 CHARACTERS.
+      *----
+       01   REG-FUNCI5.
+            03 MATRICULA5                  PIC 9(008).
+            03 FILLER                      PIC X(072).
+      *----
+       FD FUNCOUT
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 27920 CHARACTERS
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+      *----
+         01 REG-FUNCOUT                    PIC X(080).
+      *----
+         FD NAOBATEM
+            RECORDING MODE IS F
+            RECORD CONTAINS 080 CHARACTERS.
+      *----
+         01 REG-NAOBATEM.
+            03 NB-MATRICULA                PIC 9(008).
+            03 NB-ORIGEM                   PIC X(007).
+            03 FILLER                      PIC X(065).
+      *----
+      *------------------------
+       WORKING-STORAGE SECTION.
+      *------------------------
+       77  ST-FUNCIN1                      PIC 9(002) VALUE 0.
+       77  ST-FUNCIN2                      PIC 9(002) VALUE 0.
+       77  ST-FUNCIN3                      PIC 9(002) VALUE 0.
+       77  ST-FUNCIN4                      PIC 9(002) VALUE 0.
+       77  ST-FUNCIN5                      PIC 9(002) VALUE 0.
+       77  ST-FUNCOUT                      PIC 9(002) VALUE 0.
+       77  ST-NAOBATEM                     PIC 9(002) VALUE 0.
+       77  CNT-GRAVADOS                    PIC 9(004) COMP-3 VALUE 0.
+       77  WSS-REG-GRAVADOS                PIC 9999 VALUE ZEROES.
+       77  WSS-REG-NAOBATEM                PIC 9999 VALUE ZEROES.
+       77  WSS-QTD-ARQUIVOS                PIC 9(001) VALUE 2.
+       77  WSS-MENOR-MATRICULA             PIC 9(008).
+       77  WSS-TODOS-BATEM                 PIC X(3) VALUE 'N'.
+           88 WSS-REGS-EM-TODOS-ARQUIVOS   VALUE 'Y'.
+       77  IDX-ARQ                         PIC 9(001) COMP.
+       77  WSS-QTD-IGUAIS                  PIC 9(001) COMP.
+      *----
+       01  DATA-HORA.
+           03 DH-ANO                       PIC X(004).
+           03 DH-MES                       PIC X(002).
+           03 DH-DIA                       PIC X(002).
+           03 DH-HORA                      PIC X(002).
+           03 DH-MINUTO                    PIC X(002).
+           03 DH-SEGUNDO                   PIC X(002).
+           03 DH-MILESIMOS                 PIC X(002).
+           03 FILLER                       PIC X(005).
+      *----
+      * TABELA DE CONTROLE DE CADA ARQUIVO DE ENTRADA (1 A 5)
+       01  WSS-TAB-ARQUIVOS.
+           05 WSS-ARQ-ENTRY OCCURS 5 TIMES INDEXED BY IDX-TAB.
+              10 WSS-ARQ-MATRICULA         PIC 9(008).
+              10 WSS-ARQ-EOF               PIC X VALUE 'N'.
+                 88 WSS-ARQ-EM-EOF         VALUE 'Y'.
+              10 WSS-ARQ-MATCHED           PIC X VALUE 'N'.
+                 88 WSS-ARQ-FOI-IGUAL      VALUE 'Y'.
+              10 WSS-ARQ-NOME              PIC X(007).
+      *-------------------
+       LINKAGE SECTION.
+      *-------------------
+       01  LKS-PARM-IBM.
+           05 LKS-PARM-TAM                 PIC S9(4) COMP.
+           05 LKS-PARM-QTD-ARQUIVOS        PIC 9(001).
+      *-------------------
+       PROCEDURE DIVISION USING LKS-PARM-IBM.
+      *-------------------
+
+           DISPLAY 'COBOL094'
+           DISPLAY ' BALANCE LINE N ARQUIVOS'.
+
+           PERFORM 0000-CARGA-DATAHORA.
+
+           PERFORM 0001-LE-PARM.
+
+           PERFORM 1000-OPEN-FUNCI.
+
+           PERFORM 1005-INICIALIZA-TAB.
+
+           PERFORM 2010-PROCESS-RECDS.
+
+           PERFORM 4002-FECHAR-FUNCI.
+
+           PERFORM ROT-ESTATISTIC.
+
+           STOP RUN.
+
+      *----
+       0000-CARGA-DATAHORA.
+
+           DISPLAY '0000-CARGA-DATAHORA'.
+
+           MOVE  FUNCTION CURRENT-DATE  TO DATA-HORA.
+
+      *----
+       0001-LE-PARM.
+
+           DISPLAY '0001-LE-PARM'.
+
+           IF LKS-PARM-TAM > 0 THEN
+              IF LKS-PARM-QTD-ARQUIVOS >= 2 AND
+                 LKS-PARM-QTD-ARQUIVOS <= 5 THEN
+                 MOVE LKS-PARM-QTD-ARQUIVOS TO WSS-QTD-ARQUIVOS
+              END-IF
+           END-IF.
+
+           DISPLAY ' QTDE DE ARQUIVOS DE ENTRADA: ' WSS-QTD-ARQUIVOS.
+
+      *----
+       1000-OPEN-FUNCI.
+
+           DISPLAY '1000-OPEN-FUNCI'.
+
+           OPEN INPUT FUNCIN1.
+
+           IF ST-FUNCIN1 NOT EQUAL 0 THEN
+              DISPLAY 'COBOL094 - ERRO OPEN FUNCIN1 FS=' ST-FUNCIN1
+              PERFORM ROT-ABEND
+                 THRU ROT-ABEND-EXIT
+           END-IF.
+
+           OPEN INPUT FUNCIN2.
+
+           IF ST-FUNCIN2 NOT EQUAL 0 THEN
+              DISPLAY 'COBOL094 - ERRO OPEN FUNCIN2 FS=' ST-FUNCIN2
+              PERFORM ROT-ABEND
+                 THRU ROT-ABEND-EXIT
+           END-IF.
+
+           IF WSS-QTD-ARQUIVOS >= 3 THEN
+              OPEN INPUT FUNCIN3
+              IF ST-FUNCIN3 NOT EQUAL 0 THEN
+                 DISPLAY 'COBOL094 - ERRO OPEN FUNCIN3 FS=' ST-FUNCIN3
+                 PERFORM ROT-ABEND
+                    THRU ROT-ABEND-EXIT
+              END-IF
+           END-IF.
+
+           IF WSS-QTD-ARQUIVOS >= 4 THEN
+              OPEN INPUT FUNCIN4
+              IF ST-FUNCIN4 NOT EQUAL 0 THEN
+                 DISPLAY 'COBOL094 - ERRO OPEN FUNCIN4 FS=' ST-FUNCIN4
+                 PERFORM ROT-ABEND
+                    THRU ROT-ABEND-EXIT
+              END-IF
+           END-IF.
+
+           IF WSS-QTD-ARQUIVOS >= 5 THEN
+              OPEN INPUT FUNCIN5
+              IF ST-FUNCIN5 NOT EQUAL 0 THEN
+                 DISPLAY 'COBOL094 - ERRO OPEN FUNCIN5 FS=' ST-FUNCIN5
+                 PERFORM ROT-ABEND
+                    THRU ROT-ABEND-EXIT
+              END-IF
+           END-IF.
+
+           OPEN OUTPUT FUNCOUT.
+
+           IF ST-FUNCOUT NOT EQUAL 0 THEN
+              DISPLAY 'COBOL094 - ERRO OPEN FUNCOUT FS=' ST-FUNCOUT
+              PERFORM ROT-ABEND
+                 THRU ROT-ABEND-EXIT
+           END-IF.
+
+           OPEN OUTPUT NAOBATEM.
+
+           IF ST-NAOBATEM NOT EQUAL 0 THEN
+              DISPLAY 'COBOL094 - ERRO OPEN NAOBATEM FS=' ST-NAOBATEM
+              PERFORM ROT-ABEND
+                 THRU ROT-ABEND-EXIT
+           END-IF.
+
+      *----
+       1005-INICIALIZA-TAB.
+
+           DISPLAY '1005-INICIALIZA-TAB'.
+
+           MOVE 'FUNCIN1' TO WSS-ARQ-NOME(1).
+           MOVE 'FUNCIN2' TO WSS-ARQ-NOME(2).
+           MOVE 'FUNCIN3' TO WSS-ARQ-NOME(3).
+           MOVE 'FUNCIN4' TO WSS-ARQ-NOME(4).
+           MOVE 'FUNCIN5' TO WSS-ARQ-NOME(5).
+
+           MOVE 1 TO IDX-ARQ.
+
+           PERFORM 1006-LE-PRIMEIRO-REGISTRO
+              UNTIL IDX-ARQ > WSS-QTD-ARQUIVOS.
+
+      *----
+       1006-LE-PRIMEIRO-REGISTRO.
+
+           PERFORM 1010-LER-ARQUIVO-N.
+
+           ADD 1 TO IDX-ARQ.
+
+      *----
+       1010-LER-ARQUIVO-N.
+
+           DISPLAY '1010-LER-ARQUIVO-N ' IDX-ARQ.
+
+           EVALUATE IDX-ARQ
+               WHEN 1
+                    READ FUNCIN1
+                       AT END SET WSS-ARQ-EM-EOF(1) TO TRUE
+                    END-READ
+                    IF ST-FUNCIN1 NOT EQUAL 0 AND
+                       NOT WSS-ARQ-EM-EOF(1) THEN
+                       DISPLAY 'COBOL094 - ERRO READ FUNCIN1 FS='
+                               ST-FUNCIN1
+                       PERFORM ROT-ABEND
+                          THRU ROT-ABEND-EXIT
+                    ELSE
+                       IF NOT WSS-ARQ-EM-EOF(1) THEN
+                          MOVE MATRICULA1 TO WSS-ARQ-MATRICULA(1)
+                       END-IF
+                    END-IF
+               WHEN 2
+                    READ FUNCIN2
+                       AT END SET WSS-ARQ-EM-EOF(2) TO TRUE
+                    END-READ
+                    IF ST-FUNCIN2 NOT EQUAL 0 AND
+                       NOT WSS-ARQ-EM-EOF(2) THEN
+                       DISPLAY 'COBOL094 - ERRO READ FUNCIN2 FS='
+                               ST-FUNCIN2
+                       PERFORM ROT-ABEND
+                          THRU ROT-ABEND-EXIT
+                    ELSE
+                       IF NOT WSS-ARQ-EM-EOF(2) THEN
+                          MOVE MATRICULA2 TO WSS-ARQ-MATRICULA(2)
+                       END-IF
+                    END-IF
+               WHEN 3
+                    READ FUNCIN3
+                       AT END SET WSS-ARQ-EM-EOF(3) TO TRUE
+                    END-READ
+                    IF ST-FUNCIN3 NOT EQUAL 0 AND
+                       NOT WSS-ARQ-EM-EOF(3) THEN
+                       DISPLAY 'COBOL094 - ERRO READ FUNCIN3 FS='
+                               ST-FUNCIN3
+                       PERFORM ROT-ABEND
+                          THRU ROT-ABEND-EXIT
+                    ELSE
+                       IF NOT WSS-ARQ-EM-EOF(3) THEN
+                          MOVE MATRICULA3 TO WSS-ARQ-MATRICULA(3)
+                       END-IF
+                    END-IF
+               WHEN 4
+                    READ FUNCIN4
+                       AT END SET WSS-ARQ-EM-EOF(4) TO TRUE
+                    END-READ
+                    IF ST-FUNCIN4 NOT EQUAL 0 AND
+                       NOT WSS-ARQ-EM-EOF(4) THEN
+                       DISPLAY 'COBOL094 - ERRO READ FUNCIN4 FS='
+                               ST-FUNCIN4
+                       PERFORM ROT-ABEND
+                          THRU ROT-ABEND-EXIT
+                    ELSE
+                       IF NOT WSS-ARQ-EM-EOF(4) THEN
+                          MOVE MATRICULA4 TO WSS-ARQ-MATRICULA(4)
+                       END-IF
+                    END-IF
+               WHEN 5
+                    READ FUNCIN5
+                       AT END SET WSS-ARQ-EM-EOF(5) TO TRUE
+                    END-READ
+                    IF ST-FUNCIN5 NOT EQUAL 0 AND
+                       NOT WSS-ARQ-EM-EOF(5) THEN
+                       DISPLAY 'COBOL094 - ERRO READ FUNCIN5 FS='
+                               ST-FUNCIN5
+                       PERFORM ROT-ABEND
+                          THRU ROT-ABEND-EXIT
+                    ELSE
+                       IF NOT WSS-ARQ-EM-EOF(5) THEN
+                          MOVE MATRICULA5 TO WSS-ARQ-MATRICULA(5)
+                       END-IF
+                    END-IF
+           END-EVALUATE.
+
+      *---------------------------------------------------------------*
+       2000-PROCESS-RECDS SECTION.
+      *---------------------------------------------------------------*
+      *
+       2010-PROCESS-RECDS.
+
+            PERFORM 2020-VERIFICA-FIM-GERAL.
+
+            PERFORM 2030-PROCESSA-UM-CICLO
+               UNTIL WSS-TODOS-BATEM = 'FIM'.
+
+      *----
+       2020-VERIFICA-FIM-GERAL.
+
+            MOVE 'N' TO WSS-TODOS-BATEM.
+
+            MOVE 1 TO IDX-ARQ.
+            MOVE 'S' TO WSS-TODOS-BATEM.
+
+            PERFORM 2025-TESTA-UM-ARQ-EOF
+               UNTIL IDX-ARQ > WSS-QTD-ARQUIVOS.
+
+            IF WSS-TODOS-BATEM = 'S' THEN
+               MOVE 'FIM' TO WSS-TODOS-BATEM
+            ELSE
+               MOVE 'N' TO WSS-TODOS-BATEM
+            END-IF.
+
+      *----
+       2025-TESTA-UM-ARQ-EOF.
+
+            IF NOT WSS-ARQ-EM-EOF(IDX-ARQ) THEN
+               MOVE 'N' TO WSS-TODOS-BATEM
+            END-IF.
+
+            ADD 1 TO IDX-ARQ.
+
+      *----
+       2030-PROCESSA-UM-CICLO.
+
+            PERFORM 2040-ACHA-MENOR-MATRICULA.
+
+            MOVE 0 TO WSS-QTD-IGUAIS.
+            MOVE 1 TO IDX-ARQ.
+
+            PERFORM 2050-MARCA-SE-IGUAL
+               UNTIL IDX-ARQ > WSS-QTD-ARQUIVOS.
+
+            IF WSS-QTD-IGUAIS < WSS-QTD-ARQUIVOS THEN
+               MOVE 1 TO IDX-ARQ
+               PERFORM 2055-GRAVA-NAOBATEM-SE-MARCADO
+                  UNTIL IDX-ARQ > WSS-QTD-ARQUIVOS
+            END-IF.
+
+            MOVE 1 TO IDX-ARQ.
+
+            PERFORM 2060-AVANCA-SE-MARCADO
+               UNTIL IDX-ARQ > WSS-QTD-ARQUIVOS.
+
+            PERFORM 2020-VERIFICA-FIM-GERAL.
+
+      *----
+       2040-ACHA-MENOR-MATRICULA.
+
+            MOVE 99999999 TO WSS-MENOR-MATRICULA.
+            MOVE 1 TO IDX-ARQ.
+
+            PERFORM 2045-COMPARA-UM-ARQ
+               UNTIL IDX-ARQ > WSS-QTD-ARQUIVOS.
+
+      *----
+       2045-COMPARA-UM-ARQ.
+
+            IF NOT WSS-ARQ-EM-EOF(IDX-ARQ) THEN
+               IF WSS-ARQ-MATRICULA(IDX-ARQ) < WSS-MENOR-MATRICULA THEN
+                  MOVE WSS-ARQ-MATRICULA(IDX-ARQ)
+                     TO WSS-MENOR-MATRICULA
+               END-IF
+            END-IF.
+
+            ADD 1 TO IDX-ARQ.
+
+      *----
+       2050-MARCA-SE-IGUAL.
+
+            IF NOT WSS-ARQ-EM-EOF(IDX-ARQ) AND
+               WSS-ARQ-MATRICULA(IDX-ARQ) = WSS-MENOR-MATRICULA THEN
+               SET WSS-ARQ-FOI-IGUAL(IDX-ARQ) TO TRUE
+               ADD 1 TO WSS-QTD-IGUAIS
+               IF WSS-QTD-IGUAIS = 1 THEN
+                  EVALUATE IDX-ARQ
+                      WHEN 1 MOVE REG-FUNCI1 TO REG-FUNCOUT
+                      WHEN 2 MOVE REG-FUNCI2 TO REG-FUNCOUT
+                      WHEN 3 MOVE REG-FUNCI3 TO REG-FUNCOUT
+                      WHEN 4 MOVE REG-FUNCI4 TO REG-FUNCOUT
+                      WHEN 5 MOVE REG-FUNCI5 TO REG-FUNCOUT
+                  END-EVALUATE
+                  PERFORM 3000-GRAVA-OUT
+               END-IF
+            ELSE
+               MOVE 'N' TO WSS-ARQ-MATCHED(IDX-ARQ)
+            END-IF.
+
+            ADD 1 TO IDX-ARQ.
+
+      *----
+       2055-GRAVA-NAOBATEM-SE-MARCADO.
+
+            IF WSS-ARQ-FOI-IGUAL(IDX-ARQ) THEN
+               MOVE WSS-MENOR-MATRICULA TO NB-MATRICULA
+               PERFORM 3010-GRAVA-NAOBATEM
+            END-IF.
+
+            ADD 1 TO IDX-ARQ.
+
+      *----
+       2060-AVANCA-SE-MARCADO.
+
+            IF WSS-ARQ-FOI-IGUAL(IDX-ARQ) THEN
+               PERFORM 1010-LER-ARQUIVO-N
+            END-IF.
+
+            ADD 1 TO IDX-ARQ.
+
+      *
+       2099-EXIT.
+            EXIT.
+      *
+       3000-GRAVA-OUT.
+
+            DISPLAY '3000-GRAVA-OUT'.
+
+            WRITE REG-FUNCOUT
+            END-WRITE
+
+            IF ST-FUNCOUT NOT EQUAL 0 THEN
+              DISPLAY 'COBOL094 - ERRO WRITE FUNCOUT FS='
+              ST-FUNCOUT
+              MOVE ST-FUNCOUT     TO RETURN-CODE
+              PERFORM ROT-ABEND
+                THRU ROT-ABEND-EXIT
+            END-IF.
+
+            ADD    1            TO CNT-GRAVADOS.
+
+      *----
+       3010-GRAVA-NAOBATEM.
+
+            DISPLAY '3010-GRAVA-NAOBATEM'.
+
+            MOVE WSS-ARQ-NOME(IDX-ARQ) TO NB-ORIGEM.
+
+            WRITE REG-NAOBATEM
+            END-WRITE
+
+            IF ST-NAOBATEM NOT EQUAL 0 THEN
+              DISPLAY 'COBOL094 - ERRO WRITE NAOBATEM FS='
+              ST-NAOBATEM
+              MOVE ST-NAOBATEM    TO RETURN-CODE
+              PERFORM ROT-ABEND
+                THRU ROT-ABEND-EXIT
+            END-IF.
+
+            ADD    1            TO WSS-REG-NAOBATEM.
+
+      *----
+       4002-FECHAR-FUNCI.
+
+           DISPLAY '4002-FECHAR-FUNCI'.
+
+           CLOSE FUNCIN1.
+
+           IF ST-FUNCIN1 NOT EQUAL 0 THEN
+              DISPLAY 'COBOL094 - ERRO CLOSE FUNCIN1 FS=' ST-FUNCIN1
+              PERFORM ROT-ABEND
+                 THRU ROT-ABEND-EXIT
+           END-IF.
+
+           CLOSE FUNCIN2.
+
+           IF ST-FUNCIN2 NOT EQUAL 0 THEN
+              DISPLAY 'COBOL094 - ERRO CLOSE FUNCIN2 FS=' ST-FUNCIN2
+              PERFORM ROT-ABEND
+                 THRU ROT-ABEND-EXIT
+           END-IF.
+
+           IF WSS-QTD-ARQUIVOS >= 3 THEN
+              CLOSE FUNCIN3
+              IF ST-FUNCIN3 NOT EQUAL 0 THEN
+                 DISPLAY 'COBOL094 - ERRO CLOSE FUNCIN3 FS=' ST-FUNCIN3
+                 PERFORM ROT-ABEND
+                    THRU ROT-ABEND-EXIT
+              END-IF
+           END-IF.
+
+           IF WSS-QTD-ARQUIVOS >= 4 THEN
+              CLOSE FUNCIN4
+              IF ST-FUNCIN4 NOT EQUAL 0 THEN
+                 DISPLAY 'COBOL094 - ERRO CLOSE FUNCIN4 FS=' ST-FUNCIN4
+                 PERFORM ROT-ABEND
+                    THRU ROT-ABEND-EXIT
+              END-IF
+           END-IF.
+
+           IF WSS-QTD-ARQUIVOS >= 5 THEN
+              CLOSE FUNCIN5
+              IF ST-FUNCIN5 NOT EQUAL 0 THEN
+                 DISPLAY 'COBOL094 - ERRO CLOSE FUNCIN5 FS=' ST-FUNCIN5
+                 PERFORM ROT-ABEND
+                    THRU ROT-ABEND-EXIT
+              END-IF
+           END-IF.
+
+           CLOSE FUNCOUT.
+
+           IF ST-FUNCOUT NOT EQUAL 0 THEN
+              DISPLAY 'COBOL094 - ERRO CLOSE FUNCOUT FS=' ST-FUNCOUT
+              PERFORM ROT-ABEND
+                 THRU ROT-ABEND-EXIT
+           END-IF.
+
+           CLOSE NAOBATEM.
+
+           IF ST-NAOBATEM NOT EQUAL 0 THEN
+              DISPLAY 'COBOL094 - ERRO CLOSE NAOBATEM FS=' ST-NAOBATEM
+              PERFORM ROT-ABEND
+                 THRU ROT-ABEND-EXIT
+           END-IF.
+
+      ******************************************************************
+       ROT-ABEND.
+
+           DISPLAY ' '.
+           DISPLAY '*******************************************'.
+           DISPLAY ' ABEND PROGRAMADO '.
+           DISPLAY ' ERRO ENCONTRADO : '  RETURN-CODE.
+           DISPLAY ' FAVOR AVISAR O ANALISTA RESPONSAVEL'.
+           DISPLAY '*******************************************'.
+
+           STOP RUN.
+
+       ROT-ABEND-EXIT.
+           EXIT.
+      *
+       ROT-ESTATISTIC.
+
+           MOVE  CNT-GRAVADOS   TO WSS-REG-GRAVADOS.
+
+           DISPLAY ' '.
+           DISPLAY '*******************************************'.
+           DISPLAY '*** PROGRAMA COBOL094                   ***'.
+           DISPLAY '*******************************************'.
+           DISPLAY '* TERMINO DE PROCESSAMENTO: OK            *'.
+           DISPLAY '* QTDE DE ARQUIVOS      : ' WSS-QTD-ARQUIVOS.
+           DISPLAY '* REGISTRO GRAVADOS     : ' WSS-REG-GRAVADOS.
+           DISPLAY '* REGISTRO NAO BATEM    : ' WSS-REG-NAOBATEM.
+           DISPLAY '*******************************************'.
+
+       ROT-ESTATISTIC-EXIT.
+           EXIT.
+      ********************** FIM DO PROGRAMA ***************************
