@@ -0,0 +1,215 @@
+      *****************************************************************
+      * DATA     :  09/08/2026
+      * AUTOR    : VAGNER RENATO BELLACOSA
+      * PROGRAMA : CALCULA O CNPJ PADRONIZACAO VARIAVEIS CALCULOS
+      *            EXEMPLO DE SUBPROGRAMA, NOS MOLDES DO COBOL075 (CPF)
+      * CPD      : INEFE
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. COBOL095.
+       AUTHOR. VAGNER BELLACOSA.
+       DATE-WRITTEN. 09/08/26 @ 09:30:00.
+       DATE-COMPILED. 2026-08-09.
+       INSTALLATION. INEFE.
+       SECURITY. NORMAL.
+
+      **********************
+      * LOGICA DO CALCULO:
+      *
+      * 12 PRIMEIROS WSS-DIGITOS X PESO-1 (5,4,3,2,9,8,7,6,5,4,3,2)
+      * SOMA / 11 = RESTO ; RESTO < 2 -> WSS-DIGITO = 0 SENAO 11-RESTO
+      *
+      * 13 PRIMEIROS WSS-DIGITOS (INCLUI O 1O DIGITO) X
+      * PESO-2 (6,5,4,3,2,9,8,7,6,5,4,3,2)
+      * SOMA / 11 = RESTO ; RESTO < 2 -> WSS-DIGITO = 0 SENAO 11-RESTO
+      *
+      * EXEMPLOS: 11.444.777/0001-61
+      *           45.997.418/0001-53
+      *****************************************************************
+      *---------------------
+       ENVIRONMENT DIVISION.
+      *---------------------
+      *--------------
+       DATA DIVISION.
+      *--------------
+      *------------------------
+       WORKING-STORAGE SECTION.
+      *------------------------
+       01 WSS-GERAL.
+        05  I                               PIC 9(002) VALUE 0.
+        05  WSS-INTEIRO                     PIC 9(002) VALUE 0.
+        05  WSS-RESTO                       PIC 9(002) VALUE 0.
+        05  WSS-TOTAL                       PIC 9(004) VALUE 0.
+        05  WSS-DATA-COMPIL                 PIC X(016) VALUE SPACES.
+      *----
+       01  WSS-CNPJ-CALC.
+           03  WSS-D1                      PIC 9(001).
+           03  WSS-D2                      PIC 9(001).
+           03  WSS-D3                      PIC 9(001).
+           03  WSS-D4                      PIC 9(001).
+           03  WSS-D5                      PIC 9(001).
+           03  WSS-D6                      PIC 9(001).
+           03  WSS-D7                      PIC 9(001).
+           03  WSS-D8                      PIC 9(001).
+           03  WSS-D9                      PIC 9(001).
+           03  WSS-D10                     PIC 9(001).
+           03  WSS-D11                     PIC 9(001).
+           03  WSS-D12                     PIC 9(001).
+           03  WSS-D13                     PIC 9(001).
+           03  WSS-D14                     PIC 9(001).
+      *----
+       01  WSS-CNPJ-I REDEFINES WSS-CNPJ-CALC.
+           03  WSS-CNPJ-DIG OCCURS 14 TIMES.
+               05  WSS-DIG                 PIC 9(001).
+      *----
+       01  WSS-PESO1-TAB.
+           03 FILLER PIC 9 VALUE 5.
+           03 FILLER PIC 9 VALUE 4.
+           03 FILLER PIC 9 VALUE 3.
+           03 FILLER PIC 9 VALUE 2.
+           03 FILLER PIC 9 VALUE 9.
+           03 FILLER PIC 9 VALUE 8.
+           03 FILLER PIC 9 VALUE 7.
+           03 FILLER PIC 9 VALUE 6.
+           03 FILLER PIC 9 VALUE 5.
+           03 FILLER PIC 9 VALUE 4.
+           03 FILLER PIC 9 VALUE 3.
+           03 FILLER PIC 9 VALUE 2.
+      *----
+       01  WSS-PESO1-R REDEFINES WSS-PESO1-TAB.
+           03  WSS-PESO1               PIC 9 OCCURS 12 TIMES.
+      *----
+       01  WSS-PESO2-TAB.
+           03 FILLER PIC 9 VALUE 6.
+           03 FILLER PIC 9 VALUE 5.
+           03 FILLER PIC 9 VALUE 4.
+           03 FILLER PIC 9 VALUE 3.
+           03 FILLER PIC 9 VALUE 2.
+           03 FILLER PIC 9 VALUE 9.
+           03 FILLER PIC 9 VALUE 8.
+           03 FILLER PIC 9 VALUE 7.
+           03 FILLER PIC 9 VALUE 6.
+           03 FILLER PIC 9 VALUE 5.
+           03 FILLER PIC 9 VALUE 4.
+           03 FILLER PIC 9 VALUE 3.
+           03 FILLER PIC 9 VALUE 2.
+      *----
+       01  WSS-PESO2-R REDEFINES WSS-PESO2-TAB.
+           03  WSS-PESO2               PIC 9 OCCURS 13 TIMES.
+      *----------------
+       LINKAGE SECTION.
+      *----------------
+       COPY COPY0652.
+
+      *------------------------------------------
+       PROCEDURE DIVISION USING WSS-CNPJ-LINKAGE.
+      *------------------------------------------
+
+           INITIALIZE WSS-CNPJ-CALC.
+           INITIALIZE WSS-GERAL.
+           INITIALIZE WSS-CNPJ-OUTPUT.
+
+           MOVE  FUNCTION WHEN-COMPILED  TO WSS-DATA-COMPIL.
+
+           DISPLAY ' '.
+           DISPLAY ' COBOL095 '.
+           DISPLAY ' WSS-DATA-COMPIL = ' WSS-DATA-COMPIL.
+
+           PERFORM RECEBE-CNPJ.
+
+           PERFORM CALCULA-PRIMEIRO-DIGITO.
+
+           PERFORM CALCULA-SEGUNDO-DIGITO.
+
+           PERFORM GERA-CNPJ.
+
+           PERFORM FIM.
+
+      ******************************************************************
+      * ROTINA RECEBE O WSS-CNPJ
+      ******************************************************************
+       RECEBE-CNPJ.
+
+           IF WSS-CNPJ-REC NOT NUMERIC
+             MOVE 10                  TO WSS-RETURN-CODE
+             MOVE 'CNPJ NAO NUMERICO'  TO WSS-MENSAGEM
+             PERFORM FIM
+           END-IF.
+
+           IF WSS-CNPJ-REC = 0
+             MOVE 20                   TO WSS-RETURN-CODE
+             MOVE 'CNPJ NAO INFORMADO' TO WSS-MENSAGEM
+             PERFORM FIM
+           END-IF.
+
+           MOVE WSS-CNPJ-REC TO WSS-CNPJ-CALC.
+      *
+      ******************************************************************
+      * ROTINA CALCULA O PRIMEIRO WSS-DIGITO
+      ******************************************************************
+       CALCULA-PRIMEIRO-DIGITO.
+
+           DISPLAY '  CALCULA-PRIMEIRO-DIGITO '.
+
+           MOVE 0 TO WSS-TOTAL.
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 12
+              COMPUTE WSS-TOTAL = WSS-TOTAL +
+                                  WSS-DIG(I) * WSS-PESO1(I)
+           END-PERFORM.
+      *----
+
+           DIVIDE WSS-TOTAL BY 11 GIVING WSS-INTEIRO
+              REMAINDER WSS-RESTO
+           END-DIVIDE.
+
+           IF WSS-RESTO < 2 THEN
+              MOVE 0 TO WSS-D13
+           ELSE
+              COMPUTE WSS-D13 = 11 - WSS-RESTO
+           END-IF.
+
+           MOVE 0 TO WSS-TOTAL.
+
+      ******************************************************************
+      * ROTINA CALCULA O SEGUNDO WSS-DIGITO
+      ******************************************************************
+       CALCULA-SEGUNDO-DIGITO.
+
+           DISPLAY '   CALCULA-SEGUNDO-DIGITO '.
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 13
+              COMPUTE WSS-TOTAL = WSS-TOTAL +
+                                  WSS-DIG(I) * WSS-PESO2(I)
+           END-PERFORM.
+      *----
+           DIVIDE WSS-TOTAL BY 11 GIVING WSS-INTEIRO
+              REMAINDER WSS-RESTO
+           END-DIVIDE.
+
+           IF WSS-RESTO < 2 THEN
+              MOVE 0 TO WSS-D14
+           ELSE
+              COMPUTE WSS-D14 = 11 - WSS-RESTO
+           END-IF.
+
+      ******************************************************************
+      * ROTINA GRAVA O WSS-CNPJ CALCULADO
+      ******************************************************************
+       GERA-CNPJ.
+
+           MOVE WSS-CNPJ-CALC           TO WSS-CNPJ-GERADO.
+
+           IF WSS-CNPJ-REC NOT EQUAL WSS-CNPJ-GERADO
+             MOVE 30                   TO WSS-RETURN-CODE
+             MOVE 'DIGITO INVALIDO  '  TO WSS-MENSAGEM
+           END-IF.
+
+      ******************************************************************
+      * ROTINA FINALIZA O PROGRAMA
+      ******************************************************************
+       FIM.
+           GOBACK.
+
+       END PROGRAM COBOL095.
