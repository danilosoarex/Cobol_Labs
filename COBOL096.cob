@@ -0,0 +1,242 @@
+      *****************************************************************
+      * DATA     : 09/08/2026
+      * AUTOR    : VAGNER RENATO BELLACOSA
+      * PROGRAMA : SOMA UMA QUANTIDADE DE DIAS UTEIS A UMA DATA BASE,
+      *          : PULANDO SABADOS, DOMINGOS E OS FERIADOS CADASTRADOS
+      *          : NO ARQUIVO FERIADO. EXEMPLO DE SUBPROGRAMA, NOS
+      *          : MOLDES DO COBOL075/COBOL095, MONTADO SOBRE AS
+      *          : FUNCOES DE DATA JA USADAS NO COBOL046.
+      * CPD      : INEFE
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. COBOL096.
+       AUTHOR. VAGNER BELLACOSA.
+       DATE-WRITTEN. 09/08/26 @ 10:00:00.
+       DATE-COMPILED. 2026-08-09.
+       INSTALLATION. INEFE.
+       SECURITY. NORMAL.
+
+      **********************
+      * LOGICA DO CALCULO:
+      *
+      * A PARTIR DE WSS-DIAUTIL-DATA-BASE (AAAAMMDD), AVANCA UM DIA
+      * CALENDARIO POR VEZ (FUNCTION INTEGER-OF-DATE/DATE-OF-INTEGER).
+      * SO CONTA COMO DIA UTIL O DIA QUE NAO CAIR NO SABADO/DOMINGO
+      * (FUNCTION DAY-OF-WEEK) E QUE NAO ESTIVER CADASTRADO NO
+      * ARQUIVO FERIADO. REPETE ATE ZERAR A QUANTIDADE DE DIAS UTEIS
+      * PEDIDA EM WSS-DIAUTIL-QTD-DIAS.
+      *****************************************************************
+      *---------------------
+       ENVIRONMENT DIVISION.
+      *---------------------
+      *
+       CONFIGURATION SECTION.
+      *
+       SOURCE-COMPUTER. IBM-I.
+       OBJECT-COMPUTER. IBM-I.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT FERIADO ASSIGN TO FERIADO
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS ST-FERIADO.
+      *
+      *--------------
+       DATA DIVISION.
+      *--------------
+      *
+       FILE SECTION.
+      *
+       FD  FERIADO.
+      *----
+       01  REG-FERIADO.
+           03  FERIADO-DATA                PIC 9(008).
+           03  FERIADO-DESCRICAO           PIC X(030).
+      *
+      *------------------------
+       WORKING-STORAGE SECTION.
+      *------------------------
+       77  ST-FERIADO                      PIC 9(002) VALUE 0.
+       77  WSS-EOF-FERIADO                 PIC X(001) VALUE 'N'.
+       77  WSS-QTD-FERIADOS                PIC 9(004) VALUE 0.
+      *----
+       01  WSS-TAB-FERIADO.
+           05  WSS-FERIADO-ENTRY OCCURS 0 TO 2000 TIMES
+                 DEPENDING ON WSS-QTD-FERIADOS
+                 INDEXED BY IDX-FER.
+               10  WSS-FERIADO-DATA        PIC 9(008).
+      *----
+       01  WSS-GERAL.
+           05  WSS-DIAS-RESTANTES          PIC S9(005) VALUE 0.
+           05  WSS-DATA-INTEIRA            PIC 9(009) VALUE 0.
+           05  WSS-DIA-SEMANA              PIC 9(001) VALUE 0.
+           05  WSS-E-DIA-UTIL              PIC X(001) VALUE 'N'.
+      *
+      *--------------------
+       LINKAGE SECTION.
+      *--------------------
+      *
+           COPY  'COPY0961'.
+      *
+      ********************************
+       PROCEDURE DIVISION USING WSS-DIAUTIL-LINKAGE.
+      ********************************
+
+           PERFORM 0000-INICIALIZA
+              THRU 0000-INICIALIZA-EXIT.
+
+           IF WSS-RETURN-CODE NOT EQUAL 0
+              GOBACK
+           END-IF.
+
+           PERFORM 0001-CARGA-FERIADO
+              THRU 0001-CARGA-FERIADO-EXIT.
+
+           PERFORM 0002-AVANCA-UM-DIA
+              THRU 0002-AVANCA-UM-DIA-EXIT
+              UNTIL WSS-DIAS-RESTANTES = 0.
+
+           MOVE FUNCTION DATE-OF-INTEGER (WSS-DATA-INTEIRA)
+                TO WSS-DIAUTIL-DATA-CALC.
+
+           GOBACK.
+
+      *****************************************************************
+       0000-INICIALIZA.
+
+           MOVE 0                  TO WSS-RETURN-CODE.
+           MOVE SPACES             TO WSS-MENSAGEM.
+           MOVE 'N'                TO WSS-EOF-FERIADO.
+
+           IF WSS-DIAUTIL-DATA-BASE EQUAL 0
+              MOVE 20               TO WSS-RETURN-CODE
+              MOVE 'DATA BASE NAO INFORMADA' TO WSS-MENSAGEM
+              GO TO 0000-INICIALIZA-EXIT
+           END-IF.
+
+           IF WSS-DIAUTIL-QTD-DIAS < 0
+              MOVE 24               TO WSS-RETURN-CODE
+              MOVE 'QUANTIDADE DE DIAS NEGATIVA' TO WSS-MENSAGEM
+              GO TO 0000-INICIALIZA-EXIT
+           END-IF.
+
+           MOVE FUNCTION INTEGER-OF-DATE (WSS-DIAUTIL-DATA-BASE)
+                TO WSS-DATA-INTEIRA.
+           MOVE WSS-DIAUTIL-QTD-DIAS    TO WSS-DIAS-RESTANTES.
+
+       0000-INICIALIZA-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * CARREGA EM MEMORIA A TABELA DE FERIADOS CADASTRADOS
+      *----
+       0001-CARGA-FERIADO.
+
+           MOVE 'N'                TO WSS-EOF-FERIADO.
+
+           OPEN INPUT FERIADO.
+
+           IF ST-FERIADO EQUAL 35
+              CLOSE FERIADO
+              GO TO 0001-CARGA-FERIADO-EXIT
+           END-IF.
+
+           IF ST-FERIADO NOT EQUAL 0
+              DISPLAY 'COBOL096 - ERRO OPEN FERIADO FS=' ST-FERIADO
+              MOVE ST-FERIADO         TO WSS-RETURN-CODE
+              MOVE 'ERRO NA ABERTURA DO ARQUIVO FERIADO'
+                                      TO WSS-MENSAGEM
+              GO TO 0001-CARGA-FERIADO-EXIT
+           END-IF.
+
+           PERFORM 0002-LER-FERIADO
+              THRU 0002-LER-FERIADO-EXIT
+              UNTIL WSS-EOF-FERIADO = 'Y'.
+
+           CLOSE FERIADO.
+
+       0001-CARGA-FERIADO-EXIT.
+           EXIT.
+
+      *----
+       0002-LER-FERIADO.
+
+           READ FERIADO
+              AT END MOVE 'Y' TO WSS-EOF-FERIADO
+           END-READ.
+
+           IF ST-FERIADO NOT EQUAL 0 AND WSS-EOF-FERIADO NOT = 'Y'
+              DISPLAY 'COBOL096 - ERRO READ FERIADO FS=' ST-FERIADO
+              MOVE ST-FERIADO         TO WSS-RETURN-CODE
+              MOVE 'ERRO NA LEITURA DO ARQUIVO FERIADO'
+                                      TO WSS-MENSAGEM
+              MOVE 'Y'                TO WSS-EOF-FERIADO
+           ELSE
+              IF WSS-EOF-FERIADO NOT = 'Y'
+                 ADD 1                TO WSS-QTD-FERIADOS
+                 SET IDX-FER          TO WSS-QTD-FERIADOS
+                 MOVE FERIADO-DATA    TO WSS-FERIADO-DATA (IDX-FER)
+              END-IF
+           END-IF.
+
+       0002-LER-FERIADO-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * AVANCA UM DIA CALENDARIO; SO DESCONTA DE WSS-DIAS-RESTANTES
+      * QUANDO O NOVO DIA CAIR EM DIA UTIL (NAO FIM DE SEMANA, NAO
+      * FERIADO CADASTRADO).
+      *----
+       0002-AVANCA-UM-DIA.
+
+           ADD 1                    TO WSS-DATA-INTEIRA.
+           MOVE 'S'                 TO WSS-E-DIA-UTIL.
+
+      * FUNCTION INTEGER-OF-DATE CONTA OS DIAS A PARTIR DE 01/01/1601,
+      * UMA SEGUNDA-FEIRA. RESTO 0=SEGUNDA ... 5=SABADO, 6=DOMINGO.
+           COMPUTE WSS-DIA-SEMANA =
+                   FUNCTION MOD (WSS-DATA-INTEIRA - 1, 7).
+
+           IF WSS-DIA-SEMANA EQUAL 5 OR WSS-DIA-SEMANA EQUAL 6
+              MOVE 'N'              TO WSS-E-DIA-UTIL
+           END-IF.
+
+           IF WSS-E-DIA-UTIL EQUAL 'S'
+              PERFORM 0003-VERIFICA-FERIADO
+                 THRU 0003-VERIFICA-FERIADO-EXIT
+           END-IF.
+
+           IF WSS-E-DIA-UTIL EQUAL 'S'
+              SUBTRACT 1            FROM WSS-DIAS-RESTANTES
+           END-IF.
+
+       0002-AVANCA-UM-DIA-EXIT.
+           EXIT.
+
+      *----
+      * PROCURA A DATA CORRENTE (JA CONVERTIDA PARA AAAAMMDD) NA
+      * TABELA DE FERIADOS CARREGADA EM MEMORIA.
+      *----
+       0003-VERIFICA-FERIADO.
+
+           IF WSS-QTD-FERIADOS EQUAL 0
+              GO TO 0003-VERIFICA-FERIADO-EXIT
+           END-IF.
+
+           SET IDX-FER TO 1.
+           SEARCH WSS-FERIADO-ENTRY
+              AT END
+                 CONTINUE
+              WHEN WSS-FERIADO-DATA (IDX-FER) EQUAL
+                   FUNCTION DATE-OF-INTEGER (WSS-DATA-INTEIRA)
+                 MOVE 'N'           TO WSS-E-DIA-UTIL
+           END-SEARCH.
+
+       0003-VERIFICA-FERIADO-EXIT.
+           EXIT.
+
+       END PROGRAM COBOL096.
+      ********************** FIM PROGRAMA   ****************************
