@@ -0,0 +1,368 @@
+      *****************************************************************
+      * DATA     : 09/08/2026
+      * AUTOR    : VAGNER RENATO BELLACOSA
+      * PROGRAMA : UTILITARIO DE CLASSIFICACAO DE ARQUIVO SEQUENCIAL
+      *          : PEQUENO (ATE 5000 REGISTROS) EM TABELA NA MEMORIA,
+      *          : NOS MOLDES DO EXEMPLO DE SORT WSS-TBL DO COBOL055,
+      *          : SEM PRECISAR DE UM PASSO DE DFSORT.
+      * CPD      : INEFE
+      *****************************************************************
+      * CARREGA INPUTFL (REGISTROS DE 80 BYTES) EM WSS-TBL, CLASSIFICA
+      * PELA CHAVE INFORMADA NO PARM (POSICAO/TAMANHO DENTRO DO
+      * REGISTRO) EM ORDEM ASCENDENTE OU DESCENDENTE, E REGRAVA O
+      * RESULTADO EM OUTPTFL.
+      *
+      * PARM NO FORMATO PALAVRA-CHAVE, NOS MOLDES DO COBOL015:
+      *    KEYPOS=nnn,KEYLEN=nnn,ORDER=A   (OU ORDER=D PARA DESCENDENTE)
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. COBOL097.
+       AUTHOR. VAGNER BELLACOSA.
+       DATE-WRITTEN. 09/08/26 @ 11:00:00.
+       DATE-COMPILED. 2026-08-09.
+       INSTALLATION. INEFE.
+       SECURITY. NORMAL.
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+      *
+       CONFIGURATION SECTION.
+      *
+       SOURCE-COMPUTER. IBM-I.
+       OBJECT-COMPUTER. IBM-I.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT INPUTFL ASSIGN TO INPUTFL
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS FS-INPUTFL.
+      *
+           SELECT OUTPTFL ASSIGN TO OUTPTFL
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS FS-OUTPTFL.
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+       FILE SECTION.
+      *
+       FD  INPUTFL
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+      *----
+       01  REG-INPUTFL                      PIC X(080).
+      *
+       FD  OUTPTFL
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+      *----
+       01  REG-OUTPTFL                      PIC X(080).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       77  FS-INPUTFL                       PIC 99 VALUE 0.
+       77  FS-OUTPTFL                       PIC 99 VALUE 0.
+       77  WSS-EOF                          PIC X(001) VALUE 'N'.
+       77  WSS-QTD-REGISTROS                PIC 9(004) COMP VALUE 0.
+       77  WSS-REG-BUFFER                   PIC X(080) VALUE SPACES.
+      *----
+       01  WSS-TBL.
+           05  WSS-TBL-ENTRY OCCURS 0 TO 5000 TIMES
+                 DEPENDING ON WSS-QTD-REGISTROS
+                 INDEXED BY IDX-TBL.
+               10  WSS-TBL-CHAVE            PIC X(040).
+               10  WSS-TBL-DADO             PIC X(080).
+      *----
+       01  WSS-PARM-CONTROLE.
+           05  WSS-KEYPOS                   PIC 9(003) VALUE 0.
+           05  WSS-KEYLEN                   PIC 9(003) VALUE 0.
+           05  WSS-ORDEM                    PIC X(001) VALUE 'A'.
+      *----
+       77  WSS-TOK-COUNT                    PIC 9(002) COMP VALUE 0.
+       77  IDX-TOK                          PIC 9(002) COMP VALUE 0.
+       77  WSS-LEN-VALOR                    PIC 9(002) COMP VALUE 0.
+       77  WSS-ACHOU-KEYPOS                 PIC X(001) VALUE 'N'.
+           88  WSS-KEYPOS-INFORMADO                  VALUE 'Y'.
+       77  WSS-ACHOU-KEYLEN                 PIC X(001) VALUE 'N'.
+           88  WSS-KEYLEN-INFORMADO                  VALUE 'Y'.
+      *
+       01  WSS-TOK-TAB.
+           05  WSS-TOK          OCCURS 5 TIMES PIC X(020).
+      *
+       01  WSS-UM-TOKEN.
+           05  WSS-TOK-CHAVE    PIC X(010).
+           05  WSS-TOK-VALOR    PIC X(010).
+      *
+       LINKAGE SECTION.
+      *
+       01  LKS-PARM-IBM.
+           05  LKS-PARAM-TAM    PIC S9(04) COMP.
+           05  LKS-PARAM-GROUP  PIC X(080).
+      *
+      *-------------------------------------
+       PROCEDURE DIVISION USING LKS-PARM-IBM.
+      *-------------------------------------
+
+           DISPLAY 'COBOL097'.
+           DISPLAY 'UTILITARIO DE CLASSIFICACAO DE ARQUIVO SEQUENCIAL'.
+
+           PERFORM ROT-VALIDA-PARM
+              THRU ROT-VALIDA-PARM-EXIT.
+
+           PERFORM ROT-ABRE-ARQUIVOS
+              THRU ROT-ABRE-ARQUIVOS-EXIT.
+
+           PERFORM ROT-CARGA-TABELA
+              THRU ROT-CARGA-TABELA-EXIT
+              UNTIL WSS-EOF EQUAL 'Y'.
+
+           IF WSS-ORDEM EQUAL 'D'
+              SORT WSS-TBL-ENTRY DESCENDING WSS-TBL-CHAVE
+           ELSE
+              SORT WSS-TBL-ENTRY ASCENDING WSS-TBL-CHAVE
+           END-IF.
+
+           PERFORM ROT-GRAVA-TABELA
+              THRU ROT-GRAVA-TABELA-EXIT
+              VARYING IDX-TBL FROM 1 BY 1
+              UNTIL IDX-TBL > WSS-QTD-REGISTROS.
+
+           PERFORM ROT-FECHA-ARQUIVOS
+              THRU ROT-FECHA-ARQUIVOS-EXIT.
+
+           DISPLAY ' '.
+           DISPLAY '*******************************************'.
+           DISPLAY '*** PROGRAMA COBOL097                   ***'.
+           DISPLAY '*******************************************'.
+           DISPLAY '* TERMINO DE PROCESSAMENTO OK             *'.
+           DISPLAY '* REGISTROS CLASSIFICADOS : ' WSS-QTD-REGISTROS.
+           DISPLAY '*******************************************'.
+
+           STOP RUN.
+
+      ******************************************************************
+      * VALIDA O PARM NO FORMATO PALAVRA-CHAVE KEYPOS=/KEYLEN=/ORDER=
+      ******************************************************************
+       ROT-VALIDA-PARM.
+
+           IF LKS-PARAM-TAM < 1
+              DISPLAY '********************************************'
+              DISPLAY '*** ERRO GRAVE                           ***'
+              DISPLAY '*** PARM NAO INFORMADO                   ***'
+              DISPLAY '********************************************'
+              MOVE 200  TO RETURN-CODE
+              PERFORM ROT-ABEND
+           END-IF.
+
+           MOVE 0 TO WSS-TOK-COUNT.
+
+           UNSTRING LKS-PARAM-GROUP(1:LKS-PARAM-TAM) DELIMITED BY ','
+               INTO WSS-TOK(1) WSS-TOK(2) WSS-TOK(3)
+                    WSS-TOK(4) WSS-TOK(5)
+               TALLYING IN WSS-TOK-COUNT
+           END-UNSTRING.
+
+           IF WSS-TOK-COUNT = 0
+              DISPLAY '*******************************************'
+              DISPLAY '*** ERRO GRAVE                          ***'
+              DISPLAY '*** PARM SEM CONTEUDO RECONHECIVEL      ***'
+              DISPLAY '*******************************************'
+              MOVE 400  TO RETURN-CODE
+              PERFORM ROT-ABEND
+           END-IF.
+
+           MOVE 1 TO IDX-TOK.
+
+           PERFORM ROT-PROCESSA-TOKEN
+              UNTIL IDX-TOK > WSS-TOK-COUNT.
+
+           IF NOT WSS-KEYPOS-INFORMADO OR NOT WSS-KEYLEN-INFORMADO
+              DISPLAY '*******************************************'
+              DISPLAY '*** ERRO GRAVE                          ***'
+              DISPLAY '*** PARM SEM KEYPOS= E/OU KEYLEN=       ***'
+              DISPLAY '*******************************************'
+              MOVE 500  TO RETURN-CODE
+              PERFORM ROT-ABEND
+           END-IF.
+
+           IF WSS-KEYPOS < 1 OR WSS-KEYLEN < 1
+              OR WSS-KEYPOS + WSS-KEYLEN - 1 > 80
+              OR WSS-KEYLEN > 40
+              DISPLAY '*******************************************'
+              DISPLAY '*** ERRO GRAVE                          ***'
+              DISPLAY '*** KEYPOS/KEYLEN FORA DOS LIMITES      ***'
+              DISPLAY '*** DO REGISTRO DE 80 BYTES             ***'
+              DISPLAY '*******************************************'
+              MOVE 510  TO RETURN-CODE
+              PERFORM ROT-ABEND
+           END-IF.
+
+           DISPLAY ' WSS-KEYPOS = ' WSS-KEYPOS.
+           DISPLAY ' WSS-KEYLEN = ' WSS-KEYLEN.
+           DISPLAY ' WSS-ORDEM  = ' WSS-ORDEM.
+
+       ROT-VALIDA-PARM-EXIT.
+           EXIT.
+
+      *----
+       ROT-PROCESSA-TOKEN.
+
+           MOVE SPACES TO WSS-UM-TOKEN.
+
+           UNSTRING WSS-TOK(IDX-TOK) DELIMITED BY '='
+               INTO WSS-TOK-CHAVE WSS-TOK-VALOR
+           END-UNSTRING.
+
+           MOVE 0 TO WSS-LEN-VALOR.
+
+           INSPECT WSS-TOK-VALOR
+              TALLYING WSS-LEN-VALOR FOR CHARACTERS
+              BEFORE INITIAL SPACE.
+
+           EVALUATE WSS-TOK-CHAVE
+               WHEN 'KEYPOS'
+                    IF WSS-LEN-VALOR = 0 OR
+                       WSS-TOK-VALOR(1:WSS-LEN-VALOR) NOT NUMERIC
+                       DISPLAY '*** KEYPOS= NAO EH NUMERICO: '
+                               WSS-TOK(IDX-TOK)
+                       MOVE 520  TO RETURN-CODE
+                       PERFORM ROT-ABEND
+                    END-IF
+                    MOVE FUNCTION NUMVAL
+                         (WSS-TOK-VALOR(1:WSS-LEN-VALOR))
+                         TO WSS-KEYPOS
+                    MOVE 'Y'  TO WSS-ACHOU-KEYPOS
+               WHEN 'KEYLEN'
+                    IF WSS-LEN-VALOR = 0 OR
+                       WSS-TOK-VALOR(1:WSS-LEN-VALOR) NOT NUMERIC
+                       DISPLAY '*** KEYLEN= NAO EH NUMERICO: '
+                               WSS-TOK(IDX-TOK)
+                       MOVE 530  TO RETURN-CODE
+                       PERFORM ROT-ABEND
+                    END-IF
+                    MOVE FUNCTION NUMVAL
+                         (WSS-TOK-VALOR(1:WSS-LEN-VALOR))
+                         TO WSS-KEYLEN
+                    MOVE 'Y'  TO WSS-ACHOU-KEYLEN
+               WHEN 'ORDER'
+                    MOVE WSS-TOK-VALOR(1:1) TO WSS-ORDEM
+               WHEN SPACES
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY '*** PALAVRA-CHAVE DESCONHECIDA: '
+                            WSS-TOK-CHAVE
+                    MOVE 540  TO RETURN-CODE
+                    PERFORM ROT-ABEND
+           END-EVALUATE.
+
+           ADD 1 TO IDX-TOK.
+
+       ROT-PROCESSA-TOKEN-EXIT.
+           EXIT.
+
+      ******************************************************************
+       ROT-ABRE-ARQUIVOS.
+
+           MOVE 'N' TO WSS-EOF.
+
+           OPEN INPUT INPUTFL.
+
+           IF FS-INPUTFL NOT EQUAL 0
+              DISPLAY 'ERRO NA ABERTURA DO ARQUIVO INPUTFL '
+              DISPLAY 'FS-INPUTFL : ' FS-INPUTFL
+              MOVE FS-INPUTFL   TO RETURN-CODE
+              PERFORM ROT-ABEND
+           END-IF.
+
+           OPEN OUTPUT OUTPTFL.
+
+           IF FS-OUTPTFL NOT EQUAL 0
+              DISPLAY 'ERRO NA ABERTURA DO ARQUIVO OUTPTFL '
+              DISPLAY 'FS-OUTPTFL : ' FS-OUTPTFL
+              MOVE FS-OUTPTFL   TO RETURN-CODE
+              PERFORM ROT-ABEND
+           END-IF.
+
+       ROT-ABRE-ARQUIVOS-EXIT.
+           EXIT.
+
+      ******************************************************************
+       ROT-CARGA-TABELA.
+
+           READ INPUTFL INTO WSS-REG-BUFFER
+              AT END MOVE 'Y' TO WSS-EOF
+           END-READ.
+
+           IF FS-INPUTFL NOT EQUAL 0 AND WSS-EOF NOT = 'Y'
+              DISPLAY 'ERRO NA LEITURA DO ARQUIVO INPUTFL '
+              DISPLAY 'FS-INPUTFL : ' FS-INPUTFL
+              MOVE FS-INPUTFL   TO RETURN-CODE
+              PERFORM ROT-ABEND
+           ELSE
+              IF WSS-EOF NOT = 'Y'
+                 IF WSS-QTD-REGISTROS >= 5000
+                    DISPLAY 'ERRO - ARQUIVO COM MAIS DE 5000 REGISTROS'
+                    MOVE 550  TO RETURN-CODE
+                    PERFORM ROT-ABEND
+                 END-IF
+                 ADD 1 TO WSS-QTD-REGISTROS
+                 SET IDX-TBL TO WSS-QTD-REGISTROS
+                 MOVE WSS-REG-BUFFER         TO WSS-TBL-DADO (IDX-TBL)
+                 MOVE WSS-REG-BUFFER (WSS-KEYPOS : WSS-KEYLEN)
+                      TO WSS-TBL-CHAVE (IDX-TBL)
+              END-IF
+           END-IF.
+
+       ROT-CARGA-TABELA-EXIT.
+           EXIT.
+
+      ******************************************************************
+       ROT-GRAVA-TABELA.
+
+           MOVE WSS-TBL-DADO (IDX-TBL) TO REG-OUTPTFL.
+
+           WRITE REG-OUTPTFL.
+
+           IF FS-OUTPTFL NOT EQUAL 0
+              DISPLAY 'ERRO NA GRAVACAO DO ARQUIVO OUTPTFL '
+              DISPLAY 'FS-OUTPTFL : ' FS-OUTPTFL
+              MOVE FS-OUTPTFL   TO RETURN-CODE
+              PERFORM ROT-ABEND
+           END-IF.
+
+       ROT-GRAVA-TABELA-EXIT.
+           EXIT.
+
+      ******************************************************************
+       ROT-FECHA-ARQUIVOS.
+
+           CLOSE INPUTFL.
+           CLOSE OUTPTFL.
+
+       ROT-FECHA-ARQUIVOS-EXIT.
+           EXIT.
+
+      ******************************************************************
+       ROT-ABEND.
+
+           DISPLAY ' '.
+           DISPLAY '*******************************************'.
+           DISPLAY ' ABEND PROGRAMADO '.
+           DISPLAY ' ERRO ENCONTRADO : '  RETURN-CODE.
+           DISPLAY ' FAVOR AVISAR O ANALISTA RESPONSAVEL'.
+           DISPLAY '*******************************************'.
+
+           STOP RUN.
+       ROT-ABEND-EXIT.
+           EXIT.
+
+       END PROGRAM COBOL097.
+      ********************** FIM PROGRAMA   ****************************
