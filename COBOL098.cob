@@ -0,0 +1,109 @@
+      *****************************************************************
+      * DATA     : 09/08/2026
+      * AUTOR    : VAGNER RENATO BELLACOSA
+      * PROGRAMA : CONSULTA O MESTRE DE FUNCIONARIOS (FUNCMST), UM
+      *          : ARQUIVO INDEXADO (VSAM KSDS) CHAVEADO POR MATRICULA,
+      *          : E DEVOLVE DEPARTAMENTO/SALARIO AO CHAMADOR. SUBSTITUI
+      *          : O PADRAO DE PESQUISA EM TABELA FIXA EM MEMORIA
+      *          : (PERFORM VARYING / SEARCH COM INDICE) USADO NOS
+      *          : EXEMPLOS COBOL049/COBOL052/COBOL053 POR UM READ KEY
+      *          : IS DIRETO CONTRA O CADASTRO REAL DE FUNCIONARIOS.
+      * CPD      : INEFE
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. COBOL098.
+       AUTHOR. VAGNER BELLACOSA.
+       DATE-WRITTEN. 09/08/26 @ 13:00:00.
+       DATE-COMPILED. 2026-08-09.
+       INSTALLATION. INEFE.
+       SECURITY. NORMAL.
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+      *
+       CONFIGURATION SECTION.
+      *
+       SOURCE-COMPUTER. IBM-I.
+       OBJECT-COMPUTER. IBM-I.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT FUNCMST ASSIGN TO FUNCMST
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS FM-MATRICULA
+                  FILE STATUS IS ST-FUNCMST.
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+       FILE SECTION.
+      *
+       FD  FUNCMST
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+      *----
+       01  REG-FUNCMST.
+           03  FM-MATRICULA                PIC 9(008).
+           03  FM-NOME                     PIC X(040).
+           03  FM-SEXO                     PIC X(001).
+           03  FM-SALARIO                  PIC 9(005)V99.
+           03  FM-DATA-ADMISSAO            PIC 9(008).
+           03  FM-DEPARTAMENTO             PIC X(005).
+           03  FM-HORA-EXTRA               PIC 9(002).
+           03  FILLER                      PIC X(009).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       77  ST-FUNCMST                      PIC 9(002) VALUE 0.
+      *
+       LINKAGE SECTION.
+      *
+           COPY  'COPY0981'.
+      *
+      ****************************************************
+       PROCEDURE DIVISION USING WSS-CONSULTA-FUNC-LINKAGE.
+      ****************************************************
+
+           MOVE 0                  TO WSS-RETURN-CODE.
+           MOVE SPACES             TO WSS-MENSAGEM.
+           MOVE 'N'                TO WSS-CF-ACHOU.
+           MOVE SPACES             TO WSS-CF-DEPARTAMENTO.
+           MOVE 0                  TO WSS-CF-SALARIO.
+
+           OPEN INPUT FUNCMST.
+
+           IF ST-FUNCMST NOT EQUAL 0
+              DISPLAY 'COBOL098 - ERRO OPEN FUNCMST FS=' ST-FUNCMST
+              MOVE ST-FUNCMST         TO WSS-RETURN-CODE
+              MOVE 'ERRO NA ABERTURA DO ARQUIVO FUNCMST'
+                                      TO WSS-MENSAGEM
+              GOBACK
+           END-IF.
+
+           MOVE WSS-CF-MATRICULA    TO FM-MATRICULA.
+
+           READ FUNCMST
+              INVALID KEY
+                 MOVE 'N'           TO WSS-CF-ACHOU
+              NOT INVALID KEY
+                 MOVE 'Y'           TO WSS-CF-ACHOU
+                 MOVE FM-DEPARTAMENTO    TO WSS-CF-DEPARTAMENTO
+                 MOVE FM-SALARIO         TO WSS-CF-SALARIO
+           END-READ.
+
+           IF NOT WSS-CF-ENCONTROU
+              MOVE 'MATRICULA NAO CADASTRADA EM FUNCMST'
+                                      TO WSS-MENSAGEM
+           END-IF.
+
+           CLOSE FUNCMST.
+
+           GOBACK.
+
+       END PROGRAM COBOL098.
+      ********************** FIM PROGRAMA   ****************************
