@@ -0,0 +1,157 @@
+      *****************************************************************
+      * DATA     :  09/08/2026
+      * AUTOR    : VAGNER RENATO BELLACOSA
+      * OBJETIVO : SUBPROGRAMA GENERICO DE DUMP HEXADECIMAL/CARACTER,
+      *            NOS MOLDES DO EXEMPLO DE CONVERSAO DO COBOL118,
+      *            PARA USO POR OUTROS PROGRAMAS (COBOL089, COBOL093)
+      *            QUANDO UM REGISTRO SUSPEITO (READ COM ERRO OU CAMPO
+      *            NUMERICO COM CONTEUDO INVALIDO) PRECISA SER
+      *            IMPRESSO NO LOG DO JOB PARA ANALISE.
+      * CPD      : INEFE
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. COBOL099.
+       AUTHOR. VAGNER BELLACOSA.
+       DATE-WRITTEN. 09/08/26 @ 10:00:00.
+       DATE-COMPILED. 2026-08-09.
+       INSTALLATION. INEFE.
+       SECURITY. NORMAL.
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+      *
+       CONFIGURATION SECTION.
+      *
+       SOURCE-COMPUTER. IBM-I.
+       OBJECT-COMPUTER. IBM-I.
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WSS-GERAL.
+           05  WSS-HEXSTR                  PIC X(16)
+                   VALUE "0123456789ABCDEF".
+           05  WSS-QTD-LINHAS              PIC 9(003).
+           05  IDX-LINHA                   PIC 9(003).
+           05  IDX-BYTE                    PIC 9(003).
+           05  WSS-POS-DADO                PIC 9(003).
+           05  WSS-TAM-LINHA               PIC 9(003).
+      *----
+      * UM BYTE DE WSS-HD-DADO, DECOMPOSTO EM SEUS DOIS NIBLES PARA
+      * SER TRADUZIDO EM DOIS CARACTERES HEXADECIMAIS (MESMA TECNICA
+      * DO COBOL118 - DIVIDE POR 16 DANDO QUOCIENTE E RESTO).
+      *----
+       01  WSS-BYTE-ATUAL                  PIC S9(4) COMP.
+       01  FILLER REDEFINES WSS-BYTE-ATUAL.
+           03  FILLER                      PIC X.
+           03  WSS-BYTE-VALOR              PIC X.
+       01  WSS-QUOCIENTE                   PIC S9(8) COMP.
+       01  WSS-RESTO                       PIC S9(8) COMP.
+      *----
+      * UMA LINHA DE DUMP: 16 BYTES POR LINHA, HEXA DE UM LADO E
+      * CARACTER DO OUTRO, NO FORMATO CLASSICO DE DUMP DE MEMORIA.
+      *----
+       01  WSS-LINHA-DUMP.
+           05  WSS-LD-OFFSET               PIC ZZZ9.
+           05  FILLER                      PIC X(002) VALUE '  '.
+           05  WSS-LD-HEXA                 PIC X(048) VALUE SPACES.
+           05  FILLER                      PIC X(002) VALUE '  '.
+           05  WSS-LD-CARACTER             PIC X(016) VALUE SPACES.
+      *
+       LINKAGE SECTION.
+      *
+           COPY  'COPY0991'.
+      *
+      ***********************************************************
+       PROCEDURE DIVISION USING WSS-HEXDUMP-LINKAGE.
+      ***********************************************************
+
+           DISPLAY ' '.
+           DISPLAY '*** COBOL099 - DUMP HEXADECIMAL/CARACTER ***'.
+           IF WSS-HD-IDENTIFICACAO NOT EQUAL SPACES
+              DISPLAY '*** ' WSS-HD-IDENTIFICACAO
+           END-IF.
+
+           IF WSS-HD-TAMANHO EQUAL 0 OR
+              WSS-HD-TAMANHO GREATER LENGTH OF WSS-HD-DADO
+              DISPLAY '*** COBOL099 - TAMANHO INVALIDO: '
+                      WSS-HD-TAMANHO
+              MOVE 0                TO WSS-HD-TAMANHO
+              GOBACK
+           END-IF.
+
+           COMPUTE WSS-QTD-LINHAS =
+                   (WSS-HD-TAMANHO + 15) / 16.
+
+           PERFORM ROT-IMPRIME-LINHA
+              THRU ROT-IMPRIME-LINHA-EXIT
+              VARYING IDX-LINHA FROM 1 BY 1
+              UNTIL IDX-LINHA > WSS-QTD-LINHAS.
+
+           DISPLAY '*********************************************'.
+
+           GOBACK.
+
+      *----
+      * MONTA E IMPRIME UMA LINHA DE 16 BYTES DO DUMP (A ULTIMA
+      * LINHA PODE TER MENOS DE 16 BYTES VALIDOS).
+      *----
+       ROT-IMPRIME-LINHA.
+
+           MOVE SPACES             TO WSS-LINHA-DUMP.
+           COMPUTE WSS-LD-OFFSET = (IDX-LINHA - 1) * 16 + 1.
+
+           COMPUTE WSS-TAM-LINHA = WSS-HD-TAMANHO -
+                   ((IDX-LINHA - 1) * 16).
+
+           IF WSS-TAM-LINHA GREATER 16
+              MOVE 16             TO WSS-TAM-LINHA
+           END-IF.
+
+           PERFORM ROT-IMPRIME-BYTE
+              THRU ROT-IMPRIME-BYTE-EXIT
+              VARYING IDX-BYTE FROM 1 BY 1
+              UNTIL IDX-BYTE > WSS-TAM-LINHA.
+
+           DISPLAY WSS-LINHA-DUMP.
+
+       ROT-IMPRIME-LINHA-EXIT.
+           EXIT.
+
+      *----
+      * CONVERTE UM BYTE EM DOIS CARACTERES HEXA E POSICIONA O
+      * CARACTER ORIGINAL (OU '.' SE NAO-IMPRIMIVEL) NA VISAO
+      * CARACTER DA LINHA, MESMO ALGORITMO DO COBOL118.
+      *----
+       ROT-IMPRIME-BYTE.
+
+           COMPUTE WSS-POS-DADO = (IDX-LINHA - 1) * 16 + IDX-BYTE.
+
+           MOVE WSS-HD-DADO (WSS-POS-DADO:1) TO WSS-BYTE-VALOR.
+           DIVIDE WSS-BYTE-ATUAL BY 16
+              GIVING WSS-QUOCIENTE REMAINDER WSS-RESTO.
+
+           MOVE WSS-HEXSTR (WSS-QUOCIENTE + 1:1)
+                               TO WSS-LD-HEXA (IDX-BYTE * 3 - 2:1).
+           MOVE WSS-HEXSTR (WSS-RESTO + 1:1)
+                               TO WSS-LD-HEXA (IDX-BYTE * 3 - 1:1).
+
+           IF WSS-HD-DADO (WSS-POS-DADO:1) IS ALPHABETIC OR
+              WSS-HD-DADO (WSS-POS-DADO:1) IS NUMERIC OR
+              WSS-HD-DADO (WSS-POS-DADO:1) EQUAL ' '
+              MOVE WSS-HD-DADO (WSS-POS-DADO:1)
+                               TO WSS-LD-CARACTER (IDX-BYTE:1)
+           ELSE
+              MOVE '.'         TO WSS-LD-CARACTER (IDX-BYTE:1)
+           END-IF.
+
+       ROT-IMPRIME-BYTE-EXIT.
+           EXIT.
+
+       END PROGRAM COBOL099.
+      ********************** FIM DO PROGRAMA **************************
