@@ -0,0 +1,140 @@
+      *****************************************************************
+      * DATA     :  09/08/2026
+      * AUTOR    : VAGNER RENATO BELLACOSA
+      * OBJETIVO : KIT DE VALIDACOES - UM UNICO LOAD MODULE COM UM
+      *            ENTRY POINT POR VALIDACAO (CPF/CNPJ/DATA/FAIXA
+      *            SALARIAL), NOS MOLDES DE COBOL085 (MULTIPLOS ENTRY)
+      * CPD      : INEFE
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. COBOL100.
+       AUTHOR. VAGNER BELLACOSA.
+       DATE-WRITTEN. 09/08/26 @ 10:00:00.
+       DATE-COMPILED. 2026-08-09.
+       INSTALLATION. INEFE.
+       SECURITY. NORMAL.
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+      ***************
+       DATA DIVISION.
+      ***************
+       FILE SECTION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WSS-DATA-COMPIL                  PIC X(016).
+      *
+       COPY COPY0651.
+      *
+       COPY COPY0652.
+      *
+       LINKAGE SECTION.
+      *
+       COPY COPY1001.
+      *
+       PROCEDURE DIVISION.
+      *
+           MOVE FUNCTION WHEN-COMPILED TO WSS-DATA-COMPIL.
+
+           DISPLAY ' '.
+           DISPLAY ' COBOL100 - KIT DE VALIDACOES '.
+           DISPLAY ' WSS-DATA-COMPIL = ' WSS-DATA-COMPIL.
+           DISPLAY ' NENHUM ENTRY POINT FOI INFORMADO PELO CALL '.
+
+           GOBACK.
+
+      ******************************************************************
+      * ENTRY POINT VALIDA-CPF - DELEGA PARA O COBOL075
+      ******************************************************************
+           ENTRY 'VALIDA-CPF' USING WSS-VALIDA-CPF-LINKAGE.
+
+           DISPLAY 'COBOL100 - ENTRY VALIDA-CPF'.
+
+           MOVE WSS-VALIDA-CPF-REC  TO WSS-CPF-REC.
+
+           CALL 'COBOL075' USING WSS-CPF-LINKAGE.
+
+           MOVE WSS-CPF-GERADO     TO WSS-VALIDA-CPF-GERADO.
+           MOVE WSS-CPF-FORMATADO  TO WSS-VALIDA-CPF-FORMAT.
+           MOVE WSS-RETURN-CODE OF WSS-CPF-OUTPUT TO WSS-VALIDA-CPF-RC.
+           MOVE WSS-MENSAGEM   OF WSS-CPF-OUTPUT  TO WSS-VALIDA-CPF-MSG.
+
+           GOBACK.
+
+      ******************************************************************
+      * ENTRY POINT VALIDA-CNPJ - DELEGA PARA O COBOL095
+      ******************************************************************
+           ENTRY 'VALIDA-CNPJ' USING WSS-VALIDA-CNPJ-LINKAGE.
+
+           DISPLAY 'COBOL100 - ENTRY VALIDA-CNPJ'.
+
+           MOVE WSS-VALIDA-CNPJ-REC TO WSS-CNPJ-REC.
+
+           CALL 'COBOL095' USING WSS-CNPJ-LINKAGE.
+
+           MOVE WSS-CNPJ-GERADO  TO WSS-VALIDA-CNPJ-GERADO.
+           MOVE WSS-RETURN-CODE OF WSS-CNPJ-OUTPUT
+                                  TO WSS-VALIDA-CNPJ-RC.
+           MOVE WSS-MENSAGEM OF WSS-CNPJ-OUTPUT
+                                  TO WSS-VALIDA-CNPJ-MSG.
+
+           GOBACK.
+
+      ******************************************************************
+      * ENTRY POINT VALIDA-DATA - CONFERE SE A DATA AAAAMMDD E VALIDA
+      ******************************************************************
+           ENTRY 'VALIDA-DATA' USING WSS-VALIDA-DATA-LINKAGE.
+
+           DISPLAY 'COBOL100 - ENTRY VALIDA-DATA'.
+
+           MOVE 0                      TO WSS-VALIDA-DATA-RC.
+           MOVE SPACES                 TO WSS-VALIDA-DATA-MSG.
+
+           IF WSS-VALIDA-DATA-REC NOT NUMERIC
+              MOVE 10                  TO WSS-VALIDA-DATA-RC
+              MOVE 'DATA NAO NUMERICA' TO WSS-VALIDA-DATA-MSG
+              GOBACK
+           END-IF.
+
+           IF FUNCTION TEST-DATE-YYYYMMDD(WSS-VALIDA-DATA-REC) NOT = 0
+              MOVE 20                  TO WSS-VALIDA-DATA-RC
+              MOVE 'DATA INVALIDA'     TO WSS-VALIDA-DATA-MSG
+           END-IF.
+
+           GOBACK.
+
+      ******************************************************************
+      * ENTRY POINT VALIDA-FAIXA-SALARIAL - CONFERE SE O VALOR ESTA
+      * DENTRO DA FAIXA MINIMA/MAXIMA INFORMADA PELO CHAMADOR
+      ******************************************************************
+           ENTRY 'VALIDA-FAIXA-SALARIAL' USING WSS-VALIDA-FAIXA-LINKAGE.
+
+           DISPLAY 'COBOL100 - ENTRY VALIDA-FAIXA-SALARIAL'.
+
+           MOVE 0                      TO WSS-VALIDA-FAIXA-RC.
+           MOVE SPACES                 TO WSS-VALIDA-FAIXA-MSG.
+
+           IF WSS-VALIDA-FAIXA-VALOR NOT NUMERIC
+              MOVE 10                  TO WSS-VALIDA-FAIXA-RC
+              MOVE 'VALOR NAO NUMERICO' TO WSS-VALIDA-FAIXA-MSG
+              GOBACK
+           END-IF.
+
+           IF WSS-VALIDA-FAIXA-VALOR < WSS-VALIDA-FAIXA-MINIMO
+              MOVE 20                  TO WSS-VALIDA-FAIXA-RC
+              MOVE 'VALOR ABAIXO DO MINIMO' TO WSS-VALIDA-FAIXA-MSG
+           END-IF.
+
+           IF WSS-VALIDA-FAIXA-VALOR > WSS-VALIDA-FAIXA-MAXIMO
+              MOVE 30                  TO WSS-VALIDA-FAIXA-RC
+              MOVE 'VALOR ACIMA DO MAXIMO' TO WSS-VALIDA-FAIXA-MSG
+           END-IF.
+
+           GOBACK.
+
+       END PROGRAM COBOL100.
+      ********************** FIM DO PROGRAMA ***************************
