@@ -0,0 +1,57 @@
+      *****************************************************************
+      * DATA     :  09/08/2026
+      * AUTOR    : VAGNER RENATO BELLACOSA
+      * OBJETIVO : SUBPROGRAMA QUE BUSCA O USER-ID DO JOB ATRAVES DA
+      *            VARIAVEL DE AMBIENTE DO LE/USS QUE O CARIMBA (A
+      *            CADEIA DE PONTEIROS PSA -> ASCB -> ASXB USADA NO
+      *            EXEMPLO DIDATICO COBOL079 EXIGE ENDERECAR A PSA NO
+      *            ENDERECO REAL ZERO, O QUE SO EXISTE EM HARDWARE
+      *            MAINFRAME; AQUI PRECISAMOS DE UM USER-ID CONFIAVEL
+      *            EM QUALQUER PLATAFORMA ONDE O LOAD MODULE RODAR,
+      *            POR ISSO A BUSCA E FEITA PELA VARIAVEL DE AMBIENTE)
+      * CPD      : INEFE
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. COBOL101.
+       AUTHOR. VAGNER BELLACOSA.
+       DATE-WRITTEN. 09/08/26 @ 10:30:00.
+       DATE-COMPILED. 2026-08-09.
+       INSTALLATION. INEFE.
+       SECURITY. NORMAL.
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+      ***************
+       DATA DIVISION.
+      ***************
+       FILE SECTION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       LINKAGE SECTION.
+      *
+       COPY COPY1011.
+      *
+      ******************************************************
+       PROCEDURE DIVISION USING WSS-USERID-LINKAGE.
+      ******************************************************
+
+           DISPLAY 'COBOL101 - BUSCA USER-ID DO JOB'.
+
+           MOVE SPACES                TO WSS-USERID-SAIDA.
+
+           ACCEPT WSS-USERID-SAIDA    FROM ENVIRONMENT 'USER'.
+
+           IF WSS-USERID-SAIDA EQUAL SPACES
+              ACCEPT WSS-USERID-SAIDA FROM ENVIRONMENT 'LOGNAME'
+           END-IF.
+
+           DISPLAY 'COBOL101 - WSS-USERID-SAIDA = ' WSS-USERID-SAIDA.
+
+           GOBACK.
+
+       END PROGRAM COBOL101.
+      ********************** FIM DO PROGRAMA ***************************
