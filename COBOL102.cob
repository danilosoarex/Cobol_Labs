@@ -0,0 +1,67 @@
+      *****************************************************************
+      * DATA     :  09/08/2026
+      * AUTOR    : VAGNER RENATO BELLACOSA
+      * OBJETIVO : UTILITARIO DE DUMP DE MEMORIA POR PONTEIRO/TAMANHO,
+      *            GENERALIZANDO A TECNICA SET ADDRESS OF DEMONSTRADA
+      *            EM COBOL110/COBOL115; REUSA O DUMP HEXA/CARACTER
+      *            DO COBOL099 PARA A IMPRESSAO
+      * CPD      : INEFE
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. COBOL102.
+       AUTHOR. VAGNER BELLACOSA.
+       DATE-WRITTEN. 09/08/26 @ 11:00:00.
+       DATE-COMPILED. 2026-08-09.
+       INSTALLATION. INEFE.
+       SECURITY. NORMAL.
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+      ***************
+       DATA DIVISION.
+      ***************
+       FILE SECTION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+           COPY  'COPY0991'.
+      *
+       LINKAGE SECTION.
+      *
+           COPY  'COPY1021'.
+      *
+       01  WSS-MEMDUMP-OVERLAY             PIC X(200).
+      *
+      ***********************************************************
+       PROCEDURE DIVISION USING WSS-MEMDUMP-LINKAGE.
+      ***********************************************************
+
+           DISPLAY ' '.
+           DISPLAY '*** COBOL102 - DUMP DE MEMORIA POR PONTEIRO ***'.
+
+           IF WSS-MEMDUMP-PONTEIRO EQUAL NULL
+              DISPLAY '*** COBOL102 - PONTEIRO NULO, NADA A FAZER'
+              GOBACK
+           END-IF.
+
+           SET ADDRESS OF WSS-MEMDUMP-OVERLAY TO WSS-MEMDUMP-PONTEIRO.
+
+           MOVE WSS-MEMDUMP-IDENTIFICACAO  TO WSS-HD-IDENTIFICACAO.
+           MOVE WSS-MEMDUMP-TAMANHO        TO WSS-HD-TAMANHO.
+           MOVE SPACES                     TO WSS-HD-DADO.
+
+           IF WSS-MEMDUMP-TAMANHO GREATER 0 AND
+              WSS-MEMDUMP-TAMANHO NOT GREATER LENGTH OF WSS-HD-DADO
+              MOVE WSS-MEMDUMP-OVERLAY (1:WSS-MEMDUMP-TAMANHO)
+                   TO WSS-HD-DADO (1:WSS-MEMDUMP-TAMANHO)
+           END-IF.
+
+           CALL 'COBOL099' USING WSS-HEXDUMP-LINKAGE.
+
+           GOBACK.
+
+       END PROGRAM COBOL102.
+      ********************** FIM DO PROGRAMA ***************************
