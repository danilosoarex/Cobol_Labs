@@ -0,0 +1,384 @@
+      *****************************************************************
+      * DATA     :  09/08/2026
+      * AUTOR    : VAGNER RENATO BELLACOSA
+      * OBJETIVO : GERADOR DE MASSA DE TESTE SINTETICA PARA O ARQUIVO
+      *            FUNCI, USANDO FUNCTION RANDOM SEMEADA (NOS MOLDES DO
+      *            COBOL021) PARA QUE A MASSA GERADA SEJA REPRODUZIVEL
+      *            A PARTIR DE UMA MESMA SEMENTE; MATRICULA, SALARIO E
+      *            DATA-ADMISSAO SAO VALIDOS, E UM CPF VALIDO (PELO
+      *            ALGORITMO DO COBOL075) E EXIBIDO NO LOG DE CADA
+      *            REGISTRO GERADO
+      * CPD      : INEFE
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. COBOL103.
+       AUTHOR. VAGNER BELLACOSA.
+       DATE-WRITTEN. 09/08/26 @ 14:00:00.
+       DATE-COMPILED. 2026-08-09.
+       INSTALLATION. INEFE.
+       SECURITY. NORMAL.
+
+      *---------------------
+       ENVIRONMENT DIVISION.
+      *---------------------
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT FUNCI ASSIGN TO FUNCI
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS ST-FUNCI.
+      *
+      *--------------
+       DATA DIVISION.
+      *--------------
+      *
+       FILE SECTION.
+       FD   FUNCI
+            RECORDING MODE IS F
+            RECORD CONTAINS 80 CHARACTERS.
+      *----
+       01   REG-FUNCI.
+            03 MATRICULA                   PIC 9(008).
+            03 NOME                        PIC X(040).
+            03 SEXO                        PIC X(001).
+            03 SALARIO                     PIC 9(005)V99.
+            03 DATA-ADMISSAO               PIC 9(008).
+            03 DEPARTAMENTO                PIC X(005).
+            03 HORA-EXTRA                  PIC 9(002).
+            03 FILLER                      PIC X(009).
+      *----
+       01   REG-FUNCI-TRAILER REDEFINES REG-FUNCI.
+            03 TRAILER-MATRICULA           PIC 9(008).
+            03 TRAILER-QTDE-REGS           PIC 9(008).
+            03 FILLER                      PIC X(064).
+      *----
+      *------------------------
+       WORKING-STORAGE SECTION.
+      *------------------------
+       77  ST-FUNCI                        PIC 9(002) VALUE 0.
+       77  WSS-QTDE-GERAR                  PIC 9(004) VALUE 0010.
+       77  WSS-SEED                        PIC 9(005) VALUE 12345.
+       77  IDX-REG                         PIC 9(004) VALUE 0.
+       77  WSS-MATRICULA-BASE              PIC 9(008) VALUE 0.
+       77  WSS-RND                         PIC 9V9(9) COMP-3 VALUE 0.
+       77  WSS-FAIXA-MIN                   PIC S9(009) VALUE 0.
+       77  WSS-FAIXA-MAX                   PIC S9(009) VALUE 0.
+       77  WSS-FAIXA-RESULTADO             PIC S9(009) VALUE 0.
+       77  WSS-SALARIO-CENTAVOS            PIC 9(009) VALUE 0.
+       77  WSS-DATA-INTEIRA-MIN            PIC 9(009) VALUE 0.
+       77  WSS-DATA-INTEIRA-MAX            PIC 9(009) VALUE 0.
+       77  WSS-DATA-INTEIRA-GER            PIC 9(009) VALUE 0.
+       77  IDX-DEPTO-GERAR                 PIC 9(002) VALUE 0.
+       77  IDX-NOME1-GERAR                 PIC 9(002) VALUE 0.
+       77  IDX-NOME2-GERAR                 PIC 9(002) VALUE 0.
+       77  WSS-DATA-HOJE                   PIC 9(008) VALUE 0.
+      *----
+      * TABELA DE DEPARTAMENTOS SINTETICOS, NOS MOLDES DA TABELA
+      * ESTATICA DE WSS-SEMANA/TABELA-DIA-SEMANA DO COBOL044
+      *----
+       01  WSS-DEPTO-GERAR-CONST.
+           05  FILLER                      PIC X(005) VALUE 'DEV01'.
+           05  FILLER                      PIC X(005) VALUE 'FIN01'.
+           05  FILLER                      PIC X(005) VALUE 'RH001'.
+           05  FILLER                      PIC X(005) VALUE 'TI001'.
+           05  FILLER                      PIC X(005) VALUE 'ADM01'.
+      *
+       01  WSS-TAB-DEPTO-GERAR REDEFINES WSS-DEPTO-GERAR-CONST.
+           05  WSS-DEPTO-GERAR-ENTRY OCCURS 5 TIMES PIC X(005).
+      *----
+      * TABELAS DE PRENOME/SOBRENOME SINTETICOS, COMBINADAS NO
+      * MOMENTO DA GERACAO PARA VARIAR O NOME DE CADA REGISTRO
+      *----
+       01  WSS-NOME1-GERAR-CONST.
+           05  FILLER                      PIC X(010) VALUE 'JOAO'.
+           05  FILLER                      PIC X(010) VALUE 'MARIA'.
+           05  FILLER                      PIC X(010) VALUE 'CARLOS'.
+           05  FILLER                      PIC X(010) VALUE 'ANA'.
+           05  FILLER                      PIC X(010) VALUE 'PEDRO'.
+      *
+       01  WSS-TAB-NOME1-GERAR REDEFINES WSS-NOME1-GERAR-CONST.
+           05  WSS-NOME1-GERAR-ENTRY OCCURS 5 TIMES PIC X(010).
+      *
+       01  WSS-NOME2-GERAR-CONST.
+           05  FILLER                      PIC X(015) VALUE 'SILVA'.
+           05  FILLER                      PIC X(015) VALUE 'SOUZA'.
+           05  FILLER                      PIC X(015) VALUE 'OLIVEIRA'.
+           05  FILLER                      PIC X(015) VALUE 'PEREIRA'.
+           05  FILLER                      PIC X(015) VALUE 'FERREIRA'.
+      *
+       01  WSS-TAB-NOME2-GERAR REDEFINES WSS-NOME2-GERAR-CONST.
+           05  WSS-NOME2-GERAR-ENTRY OCCURS 5 TIMES PIC X(015).
+      *----
+      * LINKAGE DO SUBPROGRAMA DE CALCULO DE CPF (COBOL075), USADO
+      * AQUI SOMENTE PARA EXIBIR NO LOG UM CPF VALIDO POR REGISTRO
+      *----
+           COPY  'COPY0651'.
+      *
+       LINKAGE SECTION.
+      *
+       01  LKS-PARM-IBM.
+           05  LKS-PARM-TAM                PIC S9(004) COMP.
+           05  LKS-PARM-QTDE               PIC 9(004).
+           05  LKS-PARM-SEED               PIC 9(005).
+      *
+      *-------------------------------------
+       PROCEDURE DIVISION USING LKS-PARM-IBM.
+      *-------------------------------------
+       MAIN-SECTION                        SECTION.
+
+           PERFORM ROT-INI-PGM.
+
+           PERFORM 1000-OPEN-FUNCI.
+
+           PERFORM 2000-GERA-MASSA
+              THRU 2000-GERA-MASSA-EXIT.
+
+           PERFORM 3000-GRAVA-TRAILER
+              THRU 3000-GRAVA-TRAILER-EXIT.
+
+           PERFORM 9000-FECHAR-FUNCI.
+
+           PERFORM ROT-ESTATISTIC.
+
+           STOP RUN.
+
+      *----
+       ROT-INI-PGM.
+
+           DISPLAY 'COBOL103'
+           DISPLAY ' GERADOR DE MASSA DE TESTE SINTETICA PARA FUNCI'.
+
+           IF LKS-PARM-TAM GREATER ZERO AND LKS-PARM-QTDE GREATER ZERO
+              MOVE LKS-PARM-QTDE    TO WSS-QTDE-GERAR
+           END-IF.
+
+           IF LKS-PARM-TAM GREATER ZERO AND LKS-PARM-SEED GREATER ZERO
+              MOVE LKS-PARM-SEED    TO WSS-SEED
+           END-IF.
+
+           DISPLAY ' WSS-QTDE-GERAR = ' WSS-QTDE-GERAR.
+           DISPLAY ' WSS-SEED       = ' WSS-SEED.
+
+           COMPUTE WSS-RND = FUNCTION RANDOM (WSS-SEED).
+
+           COMPUTE WSS-MATRICULA-BASE =
+                   10000000 +
+                   FUNCTION MOD (WSS-SEED, 89999999 - WSS-QTDE-GERAR).
+
+           MOVE FUNCTION INTEGER-OF-DATE (19900101)
+                TO WSS-DATA-INTEIRA-MIN.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WSS-DATA-HOJE.
+           MOVE FUNCTION INTEGER-OF-DATE (WSS-DATA-HOJE)
+                TO WSS-DATA-INTEIRA-MAX.
+
+      *----
+       1000-OPEN-FUNCI.
+
+           OPEN OUTPUT FUNCI.
+
+           IF ST-FUNCI NOT EQUAL 0 THEN
+              DISPLAY 'COBOL103 - ERRO OPEN FUNCI FS=' ST-FUNCI
+              MOVE ST-FUNCI              TO RETURN-CODE
+              PERFORM ROT-ABEND
+           END-IF.
+
+      *----
+      * LACO PRINCIPAL DE GERACAO: UM REGISTRO DE FUNCI POR ITERACAO,
+      * NUMERADO POR PARAGRAFO (NAO PERFORM ... VARYING EM LINHA),
+      * NOS MOLDES DO RESTO DO SISTEMA
+      *----
+       2000-GERA-MASSA.
+
+           MOVE 0 TO IDX-REG.
+
+           PERFORM 2100-GERA-UM-REGISTRO
+              THRU 2100-GERA-UM-REGISTRO-EXIT
+              UNTIL IDX-REG NOT LESS WSS-QTDE-GERAR.
+
+       2000-GERA-MASSA-EXIT.
+           EXIT.
+
+      *----
+       2100-GERA-UM-REGISTRO.
+
+           ADD 1                         TO IDX-REG.
+
+           MOVE SPACES                   TO REG-FUNCI.
+
+           COMPUTE MATRICULA = WSS-MATRICULA-BASE + IDX-REG.
+
+           PERFORM 2200-GERA-NOME
+              THRU 2200-GERA-NOME-EXIT.
+
+           MOVE -1                       TO WSS-FAIXA-MIN.
+           MOVE 2                        TO WSS-FAIXA-MAX.
+           PERFORM 2900-SORTEIA-FAIXA
+              THRU 2900-SORTEIA-FAIXA-EXIT.
+           IF WSS-FAIXA-RESULTADO EQUAL 1
+              MOVE 'M'                   TO SEXO
+           ELSE
+              MOVE 'F'                   TO SEXO
+           END-IF.
+
+           MOVE 120000                   TO WSS-FAIXA-MIN.
+           MOVE 1500000                  TO WSS-FAIXA-MAX.
+           PERFORM 2900-SORTEIA-FAIXA
+              THRU 2900-SORTEIA-FAIXA-EXIT.
+           MOVE WSS-FAIXA-RESULTADO      TO WSS-SALARIO-CENTAVOS.
+           COMPUTE SALARIO = WSS-SALARIO-CENTAVOS / 100.
+
+           MOVE WSS-DATA-INTEIRA-MIN     TO WSS-FAIXA-MIN.
+           MOVE WSS-DATA-INTEIRA-MAX     TO WSS-FAIXA-MAX.
+           PERFORM 2900-SORTEIA-FAIXA
+              THRU 2900-SORTEIA-FAIXA-EXIT.
+           MOVE WSS-FAIXA-RESULTADO      TO WSS-DATA-INTEIRA-GER.
+           MOVE FUNCTION DATE-OF-INTEGER (WSS-DATA-INTEIRA-GER)
+                TO DATA-ADMISSAO.
+
+           MOVE 1                        TO WSS-FAIXA-MIN.
+           MOVE 5                        TO WSS-FAIXA-MAX.
+           PERFORM 2900-SORTEIA-FAIXA
+              THRU 2900-SORTEIA-FAIXA-EXIT.
+           MOVE WSS-FAIXA-RESULTADO      TO IDX-DEPTO-GERAR.
+           MOVE WSS-DEPTO-GERAR-ENTRY (IDX-DEPTO-GERAR)
+                                         TO DEPARTAMENTO.
+
+           MOVE 0                        TO WSS-FAIXA-MIN.
+           MOVE 60                       TO WSS-FAIXA-MAX.
+           PERFORM 2900-SORTEIA-FAIXA
+              THRU 2900-SORTEIA-FAIXA-EXIT.
+           MOVE WSS-FAIXA-RESULTADO      TO HORA-EXTRA.
+
+           PERFORM 2300-GERA-CPF
+              THRU 2300-GERA-CPF-EXIT.
+
+           WRITE REG-FUNCI.
+
+           IF ST-FUNCI NOT EQUAL 0 THEN
+              DISPLAY 'COBOL103 - ERRO WRITE FUNCI FS=' ST-FUNCI
+              MOVE ST-FUNCI              TO RETURN-CODE
+              PERFORM ROT-ABEND
+           END-IF.
+
+           DISPLAY ' GERADO MATRICULA=' MATRICULA
+                   ' NOME=' NOME
+                   ' CPF=' WSS-CPF-FORMATADO.
+
+       2100-GERA-UM-REGISTRO-EXIT.
+           EXIT.
+
+      *----
+       2200-GERA-NOME.
+
+           MOVE 1                        TO WSS-FAIXA-MIN.
+           MOVE 5                        TO WSS-FAIXA-MAX.
+           PERFORM 2900-SORTEIA-FAIXA
+              THRU 2900-SORTEIA-FAIXA-EXIT.
+           MOVE WSS-FAIXA-RESULTADO      TO IDX-NOME1-GERAR.
+
+           PERFORM 2900-SORTEIA-FAIXA
+              THRU 2900-SORTEIA-FAIXA-EXIT.
+           MOVE WSS-FAIXA-RESULTADO      TO IDX-NOME2-GERAR.
+
+           STRING WSS-NOME1-GERAR-ENTRY (IDX-NOME1-GERAR)
+                        DELIMITED BY SPACE
+                  ' '                    DELIMITED BY SIZE
+                  WSS-NOME2-GERAR-ENTRY (IDX-NOME2-GERAR)
+                        DELIMITED BY SPACE
+             INTO NOME
+           END-STRING.
+
+       2200-GERA-NOME-EXIT.
+           EXIT.
+
+      *----
+      * GERA UM CPF VALIDO (9 DIGITOS BASE SORTEADOS + DIGITOS
+      * VERIFICADORES CALCULADOS PELO COBOL075) PARA EXIBICAO NO LOG;
+      * O LAYOUT DE 80 BYTES DE REG-FUNCI NAO TEM CAMPO PARA O CPF
+      *----
+       2300-GERA-CPF.
+
+           MOVE 100000000                TO WSS-FAIXA-MIN.
+           MOVE 999999999                TO WSS-FAIXA-MAX.
+           PERFORM 2900-SORTEIA-FAIXA
+              THRU 2900-SORTEIA-FAIXA-EXIT.
+
+           COMPUTE WSS-CPF-REC = WSS-FAIXA-RESULTADO * 100.
+
+           CALL 'COBOL075' USING WSS-CPF-LINKAGE.
+
+       2300-GERA-CPF-EXIT.
+           EXIT.
+
+      *----
+      * SORTEIA UM INTEIRO EM WSS-FAIXA-MIN..WSS-FAIXA-MAX (INCLUSIVE),
+      * A PARTIR DA SEMENTE LIGADA EM ROT-INI-PGM
+      *----
+       2900-SORTEIA-FAIXA.
+
+           COMPUTE WSS-RND = FUNCTION RANDOM.
+
+           COMPUTE WSS-FAIXA-RESULTADO =
+                   WSS-FAIXA-MIN +
+                   FUNCTION INTEGER
+                      (WSS-RND * (WSS-FAIXA-MAX - WSS-FAIXA-MIN + 1)).
+
+       2900-SORTEIA-FAIXA-EXIT.
+           EXIT.
+
+      *----
+       3000-GRAVA-TRAILER.
+
+           MOVE SPACES                   TO REG-FUNCI.
+           MOVE 99999999                 TO TRAILER-MATRICULA.
+           MOVE WSS-QTDE-GERAR           TO TRAILER-QTDE-REGS.
+
+           WRITE REG-FUNCI.
+
+           IF ST-FUNCI NOT EQUAL 0 THEN
+              DISPLAY 'COBOL103 - ERRO WRITE TRAILER FS=' ST-FUNCI
+              MOVE ST-FUNCI              TO RETURN-CODE
+              PERFORM ROT-ABEND
+           END-IF.
+
+       3000-GRAVA-TRAILER-EXIT.
+           EXIT.
+
+      *----
+       9000-FECHAR-FUNCI.
+
+           CLOSE FUNCI.
+
+      *----
+       ROT-ABEND.
+
+           DISPLAY ' '.
+           DISPLAY '*******************************************'.
+           DISPLAY ' ABEND PROGRAMADO '.
+           DISPLAY ' ERRO ENCONTRADO : '  RETURN-CODE.
+           DISPLAY ' FAVOR AVISAR O ANALISTA RESPONSAVEL'.
+           DISPLAY '*******************************************'.
+
+           STOP RUN.
+
+       ROT-ABEND-EXIT.
+           EXIT.
+      *
+       ROT-ESTATISTIC.
+
+           DISPLAY ' '.
+           DISPLAY '*******************************************'.
+           DISPLAY '*** PROGRAMA COBOL103                   ***'.
+           DISPLAY '*******************************************'.
+           DISPLAY '* TERMINO DE PROCESSAMENTO: OK            *'.
+           DISPLAY '* REGISTROS GERADOS    : ' WSS-QTDE-GERAR.
+           DISPLAY '*******************************************'.
+
+       ROT-ESTATISTIC-EXIT.
+           EXIT.
+
+       END PROGRAM COBOL103.
+      ********************** FIM DO PROGRAMA ***************************
