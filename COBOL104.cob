@@ -0,0 +1,439 @@
+      *****************************************************************
+      * DATA     : 09/08/2026
+      * AUTOR    : VAGNER RENATO BELLACOSA
+      * PROGRAMA : GERADOR DE DIAGRAMA DE FLUXO DE CONTROLE
+      *          : LE O FONTE DE UM PROGRAMA COBOL (REGISTROS DE 80
+      *          : BYTES, NOS MOLDES DO COBOL097) E, RECONHECENDO OS
+      *          : NOMES DE SECTION/PARAGRAFO QUE O COBOL092 DEMONSTRA
+      *          : (DEFINIDOS NA AREA A, COLUNA 8, DIFERENTE DOS
+      *          : COMANDOS QUE COMECAM NA AREA B, COLUNA 12),
+      *          : MONTA UMA LISTA DE QUEM CHAMA QUEM ATRAVES DE
+      *          : PERFORM E GRAVA O RESULTADO EM OUTPTFL.
+      * CPD      : INEFE
+      *****************************************************************
+      * LIMITACOES CONHECIDAS: SO RECONHECE O PRIMEIRO NOME APOS O
+      * VERBO PERFORM EM CADA LINHA (SUFICIENTE PARA PERFORM PARA,
+      * PERFORM PARA THRU PARA-EXIT E PERFORM PARA N TIMES); PERFORM
+      * INLINE (VARYING/UNTIL/WITH TEST) NAO GERA LIGACAO POIS NAO
+      * APONTA PARA OUTRO PARAGRAFO.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. COBOL104.
+       AUTHOR. VAGNER BELLACOSA.
+       DATE-WRITTEN. 09/08/26 @ 15:00:00.
+       DATE-COMPILED. 2026-08-09.
+       INSTALLATION. INEFE.
+       SECURITY. NORMAL.
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT INPUTFL ASSIGN TO INPUTFL
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS ST-INPUTFL.
+      *
+           SELECT OUTPTFL ASSIGN TO OUTPTFL
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS ST-OUTPTFL.
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+       FILE SECTION.
+      *
+       FD  INPUTFL
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+      *----
+       01  REG-INPUTFL                      PIC X(080).
+      *
+       FD  OUTPTFL
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+      *----
+       01  REG-OUTPTFL                      PIC X(080).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       77  ST-INPUTFL                       PIC 99 VALUE 0.
+       77  ST-OUTPTFL                       PIC 99 VALUE 0.
+       77  WSS-EOF                          PIC X(001) VALUE 'N'.
+       77  WSS-QTD-PARA                     PIC 9(004) COMP VALUE 0.
+       77  WSS-QTD-EDGE                     PIC 9(004) COMP VALUE 0.
+       77  WSS-PARA-ATUAL                   PIC X(030) VALUE 'MAINLINE'.
+       77  WSS-TOK1                         PIC X(030) VALUE SPACES.
+       77  WSS-TOK2                         PIC X(030) VALUE SPACES.
+       77  WSS-LEN-PERIODO                  PIC 9(003) VALUE 0.
+       77  WSS-LEN-ESPACO                   PIC 9(003) VALUE 0.
+       77  WSS-LEN-NOME                     PIC 9(003) VALUE 0.
+       77  WSS-RESTO-LINHA                  PIC X(080) VALUE SPACES.
+       77  WSS-DESCARTE                     PIC X(080) VALUE SPACES.
+       77  WSS-ALVO1                        PIC X(030) VALUE SPACES.
+       77  WSS-ALVO2                        PIC X(050) VALUE SPACES.
+       77  WSS-ALVO-LEN-P                   PIC 9(003) VALUE 0.
+       77  WSS-ALVO-LEN-E                   PIC 9(003) VALUE 0.
+       77  WSS-ALVO-LEN                     PIC 9(003) VALUE 0.
+       77  IDX-TP                           PIC 9(004) COMP VALUE 0.
+       77  IDX-TE                           PIC 9(004) COMP VALUE 0.
+       77  WSS-LINHA-SAIDA                  PIC X(080) VALUE SPACES.
+       77  WSS-ACHOU-PARA                   PIC X(001) VALUE 'N'.
+           88  WSS-PARA-JA-EXISTE                   VALUE 'Y'.
+       77  WSS-EM-PROCEDURE                 PIC X(001) VALUE 'N'.
+           88  WSS-NA-PROCEDURE-DIVISION            VALUE 'Y'.
+      *----
+       01  WSS-TAB-PARA.
+           05  WSS-PARA-ENTRY OCCURS 1 TO 500 TIMES
+                 DEPENDING ON WSS-QTD-PARA
+                 INDEXED BY IDX-TP1.
+               10  WSS-PARA-NOME            PIC X(030).
+               10  WSS-PARA-TIPO            PIC X(001).
+      *----
+       01  WSS-TAB-EDGE.
+           05  WSS-EDGE-ENTRY OCCURS 0 TO 2000 TIMES
+                 DEPENDING ON WSS-QTD-EDGE
+                 INDEXED BY IDX-TE1.
+               10  WSS-EDGE-FROM            PIC X(030).
+               10  WSS-EDGE-TO              PIC X(030).
+      *
+      ********************
+       PROCEDURE DIVISION.
+      ********************
+
+           DISPLAY 'COBOL104'.
+           DISPLAY 'GERADOR DE DIAGRAMA DE FLUXO DE CONTROLE'.
+
+           PERFORM ROT-ABRE-ARQUIVOS
+              THRU ROT-ABRE-ARQUIVOS-EXIT.
+
+           MOVE 1 TO WSS-QTD-PARA.
+           MOVE 'MAINLINE'  TO WSS-PARA-NOME (1).
+           MOVE 'P'         TO WSS-PARA-TIPO (1).
+
+           PERFORM ROT-PROCESSA-LINHA
+              THRU ROT-PROCESSA-LINHA-EXIT
+              UNTIL WSS-EOF EQUAL 'Y'.
+
+           PERFORM ROT-GRAVA-UM-PARA
+              THRU ROT-GRAVA-UM-PARA-EXIT
+              VARYING IDX-TP FROM 1 BY 1
+              UNTIL IDX-TP > WSS-QTD-PARA.
+
+           PERFORM ROT-FECHA-ARQUIVOS
+              THRU ROT-FECHA-ARQUIVOS-EXIT.
+
+           DISPLAY ' '.
+           DISPLAY '*******************************************'.
+           DISPLAY '*** PROGRAMA COBOL104                   ***'.
+           DISPLAY '*******************************************'.
+           DISPLAY '* TERMINO DE PROCESSAMENTO OK             *'.
+           DISPLAY '* NOS (SECTION/PARAGRAFO)  : ' WSS-QTD-PARA.
+           DISPLAY '* LIGACOES PERFORM         : ' WSS-QTD-EDGE.
+           DISPLAY '*******************************************'.
+
+           STOP RUN.
+
+      ******************************************************************
+      * ABRE O FONTE A DIAGRAMAR (INPUTFL) E O RELATORIO DE SAIDA
+      ******************************************************************
+       ROT-ABRE-ARQUIVOS.
+
+           OPEN INPUT  INPUTFL.
+           OPEN OUTPUT OUTPTFL.
+
+           IF ST-INPUTFL NOT EQUAL 0
+              DISPLAY 'COBOL104 - ERRO OPEN INPUTFL FS=' ST-INPUTFL
+              MOVE ST-INPUTFL      TO RETURN-CODE
+              PERFORM ROT-ABEND
+           END-IF.
+
+           IF ST-OUTPTFL NOT EQUAL 0
+              DISPLAY 'COBOL104 - ERRO OPEN OUTPTFL FS=' ST-OUTPTFL
+              MOVE ST-OUTPTFL      TO RETURN-CODE
+              PERFORM ROT-ABEND
+           END-IF.
+
+       ROT-ABRE-ARQUIVOS-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * LE UMA LINHA DO FONTE E RECONHECE CABECALHO DE SECTION/
+      * PARAGRAFO (AREA A) E OCORRENCIAS DO VERBO PERFORM (QUALQUER
+      * AREA), ACUMULANDO NAS TABELAS EM MEMORIA
+      ******************************************************************
+       ROT-PROCESSA-LINHA.
+
+           READ INPUTFL
+            AT END MOVE 'Y' TO WSS-EOF
+           END-READ.
+
+           IF ST-INPUTFL NOT EQUAL 0 AND WSS-EOF NOT = 'Y'
+              DISPLAY 'COBOL104 - ERRO READ INPUTFL FS=' ST-INPUTFL
+              MOVE ST-INPUTFL      TO RETURN-CODE
+              PERFORM ROT-ABEND
+           END-IF.
+
+           IF WSS-EOF NOT = 'Y'
+      *       LINHA EM BRANCO OU COMENTARIO (COLUNA 7 = '*') SAO
+      *       IGNORADAS PARA FINS DE RECONHECIMENTO DE ESTRUTURA
+              IF REG-INPUTFL(7:1) NOT EQUAL '*' AND
+                 REG-INPUTFL NOT EQUAL SPACES
+                 IF NOT WSS-NA-PROCEDURE-DIVISION
+                    PERFORM ROT-VERIFICA-INICIO-PROCEDURE
+                       THRU ROT-VERIFICA-INICIO-PROCEDURE-EXIT
+                 ELSE
+                    IF REG-INPUTFL(8:1) NOT EQUAL SPACE
+                       PERFORM ROT-RECONHECE-CABECALHO
+                          THRU ROT-RECONHECE-CABECALHO-EXIT
+                    END-IF
+                    PERFORM ROT-RECONHECE-PERFORM
+                       THRU ROT-RECONHECE-PERFORM-EXIT
+                 END-IF
+              END-IF
+           END-IF.
+
+       ROT-PROCESSA-LINHA-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * SO' PASSA A RECONHECER SECTION/PARAGRAFO E PERFORM A PARTIR DA
+      * LINHA 'PROCEDURE DIVISION.'; O CABECALHO DAS DIVISIONS E OS
+      * ITENS DE WORKING-STORAGE TAMBEM COMECAM NA AREA A (COLUNA 8) E
+      * SERIAM CONFUNDIDOS COM NOMES DE PARAGRAFO SE NAO FOSSEM
+      * IGNORADOS ATE AQUI
+      ******************************************************************
+       ROT-VERIFICA-INICIO-PROCEDURE.
+
+           MOVE SPACES TO WSS-TOK1 WSS-TOK2.
+
+           UNSTRING REG-INPUTFL(8:73) DELIMITED BY ALL SPACE
+               INTO WSS-TOK1 WSS-TOK2
+           END-UNSTRING.
+
+           IF WSS-TOK1 (1:9) EQUAL 'PROCEDURE'
+              MOVE 'Y' TO WSS-EM-PROCEDURE
+           END-IF.
+
+       ROT-VERIFICA-INICIO-PROCEDURE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * A LINHA TEM NOME NA AREA A (COLUNA 8): EXTRAI O PRIMEIRO TOKEN
+      * (NOME DO PARAGRAFO/SECTION, SEM O PONTO FINAL NEM BRANCOS) E O
+      * SEGUNDO TOKEN (PARA DISTINGUIR 'XXXX SECTION.' DE 'XXXX.')
+      ******************************************************************
+       ROT-RECONHECE-CABECALHO.
+
+           MOVE SPACES TO WSS-TOK1 WSS-TOK2.
+
+           UNSTRING REG-INPUTFL(8:73) DELIMITED BY ALL SPACE
+               INTO WSS-TOK1 WSS-TOK2
+           END-UNSTRING.
+
+           PERFORM ROT-TIRA-PONTO-ESPACO
+              THRU ROT-TIRA-PONTO-ESPACO-EXIT.
+
+      *    'END PROGRAM XXXX.' TAMBEM COMECA NA AREA A MAS NAO E UM
+      *    PARAGRAFO/SECTION DO FLUXO DE CONTROLE
+           IF WSS-LEN-NOME GREATER ZERO AND WSS-TOK1 (1:3) NOT EQUAL
+              'END'
+              MOVE WSS-TOK1 (1:WSS-LEN-NOME) TO WSS-PARA-ATUAL
+
+              MOVE 'N' TO WSS-ACHOU-PARA
+              PERFORM ROT-VERIFICA-PARA-EXISTE
+                 THRU ROT-VERIFICA-PARA-EXISTE-EXIT
+                 VARYING IDX-TP1 FROM 1 BY 1
+                 UNTIL IDX-TP1 > WSS-QTD-PARA
+
+              IF NOT WSS-PARA-JA-EXISTE
+                 ADD 1 TO WSS-QTD-PARA
+                 MOVE WSS-PARA-ATUAL TO
+                      WSS-PARA-NOME (WSS-QTD-PARA)
+                 IF WSS-TOK2 (1:7) EQUAL 'SECTION'
+                    MOVE 'S' TO WSS-PARA-TIPO (WSS-QTD-PARA)
+                 ELSE
+                    MOVE 'P' TO WSS-PARA-TIPO (WSS-QTD-PARA)
+                 END-IF
+              END-IF
+           END-IF.
+
+       ROT-RECONHECE-CABECALHO-EXIT.
+           EXIT.
+
+      *----
+       ROT-VERIFICA-PARA-EXISTE.
+
+           IF WSS-PARA-NOME (IDX-TP1) EQUAL WSS-PARA-ATUAL
+              MOVE 'Y' TO WSS-ACHOU-PARA
+           END-IF.
+
+       ROT-VERIFICA-PARA-EXISTE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * DESCOBRE O TAMANHO SIGNIFICATIVO DE WSS-TOK1 (NOS MOLDES DO
+      * INSPECT FUNCTION REVERSE DO COBOL063/070/071), DESCARTANDO
+      * TANTO O PONTO FINAL COLADO NO NOME QUANTO OS BRANCOS A DIREITA
+      ******************************************************************
+       ROT-TIRA-PONTO-ESPACO.
+
+           MOVE 0 TO WSS-LEN-PERIODO WSS-LEN-ESPACO.
+
+           INSPECT WSS-TOK1 TALLYING WSS-LEN-PERIODO
+                   FOR CHARACTERS BEFORE INITIAL '.'.
+
+           INSPECT WSS-TOK1 TALLYING WSS-LEN-ESPACO
+                   FOR CHARACTERS BEFORE INITIAL SPACE.
+
+           IF WSS-LEN-PERIODO LESS WSS-LEN-ESPACO
+              MOVE WSS-LEN-PERIODO TO WSS-LEN-NOME
+           ELSE
+              MOVE WSS-LEN-ESPACO  TO WSS-LEN-NOME
+           END-IF.
+
+       ROT-TIRA-PONTO-ESPACO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * PROCURA 'PERFORM ' NA LINHA; SE ACHAR, O PRIMEIRO TOKEN LOGO
+      * DEPOIS E O ALVO. IGNORA PERFORM INLINE (VARYING/UNTIL/WITH),
+      * QUE NAO APONTA PARA OUTRO PARAGRAFO
+      ******************************************************************
+       ROT-RECONHECE-PERFORM.
+
+           IF REG-INPUTFL NOT EQUAL SPACES
+              MOVE SPACES TO WSS-DESCARTE WSS-RESTO-LINHA
+              UNSTRING REG-INPUTFL DELIMITED BY 'PERFORM '
+                  INTO WSS-DESCARTE WSS-RESTO-LINHA
+              END-UNSTRING
+
+              IF WSS-RESTO-LINHA NOT EQUAL SPACES
+                 MOVE SPACES TO WSS-ALVO1 WSS-ALVO2
+                 UNSTRING WSS-RESTO-LINHA DELIMITED BY ALL SPACE
+                     INTO WSS-ALVO1 WSS-ALVO2
+                 END-UNSTRING
+
+                 MOVE 0 TO WSS-ALVO-LEN-P WSS-ALVO-LEN-E
+                 INSPECT WSS-ALVO1 TALLYING WSS-ALVO-LEN-P
+                         FOR CHARACTERS BEFORE INITIAL '.'
+                 INSPECT WSS-ALVO1 TALLYING WSS-ALVO-LEN-E
+                         FOR CHARACTERS BEFORE INITIAL SPACE
+                 IF WSS-ALVO-LEN-P LESS WSS-ALVO-LEN-E
+                    MOVE WSS-ALVO-LEN-P TO WSS-ALVO-LEN
+                 ELSE
+                    MOVE WSS-ALVO-LEN-E TO WSS-ALVO-LEN
+                 END-IF
+
+                 IF WSS-ALVO-LEN GREATER ZERO
+                    EVALUATE WSS-ALVO1 (1:WSS-ALVO-LEN)
+                        WHEN 'VARYING'
+                        WHEN 'UNTIL'
+                        WHEN 'WITH'
+                        WHEN 'TEST'
+                             CONTINUE
+                        WHEN OTHER
+                             IF WSS-ALVO1 (1:1) NUMERIC
+                                CONTINUE
+                             ELSE
+                                ADD 1 TO WSS-QTD-EDGE
+                                MOVE WSS-PARA-ATUAL TO
+                                     WSS-EDGE-FROM (WSS-QTD-EDGE)
+                                MOVE WSS-ALVO1 (1:WSS-ALVO-LEN) TO
+                                     WSS-EDGE-TO (WSS-QTD-EDGE)
+                             END-IF
+                    END-EVALUATE
+                 END-IF
+              END-IF
+           END-IF.
+
+       ROT-RECONHECE-PERFORM-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * GRAVA NO RELATORIO O NO IDX-TP E, LOGO ABAIXO, TODAS AS
+      * LIGACOES PERFORM QUE PARTEM DELE
+      ******************************************************************
+       ROT-GRAVA-UM-PARA.
+
+           MOVE SPACES TO WSS-LINHA-SAIDA.
+           STRING '=== ' DELIMITED BY SIZE
+                  WSS-PARA-NOME (IDX-TP) DELIMITED BY SPACE
+                  ' ' DELIMITED BY SIZE
+                  '(' DELIMITED BY SIZE
+             INTO WSS-LINHA-SAIDA
+           END-STRING.
+
+           IF WSS-PARA-TIPO (IDX-TP) EQUAL 'S'
+              STRING WSS-LINHA-SAIDA DELIMITED BY SIZE
+                     'SECTION)' DELIMITED BY SIZE
+                INTO WSS-LINHA-SAIDA
+              END-STRING
+           ELSE
+              STRING WSS-LINHA-SAIDA DELIMITED BY SIZE
+                     'PARAGRAFO)' DELIMITED BY SIZE
+                INTO WSS-LINHA-SAIDA
+              END-STRING
+           END-IF.
+
+           MOVE WSS-LINHA-SAIDA TO REG-OUTPTFL.
+           WRITE REG-OUTPTFL.
+
+           PERFORM ROT-GRAVA-UMA-LIGACAO
+              THRU ROT-GRAVA-UMA-LIGACAO-EXIT
+              VARYING IDX-TE FROM 1 BY 1
+              UNTIL IDX-TE > WSS-QTD-EDGE.
+
+       ROT-GRAVA-UM-PARA-EXIT.
+           EXIT.
+
+      *----
+       ROT-GRAVA-UMA-LIGACAO.
+
+           IF WSS-EDGE-FROM (IDX-TE) EQUAL WSS-PARA-NOME (IDX-TP)
+              MOVE SPACES TO WSS-LINHA-SAIDA
+              STRING '      PERFORM -> ' DELIMITED BY SIZE
+                     WSS-EDGE-TO (IDX-TE) DELIMITED BY SPACE
+                INTO WSS-LINHA-SAIDA
+              END-STRING
+              MOVE WSS-LINHA-SAIDA TO REG-OUTPTFL
+              WRITE REG-OUTPTFL
+           END-IF.
+
+       ROT-GRAVA-UMA-LIGACAO-EXIT.
+           EXIT.
+
+      *----
+       ROT-FECHA-ARQUIVOS.
+
+           CLOSE INPUTFL.
+           CLOSE OUTPTFL.
+
+       ROT-FECHA-ARQUIVOS-EXIT.
+           EXIT.
+
+      *----
+       ROT-ABEND.
+
+           DISPLAY ' '.
+           DISPLAY '*******************************************'.
+           DISPLAY ' ABEND PROGRAMADO '.
+           DISPLAY ' ERRO ENCONTRADO : '  RETURN-CODE.
+           DISPLAY ' FAVOR AVISAR O ANALISTA RESPONSAVEL'.
+           DISPLAY '*******************************************'.
+
+           STOP RUN.
+
+       ROT-ABEND-EXIT.
+           EXIT.
+
+       END PROGRAM COBOL104.
+      ********************** FIM DO PROGRAMA ***************************
