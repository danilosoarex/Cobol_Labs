@@ -0,0 +1,96 @@
+      *****************************************************************
+      * DATA     : 09/08/2026
+      * AUTOR    : VAGNER RENATO BELLACOSA
+      * OBJETIVO : PROJETOR DE SALDO DE ADIANTAMENTO SALARIAL, PERIODO
+      *          : A PERIODO, REUTILIZANDO O ESQUEMA RECURSIVO (LINKAGE
+      *          : + LOCAL-STORAGE + CHAMADA A SI PROPRIO) DEMONSTRADO
+      *          : NO EXEMPLO DE FIBONACCI DO COBOL083.
+      * CPD      : INEFE
+      *****************************************************************
+      * RECEBE O PRINCIPAL (EM CENTAVOS), A TAXA DE JUROS DO PERIODO
+      * (FRACAO DECIMAL, EX.: 0,0150 PARA 1,5%) E A QUANTIDADE DE
+      * PERIODOS A PROJETAR. A RECURSAO DESCE ATE O PERIODO ZERO (O
+      * PRINCIPAL, SEM JUROS) E, NA VOLTA, CADA NIVEL APLICA A TAXA
+      * UMA VEZ E EXIBE O SALDO DO SEU PERIODO, DE MODO QUE O
+      * RELATORIO SAI EM ORDEM CRESCENTE DE PERIODO.
+      * OS SALDOS TRAFEGAM ENTRE NIVEIS DE RECURSAO EM CENTAVOS
+      * (INTEIRO), DO MESMO MODO COMO O COBOL083 DEVOLVE O FIBONACCI
+      * PELO RETURN-CODE, PARA NAO PERDER PRECISAO DECIMAL NA VOLTA
+      * DA CHAMADA.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. COBOL105 RECURSIVE.
+       AUTHOR. VAGNER BELLACOSA.
+       DATE-WRITTEN. 09/08/26 @ 16:00:00.
+       DATE-COMPILED. 2026-08-09.
+       INSTALLATION. INEFE.
+       SECURITY. NORMAL.
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+      ***************
+       DATA DIVISION.
+      ***************
+       FILE SECTION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WSS-PROFUNDIDADE-MAX     PIC 9(004) VALUE 0100.
+      *----
+       LOCAL-STORAGE SECTION.
+      *
+       01  WSS-PERIODO-ATUAL        PIC S9(004) COMP-3.
+       01  WSS-SALDO-ANTERIOR       PIC S9(009) COMP-3.
+       01  WSS-SALDO-ATUAL          PIC S9(009) COMP-3.
+      *
+       LINKAGE SECTION.
+      *
+       01  LKS-PROJETOR-ADIANT.
+           05  LKS-PRINCIPAL        PIC S9(009) COMP-3.
+           05  LKS-TAXA-JUROS       PIC S9(001)V9(4) COMP-3.
+           05  LKS-PERIODOS-REST    PIC S9(004) COMP-3.
+      *
+      ****************************************************
+       PROCEDURE DIVISION USING LKS-PROJETOR-ADIANT.
+      ****************************************************
+
+           MOVE LKS-PERIODOS-REST TO WSS-PERIODO-ATUAL.
+
+           IF LKS-PERIODOS-REST > WSS-PROFUNDIDADE-MAX
+              DISPLAY 'COBOL105 - PROFUNDIDADE DE RECURSAO EXCEDIDA'
+              MOVE 16                  TO RETURN-CODE
+              GOBACK
+           END-IF.
+
+           IF LKS-PERIODOS-REST NOT GREATER ZERO
+              DISPLAY ' PERIODO 0000 (PRINCIPAL)  SALDO = '
+                      LKS-PRINCIPAL
+              MOVE LKS-PRINCIPAL TO RETURN-CODE
+              GOBACK
+           END-IF.
+
+           SUBTRACT 1 FROM LKS-PERIODOS-REST.
+
+           CALL 'COBOL105' USING BY REFERENCE LKS-PROJETOR-ADIANT
+                RETURNING WSS-SALDO-ANTERIOR.
+
+           COMPUTE WSS-SALDO-ATUAL ROUNDED =
+                   WSS-SALDO-ANTERIOR +
+                   (WSS-SALDO-ANTERIOR * LKS-TAXA-JUROS)
+              ON SIZE ERROR
+                 DISPLAY 'COBOL105 - ERRO NO CALCULO DO PERIODO '
+                         WSS-PERIODO-ATUAL
+                 MOVE WSS-SALDO-ANTERIOR TO WSS-SALDO-ATUAL
+           END-COMPUTE.
+
+           DISPLAY ' PERIODO ' WSS-PERIODO-ATUAL '        SALDO = '
+                   WSS-SALDO-ATUAL.
+
+           MOVE WSS-SALDO-ATUAL TO RETURN-CODE.
+
+           GOBACK.
+
+       END PROGRAM COBOL105.
+      ********************** FIM PROGRAMA   ****************************
