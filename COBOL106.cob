@@ -0,0 +1,344 @@
+      *****************************************************************
+      * DATA     : 09/08/2026
+      * AUTOR    : VAGNER RENATO BELLACOSA
+      * OBJETIVO : PLANEJADOR DE PASSOS DE MIGRACAO DE AMBIENTE,
+      *            REUTILIZANDO O ESQUEMA DE PILHA EXPLICITA DA TORRE
+      *            DE HANOI DO COBOL123/COBOL124
+      * CPD      : INEFE
+      *****************************************************************
+      * RECEBE NA PARM A QUANTIDADE DE ITENS A MIGRAR (DISCOS) E O
+      * TETO MAXIMO DE PASSOS (MOVIMENTOS) PERMITIDO PARA O PLANO.
+      * COMO UMA MIGRACAO DE N ITENS SEMPRE EXIGE (2**N)-1 PASSOS,
+      * O PROGRAMA CALCULA ESSA QUANTIDADE ANTES DE GERAR O PLANO E,
+      * SE ELA ULTRAPASSAR O TETO INFORMADO, ENCERRA COM ABEND LIMPO
+      * SEM EMITIR NENHUM PASSO - EVITANDO UM PLANO DE MIGRACAO MAIOR
+      * DO QUE A JANELA DE MANUTENCAO SUPORTA.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. COBOL106.
+       AUTHOR. VAGNER BELLACOSA.
+       DATE-WRITTEN. 09/08/26 @ 17:00:00.
+       DATE-COMPILED. 2026-08-09.
+       INSTALLATION. INEFE.
+       SECURITY. NORMAL.
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+      *
+       CONFIGURATION SECTION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 DISK-STACK.
+         05 DISK-NUMBER         PIC S9(3) COMP.
+         05 STACK-ITEM          OCCURS 99 TIMES.
+           10 DISK-NBR          PIC 99.
+           10 SOURCE-STACK      PIC X(06).
+           10 DEST-STACK        PIC X(06).
+           10 SPARE-STACK       PIC X(06).
+           10 WHAT              PIC 9.
+      *
+       01 LCL.
+         05 LCL-DISK-NBR        PIC 99.
+         05 LCL-SOURCE-STACK    PIC X(06) VALUE 'ORIGEM'.
+         05 LCL-DEST-STACK      PIC X(06) VALUE 'DESTNO'.
+         05 LCL-SPARE-STACK     PIC X(06) VALUE 'PONTE'.
+         05 LCL-WHAT            PIC 9.
+      *
+       01 FILLER.
+         05 SWAP-STACK          PIC X(6).
+         05 TO-DO               PIC 9.
+      *
+       77  WSS-DATA-COMPIL      PIC X(16).
+       77  WSS-MESSAGE          PIC X(80).
+       77  WSS-QTDE-PASSOS      PIC 9(009) COMP-3 VALUE ZEROES.
+       77  WSS-IDX-POTENCIA     PIC 9(003) COMP VALUE ZEROES.
+      *
+       LOCAL-STORAGE SECTION.
+      *
+       LINKAGE SECTION.
+      *
+       01 LS-PARAMETER.
+         05 LS-PARM-LEN         PIC 9(04) COMP.
+         05 LS-PARM-DADOS       PIC X(80).
+         05 FILLER REDEFINES LS-PARM-DADOS.
+           10 LS-PARM-DISKS     PIC X(02).
+           10 FILLER            PIC X(01).
+           10 LS-PARM-TETO      PIC X(09).
+      *
+      ****************************************
+       PROCEDURE DIVISION USING LS-PARAMETER.
+      ****************************************
+      *
+       MAIN-SECTION           SECTION.
+
+           PERFORM ROT-HEADER
+              THRU ROT-HEADER-EXIT.
+
+           PERFORM ROT-VALID-PARM
+              THRU ROT-VALID-PARM-EXIT.
+
+           PERFORM ROT-CALCULA-PASSOS
+              THRU ROT-CALCULA-PASSOS-EXIT.
+
+           PERFORM ROT-VALIDA-TETO
+              THRU ROT-VALIDA-TETO-EXIT.
+
+           PERFORM ROT-INIT-MOVE
+              THRU ROT-INIT-MOVE-EXIT.
+
+           STOP RUN.
+      *
+      ******************************************************************
+      * CODE SECTION
+      ******************************************************************
+       CODE-SECTION      SECTION.
+
+      *
+      * DISPLAY HEADER PROGRAM
+      *
+       ROT-HEADER.
+
+           DISPLAY 'COBOL106'
+           DISPLAY 'PLANEJADOR DE PASSOS DE MIGRACAO'
+           DISPLAY ' '.
+
+           MOVE  FUNCTION WHEN-COMPILED  TO WSS-DATA-COMPIL.
+
+           DISPLAY ' WSS-DATA-COMPIL = ' WSS-DATA-COMPIL.
+           DISPLAY ' '.
+
+       ROT-HEADER-EXIT.
+           EXIT.
+
+      *
+      * VALIDATE PARM PARAMETERS
+      *
+       ROT-VALID-PARM.
+
+           DISPLAY ' '.
+           DISPLAY '*******************************************'
+           DISPLAY '*** PARAMETERS RECEIVED IN THIS PROCESS ***'
+           DISPLAY '*** LS-PARM-LEN = ' LS-PARM-LEN
+                                             ' BYTES        ***'
+           DISPLAY '*** LS-PARM-DISKS = ' LS-PARM-DISKS
+           DISPLAY '*** LS-PARM-TETO  = ' LS-PARM-TETO
+           DISPLAY '*******************************************'
+           DISPLAY ' '.
+
+           IF LS-PARM-LEN = 0
+             MOVE 'PARM IS MISSING'   TO WSS-MESSAGE
+             MOVE 110                 TO RETURN-CODE
+             PERFORM ROT-ABEND
+           END-IF.
+
+           IF LS-PARM-LEN > 80
+             MOVE 'PARM IS TOO BIG'   TO WSS-MESSAGE
+             MOVE 120                 TO RETURN-CODE
+             PERFORM ROT-ABEND
+           END-IF.
+
+           IF LS-PARM-DISKS EQUAL SPACES OR LS-PARM-TETO EQUAL SPACES
+             MOVE 'SPACE IS INVALID PARM'  TO WSS-MESSAGE
+             MOVE 130                 TO RETURN-CODE
+             PERFORM ROT-ABEND
+           END-IF.
+
+           IF FUNCTION NUMVAL(LS-PARM-DISKS) > 99
+             MOVE 'NUMBER OF ITEMS IS GREATER THAN 99'  TO WSS-MESSAGE
+             MOVE 150                 TO RETURN-CODE
+             PERFORM ROT-ABEND
+           ELSE
+             COMPUTE LCL-DISK-NBR = FUNCTION NUMVAL(LS-PARM-DISKS)
+             END-COMPUTE
+           END-IF.
+
+           IF LCL-DISK-NBR = 0
+             MOVE 'NUMBER OF ITEMS MUST BE GREATER THAN ZERO'
+                                       TO WSS-MESSAGE
+             MOVE 160                 TO RETURN-CODE
+             PERFORM ROT-ABEND
+           END-IF.
+
+       ROT-VALID-PARM-EXIT.
+           EXIT.
+
+      *
+      * CALCULATE THE NUMBER OF STEPS THE PLAN WILL REQUIRE
+      * (2 ** N) - 1, MOVED ONE POWER AT A TIME SINCE THIS
+      * COMPILER DOES NOT OFFER AN EXPONENTIATION INTRINSIC FUNCTION
+      *
+       ROT-CALCULA-PASSOS.
+
+           MOVE 1 TO WSS-QTDE-PASSOS.
+
+           PERFORM VARYING WSS-IDX-POTENCIA FROM 1 BY 1
+                   UNTIL WSS-IDX-POTENCIA > LCL-DISK-NBR
+              COMPUTE WSS-QTDE-PASSOS = WSS-QTDE-PASSOS * 2
+                 ON SIZE ERROR
+                    MOVE 'NUMBER OF ITEMS OVERFLOWS THE STEP COUNTER'
+                                          TO WSS-MESSAGE
+                    MOVE 155              TO RETURN-CODE
+                    PERFORM ROT-ABEND
+              END-COMPUTE
+           END-PERFORM.
+
+           SUBTRACT 1 FROM WSS-QTDE-PASSOS.
+
+           DISPLAY '-------------------------------------------------'
+           DISPLAY 'ITENS A MIGRAR  : ' LCL-DISK-NBR
+           DISPLAY 'PASSOS NECESSARIOS (2**N)-1 : ' WSS-QTDE-PASSOS
+           DISPLAY '-------------------------------------------------'.
+
+       ROT-CALCULA-PASSOS-EXIT.
+           EXIT.
+
+      *
+      * ABORT THE PLAN IF THE STEP COUNT EXCEEDS THE CONFIGURED CEILING
+      *
+       ROT-VALIDA-TETO.
+
+           IF FUNCTION NUMVAL(LS-PARM-TETO) = 0
+             MOVE 'ZEROES IS INVALID CEILING PARM' TO WSS-MESSAGE
+             MOVE 170                 TO RETURN-CODE
+             PERFORM ROT-ABEND
+           END-IF.
+
+           IF WSS-QTDE-PASSOS > FUNCTION NUMVAL(LS-PARM-TETO)
+             MOVE 'PLANO DE MIGRACAO EXCEDE O TETO DE PASSOS'
+                                       TO WSS-MESSAGE
+             MOVE 180                 TO RETURN-CODE
+             PERFORM ROT-ABEND
+           END-IF.
+
+       ROT-VALIDA-TETO-EXIT.
+           EXIT.
+
+      *
+      * FIRST MOVE OF THE MIGRATION PLAN
+      *
+       ROT-INIT-MOVE.
+
+           DISPLAY '-------------------------------------------------'
+           DISPLAY 'INICIANDO GERACAO DO PLANO DE MIGRACAO'
+           DISPLAY '-------------------------------------------------'
+
+           MOVE 1 TO DISK-NUMBER, TO-DO
+           MOVE LCL TO STACK-ITEM (1)
+
+      *    LOOPING FOR MOVE ALL DISKS
+           PERFORM MOVE-ONE
+             UNTIL DISK-NUMBER = 0
+
+           DISPLAY '-------------------------------------------------'
+           DISPLAY 'PLANO DE MIGRACAO CONCLUIDO'
+           DISPLAY '-------------------------------------------------'.
+
+       ROT-INIT-MOVE-EXIT.
+           EXIT.
+
+      *
+      * MOVES DISKS AND VALIDATE NEXT POINTER
+      *
+       MOVE-ONE.
+
+           MOVE STACK-ITEM(DISK-NUMBER) TO LCL
+
+           IF TO-DO = 1
+             PERFORM MOVE-DISKS-AWAY
+           ELSE
+             IF TO-DO = 2
+               PERFORM  SHOW-DISK-MOVED
+             ELSE
+               IF TO-DO = 3
+                 PERFORM MOVE-DISKS-BACK
+               ELSE
+                 MOVE WHAT(DISK-NUMBER) TO TO-DO
+                 SUBTRACT 1 FROM DISK-NUMBER
+               END-IF
+             END-IF
+           END-IF.
+
+       MOVE-ONE-EXIT.
+           EXIT.
+
+      *
+      * RETURN ITEM TO HOME ENVIRONMENT
+      *
+       MOVE-DISKS-BACK.
+
+           MOVE LCL-SPARE-STACK  TO SWAP-STACK
+           MOVE LCL-SOURCE-STACK TO LCL-SPARE-STACK
+           MOVE SWAP-STACK       TO LCL-SOURCE-STACK
+
+           PERFORM MOVE-THE-DISKS.
+
+      *
+      * DISPLAY SYSOUT
+      *
+       SHOW-DISK-MOVED.
+
+           COMPUTE TO-DO = TO-DO + 1
+
+           DISPLAY '*** MIGRAR ITEM ' LCL-DISK-NBR
+                   ' DE '       LCL-SOURCE-STACK
+                   ' PARA '     LCL-DEST-STACK.
+
+      *
+      * CALCULATE NEW POSITION OF ITEM
+      *
+       MOVE-THE-DISKS.
+
+           ADD 1 TO TO-DO
+
+           IF LCL-DISK-NBR > 1
+              SUBTRACT 1    FROM LCL-DISK-NBR
+              MOVE    TO-DO TO LCL-WHAT
+              ADD 1         TO DISK-NUMBER
+              MOVE    LCL   TO STACK-ITEM (DISK-NUMBER)
+              MOVE    1     TO TO-DO
+           END-IF.
+
+      *
+      * MOVE ITEM FOR NEW POSITION
+      *
+       MOVE-DISKS-AWAY.
+
+           MOVE LCL-SPARE-STACK TO SWAP-STACK
+           MOVE LCL-DEST-STACK  TO LCL-SPARE-STACK
+           MOVE SWAP-STACK      TO LCL-DEST-STACK
+
+           PERFORM MOVE-THE-DISKS.
+
+      *
+      * ABEND - HOT OUTLET
+      *
+       ROT-ABEND.
+
+           DISPLAY ' '
+           DISPLAY '*************************************************'
+           DISPLAY '*** ABEND ABEND ABEND ABEND ABEND ABEND ABEND ***'
+           DISPLAY '*************************************************'
+           DISPLAY '***                                           ***'
+           DISPLAY '*** PLEASE NOTIFY THE RESPONSIBLE ANALYST     ***'
+           DISPLAY '***                                           ***'
+           DISPLAY '*** MESSAGE : ' WSS-MESSAGE
+           DISPLAY '*** RETURN CODE : ' RETURN-CODE
+           DISPLAY '***                                           ***'
+           DISPLAY '*************************************************'.
+
+           STOP RUN.
+
+       ROT-ABEND-EXIT.
+           EXIT.
+
+       END PROGRAM COBOL106.
+      ********************** FIM DO PROGRAMA ***************************
