@@ -0,0 +1,309 @@
+      *****************************************************************
+      * DATA     : 09/08/2026
+      * AUTOR    : VAGNER RENATO BELLACOSA
+      * OBJETIVO : RELATORIO DE AGING DE DUPLICATAS DE FORNECEDOR,
+      *            CLASSIFICANDO CADA TITULO POR FAIXA DE ATRASO
+      *            (A VENCER/ATE 30/ATE 60/ATE 90/ACIMA DE 90 DIAS)
+      *            COM OS OPERADORES RELACIONAIS DO COBOL111
+      * CPD      : INEFE
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. COBOL119.
+       AUTHOR. VAGNER BELLACOSA.
+       DATE-WRITTEN. 09/08/26 @ 18:00:00.
+       DATE-COMPILED. 2026-08-09.
+       INSTALLATION. INEFE.
+       SECURITY. NORMAL.
+
+      *---------------------
+       ENVIRONMENT DIVISION.
+      *---------------------
+       CONFIGURATION SECTION.
+        SPECIAL-NAMES.  DECIMAL-POINT IS COMMA.
+      *----
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT DUPLICTA ASSIGN TO DUPLICTA
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS ST-DUPLICTA.
+      *
+           SELECT RELAGING ASSIGN TO RELAGING
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS ST-RELAGING.
+      *
+      *--------------
+       DATA DIVISION.
+      *--------------
+      *
+       FILE SECTION.
+       FD   DUPLICTA
+            RECORDING MODE IS F
+            RECORD CONTAINS 80 CHARACTERS.
+      *----
+       01   REG-DUPLICTA.
+            03 DUP-FORNECEDOR              PIC X(030).
+            03 DUP-NUMERO-NF               PIC 9(008).
+            03 DUP-DATA-VENCIMENTO         PIC 9(008).
+            03 DUP-VALOR                   PIC 9(007)V99.
+            03 FILLER                      PIC X(025).
+      *----
+         FD RELAGING.
+      *----
+         01 REG-RELAGING                   PIC X(132).
+      *----
+      *------------------------
+       WORKING-STORAGE SECTION.
+      *------------------------
+       77  ST-DUPLICTA                     PIC 9(002) VALUE 0.
+       77  ST-RELAGING                     PIC 9(002) VALUE 0.
+       77  WSS-EOF                         PIC X(001) VALUE 'N'.
+           88 WSS-FIM-DUPLICTA                        VALUE 'Y'.
+       77  WSS-REG-LIDOS                   PIC 9(006) VALUE ZEROES.
+       77  WSS-DATA-HOJE                   PIC 9(008).
+       77  WSS-DIAS-ATRASO                 PIC S9(006).
+       77  WSS-FAIXA-AGING                 PIC X(020) VALUE SPACES.
+       77  MASCARA-VALOR                   PIC ZZZ.ZZ9,99.
+       77  MASCARA-DIAS                    PIC ---9.
+      *----
+      * TOTAIS POR FAIXA DE AGING (A VENCER / 1-30 / 31-60 / 61-90 /
+      * ACIMA DE 90 DIAS), NOS MOLDES DOS ACUMULADORES POR DEPARTAMENTO
+      * DO COBOL089
+      *----
+       77  TOTAL-A-VENCER                  PIC 9(009)V99 COMP-3 VALUE 0.
+       77  TOTAL-FAIXA-30                  PIC 9(009)V99 COMP-3 VALUE 0.
+       77  TOTAL-FAIXA-60                  PIC 9(009)V99 COMP-3 VALUE 0.
+       77  TOTAL-FAIXA-90                  PIC 9(009)V99 COMP-3 VALUE 0.
+       77  TOTAL-FAIXA-90-MAIS             PIC 9(009)V99 COMP-3 VALUE 0.
+       77  TOTAL-GERAL                     PIC 9(010)V99 COMP-3 VALUE 0.
+       77  MASCARA-TOTAL                   PIC ZZZ.ZZZ.ZZ9,99.
+      *----
+       01  CAB01.
+           03 FILLER                       PIC X(019) VALUE 'COBOL119'.
+           03 FILLER                       PIC X(051)
+              VALUE 'RELATORIO DE AGING DE DUPLICATAS A PAGAR'.
+           03 FILLER                       PIC X(062) VALUE SPACES.
+      *----
+       01  CAB02.
+           03 FILLER                 PIC X(018) VALUE SPACES.
+           03 FILLER                 PIC X(030) VALUE 'FORNECEDOR'.
+           03 FILLER                 PIC X(012) VALUE 'NOTA FISCAL'.
+           03 FILLER                 PIC X(015) VALUE 'VENCIMENTO'.
+           03 FILLER                 PIC X(015) VALUE 'VALOR'.
+           03 FILLER                 PIC X(013) VALUE 'DIAS ATRASO'.
+           03 FILLER                 PIC X(020) VALUE 'FAIXA'.
+      *----
+       01  DET01.
+           03 FILLER                       PIC X(018) VALUE SPACES.
+           03 FORNECEDOR-DET               PIC X(030) VALUE SPACES.
+           03 NF-DET                       PIC X(012) VALUE SPACES.
+           03 VENCTO-DET                   PIC X(015) VALUE SPACES.
+           03 VALOR-DET                    PIC X(015) VALUE SPACES.
+           03 DIAS-DET                     PIC X(013) VALUE SPACES.
+           03 FAIXA-DET                    PIC X(020) VALUE SPACES.
+      *-------------------
+       PROCEDURE DIVISION.
+      *-------------------
+
+           DISPLAY 'COBOL119'
+           DISPLAY ' RELATORIO DE AGING DE DUPLICATAS'.
+
+           PERFORM 0000-CARGA-DATAHORA.
+
+           PERFORM 1000-OPEN-ARQUIVOS.
+
+           PERFORM 1001-LER-DUPLICTA.
+
+           PERFORM 2000-PROCESSA-DUPLICTA
+              UNTIL WSS-FIM-DUPLICTA.
+
+           PERFORM 5000-IMPRIME-TOTAL-GERAL.
+
+           PERFORM 9000-FECHAR-ARQUIVOS.
+
+           PERFORM ROT-ESTATISTIC.
+
+           STOP RUN.
+
+      *----
+       0000-CARGA-DATAHORA.
+
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WSS-DATA-HOJE.
+
+      *----
+       1000-OPEN-ARQUIVOS.
+
+           OPEN INPUT DUPLICTA.
+
+           IF ST-DUPLICTA NOT EQUAL '00'
+              DISPLAY 'COBOL119 - ERRO ABERTURA DUPLICTA ST='
+                      ST-DUPLICTA
+              MOVE 210 TO RETURN-CODE
+              PERFORM ROT-ABEND
+           END-IF.
+
+           OPEN OUTPUT RELAGING.
+
+           IF ST-RELAGING NOT EQUAL '00'
+              DISPLAY 'COBOL119 - ERRO ABERTURA RELAGING ST='
+                      ST-RELAGING
+              MOVE 220 TO RETURN-CODE
+              PERFORM ROT-ABEND
+           END-IF.
+
+           MOVE CAB01 TO REG-RELAGING.
+           WRITE REG-RELAGING.
+
+           MOVE CAB02 TO REG-RELAGING.
+           WRITE REG-RELAGING.
+
+      *----
+       1001-LER-DUPLICTA.
+
+           READ DUPLICTA
+               AT END
+                  MOVE 'Y' TO WSS-EOF
+           END-READ.
+
+           IF ST-DUPLICTA NOT EQUAL '00' AND WSS-EOF NOT = 'Y'
+              DISPLAY 'COBOL119 - ERRO READ DUPLICTA FS=' ST-DUPLICTA
+              MOVE ST-DUPLICTA    TO RETURN-CODE
+              PERFORM ROT-ABEND
+           END-IF.
+
+           IF NOT WSS-FIM-DUPLICTA
+              ADD 1 TO WSS-REG-LIDOS
+           END-IF.
+
+      *
+      * CALCULA OS DIAS DE ATRASO E CLASSIFICA NA FAIXA DE AGING,
+      * REAPROVEITANDO OS OPERADORES RELACIONAIS DO COBOL111
+      *
+       2000-PROCESSA-DUPLICTA.
+
+           COMPUTE WSS-DIAS-ATRASO =
+                   FUNCTION INTEGER-OF-DATE (WSS-DATA-HOJE)
+                 - FUNCTION INTEGER-OF-DATE (DUP-DATA-VENCIMENTO).
+
+           EVALUATE TRUE
+               WHEN WSS-DIAS-ATRASO IS NOT GREATER THAN ZERO
+                    ADD DUP-VALOR TO TOTAL-A-VENCER
+                    MOVE 'A VENCER'          TO WSS-FAIXA-AGING
+               WHEN WSS-DIAS-ATRASO IS NOT GREATER THAN 30
+                    ADD DUP-VALOR TO TOTAL-FAIXA-30
+                    MOVE 'ATRASO ATE 30 DIAS' TO WSS-FAIXA-AGING
+               WHEN WSS-DIAS-ATRASO IS NOT GREATER THAN 60
+                    ADD DUP-VALOR TO TOTAL-FAIXA-60
+                    MOVE 'ATRASO ATE 60 DIAS' TO WSS-FAIXA-AGING
+               WHEN WSS-DIAS-ATRASO IS NOT GREATER THAN 90
+                    ADD DUP-VALOR TO TOTAL-FAIXA-90
+                    MOVE 'ATRASO ATE 90 DIAS' TO WSS-FAIXA-AGING
+               WHEN OTHER
+                    ADD DUP-VALOR TO TOTAL-FAIXA-90-MAIS
+                    MOVE 'ATRASO ACIMA DE 90' TO WSS-FAIXA-AGING
+           END-EVALUATE.
+
+           ADD DUP-VALOR TO TOTAL-GERAL.
+
+           PERFORM 3000-IMPRIME-DETALHE.
+
+           PERFORM 1001-LER-DUPLICTA.
+
+      *----
+       3000-IMPRIME-DETALHE.
+
+           MOVE SPACES           TO DET01.
+           MOVE DUP-FORNECEDOR   TO FORNECEDOR-DET.
+           MOVE DUP-NUMERO-NF    TO NF-DET.
+           MOVE DUP-DATA-VENCIMENTO TO VENCTO-DET.
+
+           MOVE DUP-VALOR        TO MASCARA-VALOR.
+           MOVE MASCARA-VALOR    TO VALOR-DET.
+
+           MOVE WSS-DIAS-ATRASO  TO MASCARA-DIAS.
+           MOVE MASCARA-DIAS     TO DIAS-DET.
+
+           MOVE WSS-FAIXA-AGING  TO FAIXA-DET.
+
+           MOVE DET01            TO REG-RELAGING.
+           WRITE REG-RELAGING.
+
+      *----
+       5000-IMPRIME-TOTAL-GERAL.
+
+           MOVE SPACES TO REG-RELAGING.
+           WRITE REG-RELAGING.
+
+           MOVE TOTAL-A-VENCER    TO MASCARA-TOTAL.
+           MOVE SPACES            TO REG-RELAGING.
+           STRING 'TOTAL A VENCER .......... ' MASCARA-TOTAL
+                  DELIMITED BY SIZE INTO REG-RELAGING.
+           WRITE REG-RELAGING.
+
+           MOVE TOTAL-FAIXA-30    TO MASCARA-TOTAL.
+           MOVE SPACES            TO REG-RELAGING.
+           STRING 'TOTAL ATRASO ATE 30 DIAS . ' MASCARA-TOTAL
+                  DELIMITED BY SIZE INTO REG-RELAGING.
+           WRITE REG-RELAGING.
+
+           MOVE TOTAL-FAIXA-60    TO MASCARA-TOTAL.
+           MOVE SPACES            TO REG-RELAGING.
+           STRING 'TOTAL ATRASO ATE 60 DIAS . ' MASCARA-TOTAL
+                  DELIMITED BY SIZE INTO REG-RELAGING.
+           WRITE REG-RELAGING.
+
+           MOVE TOTAL-FAIXA-90    TO MASCARA-TOTAL.
+           MOVE SPACES            TO REG-RELAGING.
+           STRING 'TOTAL ATRASO ATE 90 DIAS . ' MASCARA-TOTAL
+                  DELIMITED BY SIZE INTO REG-RELAGING.
+           WRITE REG-RELAGING.
+
+           MOVE TOTAL-FAIXA-90-MAIS TO MASCARA-TOTAL.
+           MOVE SPACES              TO REG-RELAGING.
+           STRING 'TOTAL ATRASO ACIMA DE 90 . ' MASCARA-TOTAL
+                  DELIMITED BY SIZE INTO REG-RELAGING.
+           WRITE REG-RELAGING.
+
+           MOVE TOTAL-GERAL       TO MASCARA-TOTAL.
+           MOVE SPACES            TO REG-RELAGING.
+           STRING 'TOTAL GERAL DAS DUPLICATAS ' MASCARA-TOTAL
+                  DELIMITED BY SIZE INTO REG-RELAGING.
+           WRITE REG-RELAGING.
+
+      *----
+       9000-FECHAR-ARQUIVOS.
+
+           CLOSE DUPLICTA.
+           CLOSE RELAGING.
+
+      *----
+       ROT-ABEND.
+
+           DISPLAY ' '.
+           DISPLAY '*******************************************'.
+           DISPLAY ' ABEND PROGRAMADO '.
+           DISPLAY ' ERRO ENCONTRADO : '  RETURN-CODE.
+           DISPLAY ' FAVOR AVISAR O ANALISTA RESPONSAVEL'.
+           DISPLAY '*******************************************'.
+
+           STOP RUN.
+
+       ROT-ABEND-EXIT.
+           EXIT.
+      *
+       ROT-ESTATISTIC.
+
+           DISPLAY ' '.
+           DISPLAY '*******************************************'.
+           DISPLAY ' WSS-REG-LIDOS    = ' WSS-REG-LIDOS.
+           DISPLAY '*******************************************'.
+
+       ROT-ESTATISTIC-EXIT.
+           EXIT.
+
+       END PROGRAM COBOL119.
+      ********************** FIM DO PROGRAMA ***************************
