@@ -0,0 +1,136 @@
+      *****************************************************************
+      * DATA     : 09/08/2026
+      * AUTOR    : VAGNER RENATO BELLACOSA
+      * OBJETIVO : PROGRAMA EXEMPLO PERFORM TIMES COM QUANTIDADE DE
+      *            VOLTAS RECEBIDA EM PARM, NOS MOLDES DO COBOL128,
+      *            MAS VALIDANDO UM TETO MAXIMO ANTES DE EXECUTAR O
+      *            LACO, PARA QUE UM VALOR DIGITADO ERRADO NA PARM
+      *            NAO PRODUZA UM LACO DESCONTROLADAMENTE LONGO
+      * CPD      : INEFE
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. COBOL120.
+       AUTHOR. VAGNER BELLACOSA.
+       DATE-WRITTEN. 09/08/26 @ 19:00:00.
+       DATE-COMPILED. 2026-08-09.
+       INSTALLATION. INEFE.
+       SECURITY. NORMAL.
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+      ***************
+       DATA DIVISION.
+      ***************
+       FILE SECTION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       77 WSS-CONTADOR       PIC 9(004)  VALUE ZEROES.
+       77 WSS-QTDE-VOLTAS    PIC 9(004)  VALUE ZEROES.
+       77 WSS-MESSAGE        PIC X(080)  VALUE SPACES.
+      *
+      * TETO MAXIMO DE VOLTAS PERMITIDO PARA O LACO DESTE PROGRAMA -
+      * MUDAR ESTA CONSTANTE E' UMA ALTERACAO DE CONFIGURACAO, NAO UM
+      * PEDIDO DE DESENVOLVIMENTO, DO MESMO MODO COMO O COBOL089 TRATA
+      * O LIMITE DE HORA-EXTRA. FICA BEM ABAIXO DO MAXIMO DE 9999 QUE
+      * WSS-QTDE-VOLTAS COMPORTA, PARA QUE O TESTE DE TETO TENHA COMO
+      * REALMENTE DISPARAR
+      *
+       77 WSS-TETO-VOLTAS    PIC 9(004)  VALUE 1000.
+      *
+       LINKAGE SECTION.
+      *
+       01 LS-PARAMETER.
+         05 LS-PARM-LEN         PIC 9(04) COMP.
+         05 LS-PARM-QTDE        PIC X(04).
+      *
+      ****************************************
+       PROCEDURE DIVISION USING LS-PARAMETER.
+      ****************************************
+
+           DISPLAY 'COBOL120'.
+           DISPLAY 'TESTE PERFORM TIMES COM TETO DE SEGURANCA'.
+
+           PERFORM ROT-VALID-PARM
+              THRU ROT-VALID-PARM-EXIT.
+
+           DISPLAY ' '.
+           DISPLAY ' PERFORM ' WSS-QTDE-VOLTAS ' TIMES'.
+
+           PERFORM WSS-QTDE-VOLTAS TIMES
+
+              DISPLAY ' INDICE DE VOLTAS => '
+                      WSS-CONTADOR
+
+              ADD  01           TO WSS-CONTADOR
+                ON SIZE ERROR DISPLAY 'ESTOURO DE CAPACIDADE'
+              END-ADD
+
+           END-PERFORM.
+
+           DISPLAY ' '.
+           DISPLAY ' LACO CONCLUIDO SEM ULTRAPASSAR O TETO'.
+
+           STOP RUN.
+
+      *
+      * VALIDATE PARM AND THE LOOP-COUNT SAFETY CEILING
+      *
+       ROT-VALID-PARM.
+
+           IF LS-PARM-LEN = 0
+             MOVE 'PARM IS MISSING'   TO WSS-MESSAGE
+             MOVE 110                 TO RETURN-CODE
+             PERFORM ROT-ABEND
+           END-IF.
+
+           IF LS-PARM-QTDE EQUAL SPACES OR LS-PARM-QTDE EQUAL ZEROES
+             MOVE 'QUANTIDADE DE VOLTAS INVALIDA'  TO WSS-MESSAGE
+             MOVE 130                 TO RETURN-CODE
+             PERFORM ROT-ABEND
+           END-IF.
+
+           COMPUTE WSS-QTDE-VOLTAS = FUNCTION NUMVAL(LS-PARM-QTDE)
+              ON SIZE ERROR
+                 MOVE 'QUANTIDADE DE VOLTAS NAO NUMERICA'
+                                       TO WSS-MESSAGE
+                 MOVE 140              TO RETURN-CODE
+                 PERFORM ROT-ABEND
+           END-COMPUTE.
+
+           IF WSS-QTDE-VOLTAS > WSS-TETO-VOLTAS
+             MOVE 'QUANTIDADE DE VOLTAS EXCEDE O TETO PERMITIDO'
+                                       TO WSS-MESSAGE
+             MOVE 150                 TO RETURN-CODE
+             PERFORM ROT-ABEND
+           END-IF.
+
+       ROT-VALID-PARM-EXIT.
+           EXIT.
+
+      *
+      * ABEND - HOT OUTLET
+      *
+       ROT-ABEND.
+
+           DISPLAY ' '
+           DISPLAY '*************************************************'
+           DISPLAY '*** ABEND ABEND ABEND ABEND ABEND ABEND ABEND ***'
+           DISPLAY '*************************************************'
+           DISPLAY '***                                           ***'
+           DISPLAY '*** PLEASE NOTIFY THE RESPONSIBLE ANALYST     ***'
+           DISPLAY '***                                           ***'
+           DISPLAY '*** MESSAGE : ' WSS-MESSAGE
+           DISPLAY '*** RETURN CODE : ' RETURN-CODE
+           DISPLAY '***                                           ***'
+           DISPLAY '*************************************************'.
+
+           STOP RUN.
+
+       ROT-ABEND-EXIT.
+           EXIT.
+
+       END PROGRAM COBOL120.
+      ********************** FIM PROGRAMA   ****************************
