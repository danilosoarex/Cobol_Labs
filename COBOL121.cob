@@ -0,0 +1,76 @@
+      *****************************************************************
+      * DATA     :  09/08/2026
+      * AUTOR    : VAGNER RENATO BELLACOSA
+      * OBJETIVO : UTILITARIO DE AUTOVALIDACAO DO TAMANHO DA AREA DE
+      *            PARAMETROS, GENERALIZANDO A TECNICA SET ADDRESS OF
+      *            DEMONSTRADA EM COBOL074 (PONTEIRO PARA ITEM DE
+      *            LINKAGE); SUBPROGRAMAS PADRAO COMO COBOL075/080/069
+      *            PODEM CHAMAR ESTE UTILITARIO LOGO NA ENTRADA PARA
+      *            CONFERIR SE O PONTEIRO RECEBIDO E' VALIDO E SE O
+      *            TAMANHO INFORMADO PELO CHAMADOR (P.EX. O LKS-PARAM-
+      *            TAM DE UMA PARM DE JCL) NAO E' MENOR QUE O TAMANHO
+      *            DA AREA QUE O SUBPROGRAMA ESPERA RECEBER
+      * CPD      : INEFE
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. COBOL121.
+       AUTHOR. VAGNER BELLACOSA.
+       DATE-WRITTEN. 09/08/26 @ 12:00:00.
+       DATE-COMPILED. 2026-08-09.
+       INSTALLATION. INEFE.
+       SECURITY. NORMAL.
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+      ***************
+       DATA DIVISION.
+      ***************
+       FILE SECTION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       LINKAGE SECTION.
+      *
+           COPY  'COPY1031'.
+      *
+      ***************************************************************
+       PROCEDURE DIVISION USING WSS-VALIDA-PARM-LINKAGE.
+      ***************************************************************
+
+           MOVE 0      TO WSS-VALIDA-PARM-RETURN-CODE.
+           MOVE SPACES TO WSS-VALIDA-PARM-MENSAGEM.
+
+           DISPLAY ' '.
+           DISPLAY '*** COBOL121 - AUTOVALIDACAO DE AREA DE PARAMETRO'.
+
+           IF WSS-VALIDA-PARM-PONTEIRO EQUAL NULL
+              MOVE 10   TO WSS-VALIDA-PARM-RETURN-CODE
+              MOVE 'PONTEIRO DE PARAMETRO NULO'
+                         TO WSS-VALIDA-PARM-MENSAGEM
+              GOBACK
+           END-IF.
+
+           IF WSS-VALIDA-PARM-TAM-CHAMADOR EQUAL ZEROES
+              MOVE 20   TO WSS-VALIDA-PARM-RETURN-CODE
+              MOVE 'TAMANHO INFORMADO PELO CHAMADOR IGUAL A ZERO'
+                         TO WSS-VALIDA-PARM-MENSAGEM
+              GOBACK
+           END-IF.
+
+           IF WSS-VALIDA-PARM-TAM-CHAMADOR
+                 LESS THAN WSS-VALIDA-PARM-TAM-ESPERADO
+              MOVE 30   TO WSS-VALIDA-PARM-RETURN-CODE
+              MOVE 'AREA DE PARAMETROS MENOR QUE O ESPERADO'
+                         TO WSS-VALIDA-PARM-MENSAGEM
+              GOBACK
+           END-IF.
+
+           DISPLAY '*** COBOL121 - AREA DE PARAMETROS OK'.
+
+           GOBACK.
+
+       END PROGRAM COBOL121.
+      ********************** FIM DO PROGRAMA ***************************
