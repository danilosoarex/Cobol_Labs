@@ -0,0 +1,447 @@
+      *****************************************************************
+      * DATA     :  09/08/2026
+      * AUTOR    : VAGNER RENATO BELLACOSA
+      * OBJETIVO : RESUMO BIDIMENSIONAL DEPARTAMENTO X MES, NOS MOLDES
+      *            DA MATRIZ DO COBOL043, COM A TABELA DE DEPARTAMENTOS
+      *            CRESCENDO CONFORME OS DADOS DO DIA (OCCURS DEPENDING
+      *            ON, NOS MOLDES DO WSS-TAB-RESUMO-DEPTO DO COBOL089).
+      *            O ARQUIVO RESUMO2D E' LIDO NO INICIO E REGRAVADO NO
+      *            FIM, DE MODO QUE OS TOTAIS MENSAIS SE ACUMULAM DE
+      *            UMA EXECUCAO PARA A OUTRA, NOS MOLDES DO ARQUIVO
+      *            PERMANENTE QUE O COBOL072 MANTEM (AUDLOG)
+      * CPD      : INEFE
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. COBOL122.
+       AUTHOR. VAGNER BELLACOSA.
+       DATE-WRITTEN. 09/08/26 @ 13:00:00.
+       DATE-COMPILED. 2026-08-09.
+       INSTALLATION. INEFE.
+       SECURITY. NORMAL.
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+        CONFIGURATION SECTION.
+         SPECIAL-NAMES.  DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT LOTEMES ASSIGN TO LOTEMES
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS ST-LOTEMES.
+      *
+           SELECT RESUMO2D ASSIGN TO RESUMO2D
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS ST-RESUMO2D.
+      *
+           SELECT RELGRID ASSIGN TO RELGRID
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS ST-RELGRID.
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+       FILE SECTION.
+      *
+       FD  LOTEMES
+           RECORDING MODE IS F
+           RECORD CONTAINS 080 CHARACTERS.
+      *----
+       01  REG-LOTEMES.
+           03  LOTE-DEPTO                  PIC X(005).
+           03  LOTE-MES                    PIC 9(002).
+           03  LOTE-VALOR                  PIC 9(009)V99.
+           03  FILLER                      PIC X(062).
+      *----
+       FD  RESUMO2D
+           RECORDING MODE IS F
+           RECORD CONTAINS 197 CHARACTERS.
+      *----
+       01  REG-RESUMO2D.
+           03  R2D-DEPTO                   PIC X(005).
+           03  R2D-MES-ENTRY OCCURS 12 TIMES.
+               05  R2D-MES-VALOR           PIC 9(009)V99.
+               05  R2D-MES-QTDE            PIC 9(005).
+      *----
+       FD  RELGRID
+           RECORDING MODE IS F
+           RECORD CONTAINS 132 CHARACTERS.
+      *----
+       01  REG-RELGRID                     PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       77  ST-LOTEMES                      PIC 9(002) VALUE 0.
+       77  ST-RESUMO2D                     PIC 9(002) VALUE 0.
+       77  ST-RELGRID                      PIC 9(002) VALUE 0.
+       77  WSS-EOF-LOTEMES                 PIC X(001) VALUE 'N'.
+           88  WSS-FIM-LOTEMES                     VALUE 'Y'.
+       77  WSS-EOF-RESUMO2D                PIC X(001) VALUE 'N'.
+           88  WSS-FIM-RESUMO2D                    VALUE 'Y'.
+       77  WSS-QTD-DEPTOS-2D               PIC 9(004) VALUE 0.
+       77  WSS-ACHOU-DEPTO-2D              PIC X(001) VALUE 'N'.
+           88  WSS-DEPTO-2D-JA-EXISTE              VALUE 'Y'.
+       77  WSS-MES-IDX                     PIC 9(002) COMP VALUE 0.
+       77  WSS-REG-LIDOS                   PIC 9(006) VALUE ZEROES.
+       77  WSS-REG-GRAVADOS                PIC 9(004) VALUE ZEROES.
+       77  MASCARA-GRID-VALOR              PIC Z.ZZZ.ZZZ.ZZ9,99.
+       77  MASCARA-GRID-QTDE               PIC ZZZZ9.
+       77  MASCARA-GRID-MES                PIC 99.
+      *----
+      * MATRIZ BIDIMENSIONAL DEPARTAMENTO X MES, NOS MOLDES DA MATRIZ
+      * DO COBOL043, COM A LINHA (DEPARTAMENTO) CRESCENDO CONFORME OS
+      * DADOS DO LOTE DO DIA (OCCURS DEPENDING ON)
+      *----
+       01  WSS-TAB-RESUMO-2D.
+           05  WSS-DEPTO-2D OCCURS 0 TO 200 TIMES
+                 DEPENDING ON WSS-QTD-DEPTOS-2D
+                 INDEXED BY IDX-DEPTO2D.
+               10  WSS-DEPTO2D-CODIGO      PIC X(005).
+               10  WSS-MES-2D OCCURS 12 TIMES
+                     INDEXED BY IDX-MES2D.
+                   15  WSS-MES2D-VALOR     PIC 9(009)V99 COMP-3.
+                   15  WSS-MES2D-QTDE      PIC 9(005) COMP-3.
+      *
+      ****************************************************************
+       PROCEDURE DIVISION.
+      ****************************************************************
+
+           DISPLAY 'COBOL122'.
+           DISPLAY 'RESUMO BIDIMENSIONAL DEPARTAMENTO X MES'.
+
+           PERFORM 0000-CARGA-RESUMO-ANTERIOR
+              THRU 0000-CARGA-RESUMO-ANTERIOR-EXIT.
+
+           PERFORM 1000-ABRE-LOTEMES
+              THRU 1000-ABRE-LOTEMES-EXIT.
+
+           PERFORM 1001-LER-LOTEMES
+              THRU 1001-LER-LOTEMES-EXIT.
+
+           PERFORM 1002-PROCESSA-LOTEMES
+              THRU 1002-PROCESSA-LOTEMES-EXIT
+              UNTIL WSS-FIM-LOTEMES.
+
+           CLOSE LOTEMES.
+
+           PERFORM 2000-GRAVA-RESUMO-2D
+              THRU 2000-GRAVA-RESUMO-2D-EXIT.
+
+           PERFORM 3000-IMPRIME-GRID
+              THRU 3000-IMPRIME-GRID-EXIT.
+
+           DISPLAY ' '.
+           DISPLAY '*******************************************'.
+           DISPLAY '*** PROGRAMA COBOL122                   ***'.
+           DISPLAY '*******************************************'.
+           DISPLAY '* TERMINO DE PROCESSAMENTO OK              *'.
+           DISPLAY '* REGISTROS LIDOS (LOTEMES)   : ' WSS-REG-LIDOS.
+           DISPLAY '* DEPARTAMENTOS NA MATRIZ     : '
+                    WSS-QTD-DEPTOS-2D.
+           DISPLAY '*******************************************'.
+
+           STOP RUN.
+
+      ******************************************************************
+      * CARREGA A MATRIZ COM O RESUMO ACUMULADO ATE A EXECUCAO ANTERIOR.
+      * SE O ARQUIVO AINDA NAO EXISTE (FS=35), A MATRIZ COMECA ZERADA
+      ******************************************************************
+       0000-CARGA-RESUMO-ANTERIOR.
+
+           DISPLAY '0000-CARGA-RESUMO-ANTERIOR'.
+
+           OPEN INPUT RESUMO2D.
+
+           IF ST-RESUMO2D EQUAL 35
+              DISPLAY 'COBOL122 - RESUMO2D NAO EXISTE, INICIANDO '
+                      'MATRIZ ZERADA'
+              GO TO 0000-CARGA-RESUMO-ANTERIOR-EXIT
+           END-IF.
+
+           IF ST-RESUMO2D NOT EQUAL 0
+              DISPLAY 'COBOL122 - ERRO OPEN RESUMO2D FS=' ST-RESUMO2D
+              MOVE ST-RESUMO2D      TO RETURN-CODE
+              PERFORM ROT-ABEND
+           END-IF.
+
+           PERFORM 0001-LER-RESUMO2D
+              THRU 0001-LER-RESUMO2D-EXIT.
+
+           PERFORM 0002-CARREGA-UMA-LINHA
+              THRU 0002-CARREGA-UMA-LINHA-EXIT
+              UNTIL WSS-FIM-RESUMO2D.
+
+           CLOSE RESUMO2D.
+
+       0000-CARGA-RESUMO-ANTERIOR-EXIT.
+           EXIT.
+
+      *----
+       0001-LER-RESUMO2D.
+
+           READ RESUMO2D
+              AT END MOVE 'Y' TO WSS-EOF-RESUMO2D
+           END-READ.
+
+           IF ST-RESUMO2D NOT EQUAL 0 AND NOT WSS-FIM-RESUMO2D
+              DISPLAY 'COBOL122 - ERRO READ RESUMO2D FS=' ST-RESUMO2D
+              MOVE ST-RESUMO2D      TO RETURN-CODE
+              PERFORM ROT-ABEND
+           END-IF.
+
+       0001-LER-RESUMO2D-EXIT.
+           EXIT.
+
+      *----
+       0002-CARREGA-UMA-LINHA.
+
+           ADD 1 TO WSS-QTD-DEPTOS-2D.
+           SET IDX-DEPTO2D TO WSS-QTD-DEPTOS-2D.
+
+           MOVE R2D-DEPTO TO WSS-DEPTO2D-CODIGO (IDX-DEPTO2D).
+
+           PERFORM VARYING WSS-MES-IDX FROM 1 BY 1
+                   UNTIL WSS-MES-IDX > 12
+              SET IDX-MES2D TO WSS-MES-IDX
+              MOVE R2D-MES-VALOR (WSS-MES-IDX) TO
+                   WSS-MES2D-VALOR (IDX-DEPTO2D, IDX-MES2D)
+              MOVE R2D-MES-QTDE (WSS-MES-IDX) TO
+                   WSS-MES2D-QTDE (IDX-DEPTO2D, IDX-MES2D)
+           END-PERFORM.
+
+           PERFORM 0001-LER-RESUMO2D
+              THRU 0001-LER-RESUMO2D-EXIT.
+
+       0002-CARREGA-UMA-LINHA-EXIT.
+           EXIT.
+
+      *----
+       1000-ABRE-LOTEMES.
+
+           OPEN INPUT LOTEMES.
+
+           IF ST-LOTEMES NOT EQUAL 0
+              DISPLAY 'COBOL122 - ERRO OPEN LOTEMES FS=' ST-LOTEMES
+              MOVE ST-LOTEMES       TO RETURN-CODE
+              PERFORM ROT-ABEND
+           END-IF.
+
+       1000-ABRE-LOTEMES-EXIT.
+           EXIT.
+
+      *----
+       1001-LER-LOTEMES.
+
+           READ LOTEMES
+              AT END MOVE 'Y' TO WSS-EOF-LOTEMES
+           END-READ.
+
+           IF ST-LOTEMES NOT EQUAL 0 AND NOT WSS-FIM-LOTEMES
+              DISPLAY 'COBOL122 - ERRO READ LOTEMES FS=' ST-LOTEMES
+              MOVE ST-LOTEMES       TO RETURN-CODE
+              PERFORM ROT-ABEND
+           END-IF.
+
+           IF NOT WSS-FIM-LOTEMES
+              ADD 1 TO WSS-REG-LIDOS
+           END-IF.
+
+       1001-LER-LOTEMES-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * ACUMULA O LANCAMENTO NA CELULA (DEPARTAMENTO, MES) DA MATRIZ,
+      * CRIANDO A LINHA DO DEPARTAMENTO SE FOR A PRIMEIRA OCORRENCIA
+      ******************************************************************
+       1002-PROCESSA-LOTEMES.
+
+           IF LOTE-MES LESS 1 OR LOTE-MES GREATER 12
+              DISPLAY 'COBOL122 - MES FORA DA FAIXA 01-12: '
+                       LOTE-MES ' DEPTO: ' LOTE-DEPTO
+              MOVE 110              TO RETURN-CODE
+              PERFORM ROT-ABEND
+           END-IF.
+
+           PERFORM 1003-ACHA-OU-CRIA-DEPTO-2D
+              THRU 1003-ACHA-OU-CRIA-DEPTO-2D-EXIT.
+
+           SET IDX-MES2D TO LOTE-MES.
+
+           ADD LOTE-VALOR TO WSS-MES2D-VALOR (IDX-DEPTO2D, IDX-MES2D).
+           ADD 1          TO WSS-MES2D-QTDE  (IDX-DEPTO2D, IDX-MES2D).
+
+           PERFORM 1001-LER-LOTEMES
+              THRU 1001-LER-LOTEMES-EXIT.
+
+       1002-PROCESSA-LOTEMES-EXIT.
+           EXIT.
+
+      *----
+       1003-ACHA-OU-CRIA-DEPTO-2D.
+
+           MOVE 'N' TO WSS-ACHOU-DEPTO-2D.
+           SET IDX-DEPTO2D TO 1.
+
+           SEARCH WSS-DEPTO-2D
+             AT END
+                ADD 1 TO WSS-QTD-DEPTOS-2D
+                SET IDX-DEPTO2D TO WSS-QTD-DEPTOS-2D
+                MOVE LOTE-DEPTO TO
+                     WSS-DEPTO2D-CODIGO (IDX-DEPTO2D)
+             WHEN WSS-DEPTO2D-CODIGO (IDX-DEPTO2D) EQUAL LOTE-DEPTO
+                SET WSS-DEPTO-2D-JA-EXISTE TO TRUE
+           END-SEARCH.
+
+       1003-ACHA-OU-CRIA-DEPTO-2D-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * REGRAVA O ARQUIVO RESUMO2D COM A MATRIZ ATUALIZADA, PARA QUE A
+      * PROXIMA EXECUCAO CONTINUE ACUMULANDO A PARTIR DAQUI
+      ******************************************************************
+       2000-GRAVA-RESUMO-2D.
+
+           DISPLAY '2000-GRAVA-RESUMO-2D'.
+
+           OPEN OUTPUT RESUMO2D.
+
+           IF ST-RESUMO2D NOT EQUAL 0
+              DISPLAY 'COBOL122 - ERRO OPEN OUTPUT RESUMO2D FS='
+                       ST-RESUMO2D
+              MOVE ST-RESUMO2D      TO RETURN-CODE
+              PERFORM ROT-ABEND
+           END-IF.
+
+           PERFORM 2001-GRAVA-UMA-LINHA
+              THRU 2001-GRAVA-UMA-LINHA-EXIT
+              VARYING IDX-DEPTO2D FROM 1 BY 1
+              UNTIL IDX-DEPTO2D > WSS-QTD-DEPTOS-2D.
+
+           CLOSE RESUMO2D.
+
+       2000-GRAVA-RESUMO-2D-EXIT.
+           EXIT.
+
+      *----
+       2001-GRAVA-UMA-LINHA.
+
+           MOVE SPACES TO REG-RESUMO2D.
+           MOVE WSS-DEPTO2D-CODIGO (IDX-DEPTO2D) TO R2D-DEPTO.
+
+           PERFORM VARYING WSS-MES-IDX FROM 1 BY 1
+                   UNTIL WSS-MES-IDX > 12
+              SET IDX-MES2D TO WSS-MES-IDX
+              MOVE WSS-MES2D-VALOR (IDX-DEPTO2D, IDX-MES2D) TO
+                   R2D-MES-VALOR (WSS-MES-IDX)
+              MOVE WSS-MES2D-QTDE (IDX-DEPTO2D, IDX-MES2D) TO
+                   R2D-MES-QTDE (WSS-MES-IDX)
+           END-PERFORM.
+
+           WRITE REG-RESUMO2D.
+
+           IF ST-RESUMO2D NOT EQUAL 0
+              DISPLAY 'COBOL122 - ERRO WRITE RESUMO2D FS=' ST-RESUMO2D
+              MOVE ST-RESUMO2D      TO RETURN-CODE
+              PERFORM ROT-ABEND
+           END-IF.
+
+           ADD 1 TO WSS-REG-GRAVADOS.
+
+       2001-GRAVA-UMA-LINHA-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * IMPRIME A GRADE DEPARTAMENTO X MES (UMA LINHA POR DEPARTAMENTO,
+      * UMA COLUNA POR MES) COM OS TOTAIS ACUMULADOS ATE ESTA EXECUCAO
+      ******************************************************************
+       3000-IMPRIME-GRID.
+
+           DISPLAY '3000-IMPRIME-GRID'.
+
+           OPEN OUTPUT RELGRID.
+
+           IF ST-RELGRID NOT EQUAL 0
+              DISPLAY 'COBOL122 - ERRO OPEN RELGRID FS=' ST-RELGRID
+              MOVE ST-RELGRID       TO RETURN-CODE
+              PERFORM ROT-ABEND
+           END-IF.
+
+           MOVE 'RESUMO ACUMULADO DEPARTAMENTO X MES' TO REG-RELGRID.
+           WRITE REG-RELGRID.
+
+           PERFORM 3001-IMPRIME-UM-DEPTO
+              THRU 3001-IMPRIME-UM-DEPTO-EXIT
+              VARYING IDX-DEPTO2D FROM 1 BY 1
+              UNTIL IDX-DEPTO2D > WSS-QTD-DEPTOS-2D.
+
+           CLOSE RELGRID.
+
+           IF ST-RELGRID NOT EQUAL 0
+              DISPLAY 'COBOL122 - ERRO CLOSE RELGRID FS=' ST-RELGRID
+              MOVE ST-RELGRID       TO RETURN-CODE
+              PERFORM ROT-ABEND
+           END-IF.
+
+       3000-IMPRIME-GRID-EXIT.
+           EXIT.
+
+      *----
+       3001-IMPRIME-UM-DEPTO.
+
+           PERFORM VARYING WSS-MES-IDX FROM 1 BY 1
+                   UNTIL WSS-MES-IDX > 12
+              SET IDX-MES2D TO WSS-MES-IDX
+
+              MOVE SPACES TO REG-RELGRID
+              MOVE WSS-MES2D-VALOR (IDX-DEPTO2D, IDX-MES2D) TO
+                   MASCARA-GRID-VALOR
+              MOVE WSS-MES2D-QTDE  (IDX-DEPTO2D, IDX-MES2D) TO
+                   MASCARA-GRID-QTDE
+              MOVE WSS-MES-IDX TO MASCARA-GRID-MES
+
+              STRING WSS-DEPTO2D-CODIGO (IDX-DEPTO2D) DELIMITED BY SIZE
+                     ' MES '                DELIMITED BY SIZE
+                     MASCARA-GRID-MES       DELIMITED BY SIZE
+                     ' TOTAL '              DELIMITED BY SIZE
+                     MASCARA-GRID-VALOR     DELIMITED BY SIZE
+                     ' QTDE '               DELIMITED BY SIZE
+                     MASCARA-GRID-QTDE      DELIMITED BY SIZE
+                INTO REG-RELGRID
+              END-STRING
+
+              WRITE REG-RELGRID
+           END-PERFORM.
+
+       3001-IMPRIME-UM-DEPTO-EXIT.
+           EXIT.
+
+      *----
+      * ABEND - HOT OUTLET
+      *----
+       ROT-ABEND.
+
+           DISPLAY ' '
+           DISPLAY '*************************************************'
+           DISPLAY '*** ABEND ABEND ABEND ABEND ABEND ABEND ABEND ***'
+           DISPLAY '*************************************************'
+           DISPLAY '***                                           ***'
+           DISPLAY '*** PLEASE NOTIFY THE RESPONSIBLE ANALYST     ***'
+           DISPLAY '***                                           ***'
+           DISPLAY '*** RETURN CODE : ' RETURN-CODE
+           DISPLAY '***                                           ***'
+           DISPLAY '*************************************************'.
+
+           STOP RUN.
+
+       ROT-ABEND-EXIT.
+           EXIT.
+
+       END PROGRAM COBOL122.
+      ********************** FIM DO PROGRAMA ***************************
