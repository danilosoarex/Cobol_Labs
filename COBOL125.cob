@@ -0,0 +1,71 @@
+      *****************************************************************
+      * DATA     :  09/08/2026
+      * AUTOR    : VAGNER RENATO BELLACOSA
+      * OBJETIVO : UTILITARIO DE CLASSIFICACAO DE GRAVIDADE DE UM
+      *            RETURN-CODE, GENERALIZANDO A TECNICA DE EVALUATE
+      *            COM FAIXAS DE VALORES (WHEN N THRU M) DEMONSTRADA
+      *            EM COBOL033; SUBPROGRAMAS PADRAO (COBOL089/091/093)
+      *            PODEM CHAMAR ESTE UTILITARIO DENTRO DA ROT-ABEND
+      *            PARA OBTER UM RESUMO DE SEVERIDADE A PARTIR DO
+      *            RETURN-CODE ENCONTRADO, SEM REPLICAR A FAIXA DE
+      *            VALORES EM CADA PROGRAMA
+      * CPD      : INEFE
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. COBOL125.
+       AUTHOR. VAGNER BELLACOSA.
+       DATE-WRITTEN. 09/08/26 @ 12:00:00.
+       DATE-COMPILED. 2026-08-09.
+       INSTALLATION. INEFE.
+       SECURITY. NORMAL.
+
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+
+      ***************
+       DATA DIVISION.
+      ***************
+       FILE SECTION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       LINKAGE SECTION.
+      *
+           COPY  'COPY1041'.
+      *
+      ***************************************************************
+       PROCEDURE DIVISION USING WSS-CLASSIF-RC-LINKAGE.
+      ***************************************************************
+
+           MOVE SPACES TO WSS-CLASSIF-RC-SEVERIDADE.
+           MOVE SPACES TO WSS-CLASSIF-RC-DESCRICAO.
+
+           EVALUATE WSS-CLASSIF-RC-ENTRADA
+              WHEN 0
+                 MOVE 'OK'          TO WSS-CLASSIF-RC-SEVERIDADE
+                 MOVE 'PROCESSAMENTO SEM OCORRENCIAS'
+                                    TO WSS-CLASSIF-RC-DESCRICAO
+              WHEN 1 THRU 9
+                 MOVE 'INFORMATIVO' TO WSS-CLASSIF-RC-SEVERIDADE
+                 MOVE 'OCORRENCIA SEM IMPACTO NO RESULTADO'
+                                    TO WSS-CLASSIF-RC-DESCRICAO
+              WHEN 10 THRU 49
+                 MOVE 'ATENCAO'     TO WSS-CLASSIF-RC-SEVERIDADE
+                 MOVE 'FAVOR CONFERIR PARAMETROS/ARQUIVOS DE ENTRADA'
+                                    TO WSS-CLASSIF-RC-DESCRICAO
+              WHEN 50 THRU 99
+                 MOVE 'GRAVE'       TO WSS-CLASSIF-RC-SEVERIDADE
+                 MOVE 'FALHA DE PROCESSAMENTO, ACIONAR SUPORTE'
+                                    TO WSS-CLASSIF-RC-DESCRICAO
+              WHEN OTHER
+                 MOVE 'CRITICO'     TO WSS-CLASSIF-RC-SEVERIDADE
+                 MOVE 'FALHA CRITICA, ACIONAR O ANALISTA RESPONSAVEL'
+                                    TO WSS-CLASSIF-RC-DESCRICAO
+           END-EVALUATE.
+
+           GOBACK.
+
+       END PROGRAM COBOL125.
+      ********************** FIM DO PROGRAMA ***************************
