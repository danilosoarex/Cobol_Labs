@@ -0,0 +1,24 @@
+      *****************************************************************
+      * DATA     : 11/06/2023
+      * AUTOR    : VAGNER RENATO BELLACOSA
+      * OBJETIVO : FILE-CONTROL PADRAO DOS PROGRAMAS EXEMPLO DE LEITURA
+      *            SEQUENCIAL (COBOL060/COBOL061), COMPARTILHADO VIA
+      *            COPY0421/COPY0422/COPY0423
+      * CPD      : INEFE
+      *
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026 VRB - ADICIONADO O SELECT DO ARQUIVO DE CONTROLE DE
+      *                  REINICIO/CHECKPOINT (RESTCTL), PARA DAR A
+      *                  QUALQUER PROGRAMA MONTADO SOBRE ESTE TRIO DE
+      *                  COPYBOOKS A CAPACIDADE DE RETOMAR O PROCESSA-
+      *                  MENTO A PARTIR DO ULTIMO CHECKPOINT.
+      *****************************************************************
+           SELECT INPUTFL ASSIGN TO INPUTFL
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS FS-STATUS.
+      *
+           SELECT RESTCTL ASSIGN TO RESTCTL
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS FS-RESTCTL.
