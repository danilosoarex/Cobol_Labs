@@ -0,0 +1,28 @@
+      *****************************************************************
+      * DATA     : 11/06/2023
+      * AUTOR    : VAGNER RENATO BELLACOSA
+      * OBJETIVO : FD/REGISTRO PADRAO DOS PROGRAMAS EXEMPLO DE LEITURA
+      *            SEQUENCIAL (COBOL060/COBOL061), COMPARTILHADO VIA
+      *            COPY0421/COPY0422/COPY0423
+      * CPD      : INEFE
+      *
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026 VRB - ADICIONADO O FD DO ARQUIVO DE CONTROLE DE
+      *                  REINICIO/CHECKPOINT (RESTCTL).
+      *****************************************************************
+       FD  INPUTFL
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 27920 CHARACTERS
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  REG-INPUTFL                     PIC X(080).
+      *----
+       FD  RESTCTL
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  REG-RESTCTL.
+           05  CKPT-PROGRAMA                PIC X(008).
+           05  CKPT-ULTIMO-REGISTRO         PIC 9(008).
+           05  CKPT-QTD-ESPERADA            PIC 9(008).
+           05  FILLER                       PIC X(056).
