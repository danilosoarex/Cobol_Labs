@@ -0,0 +1,36 @@
+      *****************************************************************
+      * DATA     : 11/06/2023
+      * AUTOR    : VAGNER RENATO BELLACOSA
+      * OBJETIVO : VARIAVEIS AUXILIARES DE USO DO ARQUIVO DOS PROGRAMAS
+      *            EXEMPLO DE LEITURA SEQUENCIAL (COBOL060/COBOL061),
+      *            COMPARTILHADAS VIA COPY0421/COPY0422/COPY0423
+      * CPD      : INEFE
+      *
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026 VRB - ADICIONADO CONTROLE DE REINICIO/CHECKPOINT
+      *                  (WSS-RESTART-CONTROL) E CONTROLE TOTAL DE
+      *                  REGISTROS (WSS-CONTROLE-TOTAL), PARA DAR A
+      *                  QUALQUER PROGRAMA MONTADO SOBRE ESTE TRIO DE
+      *                  COPYBOOKS CHECKPOINT/RESTART E VALIDACAO DE
+      *                  QUANTIDADE DE REGISTROS LIDOS DE GRACA.
+      *****************************************************************
+       77  FS-RESTCTL                      PIC 99 VALUE 0.
+      *----
+       01  REG-DADOS                       PIC X(080).
+      *----
+       01  REG-INPUT.
+           05  REG-NOME                    PIC X(020).
+           05  REG-DATA-NASC               PIC X(008).
+           05  REG-ENDERECO                PIC X(030).
+           05  REG-CIDADE                  PIC X(015).
+           05  REG-ESTADO                  PIC X(002).
+           05  REG-CEP                     PIC X(005).
+      *----
+       01  WSS-RESTART-CONTROL.
+           05  WSS-CKPT-CONTADOR           PIC 9(008) COMP VALUE 0.
+           05  WSS-CKPT-INTERVALO          PIC 9(004) COMP VALUE 100.
+           05  WSS-REINICIA-APOS-REG       PIC 9(008) COMP VALUE 0.
+      *----
+       01  WSS-CONTROLE-TOTAL.
+           05  WSS-QTD-ESPERADA            PIC 9(008) COMP VALUE 0.
+           05  WSS-QTD-LIDA-TOTAL          PIC 9(008) COMP VALUE 0.
