@@ -0,0 +1,13 @@
+      *****************************************************************
+      * DATA     : 11/06/2023
+      * AUTOR    : VAGNER RENATO BELLACOSA
+      * OBJETIVO : COMANDOS DIVERSOS, EXEMPLO DE USO DE COPY BOOK DE
+      *            PROCEDURE DIVISION (COBOL060/COBOL116)
+      * CPD      : INEFE
+      *****************************************************************
+       ROT-EXEMPLO-COPYBOOK.
+
+           DISPLAY ' EXEMPLO DE COPY BOOK DE COMANDOS DIVERSOS '.
+
+       ROT-EXEMPLO-COPYBOOK-EXIT.
+           EXIT.
