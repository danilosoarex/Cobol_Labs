@@ -0,0 +1,112 @@
+      *****************************************************************
+      * DATA     : 09/08/2026
+      * AUTOR    : VAGNER RENATO BELLACOSA
+      * OBJETIVO : ROTINAS COMPARTILHADAS DE RESTART/CHECKPOINT E DE
+      *            CONTROLE TOTAL DE REGISTROS PARA OS PROGRAMAS
+      *            MONTADOS SOBRE COPY0421/COPY0422/COPY0423
+      * CPD      : INEFE
+      *****************************************************************
+      * LE O ULTIMO CHECKPOINT GRAVADO (SE HOUVER) E POSICIONA
+      * WSS-REINICIA-APOS-REG/WSS-QTD-ESPERADA PARA O RESTART.
+      *----
+       ROT-RESTART-ABRE.
+
+           MOVE 0 TO WSS-REINICIA-APOS-REG.
+           MOVE 0 TO WSS-QTD-ESPERADA.
+
+           OPEN INPUT RESTCTL.
+
+           IF FS-RESTCTL EQUAL 35
+              CONTINUE
+           ELSE
+              IF FS-RESTCTL NOT EQUAL 0
+                 DISPLAY 'ERRO NA ABERTURA DO ARQUIVO RESTCTL '
+                 DISPLAY 'FS-RESTCTL : ' FS-RESTCTL
+                 MOVE FS-RESTCTL   TO  RETURN-CODE
+                 PERFORM ROT-ABEND
+              ELSE
+                 READ RESTCTL INTO REG-RESTCTL
+                    AT END CONTINUE
+                    NOT AT END
+                       MOVE CKPT-ULTIMO-REGISTRO
+                            TO WSS-REINICIA-APOS-REG
+                       MOVE CKPT-QTD-ESPERADA    TO WSS-QTD-ESPERADA
+                       DISPLAY ' RETOMANDO APOS O REGISTRO '
+                               WSS-REINICIA-APOS-REG
+                 END-READ
+                 CLOSE RESTCTL
+              END-IF
+           END-IF.
+
+       ROT-RESTART-ABRE-EXIT.
+           EXIT.
+
+      *----
+      * DESCARTA UM REGISTRO JA PROCESSADO EM EXECUCAO ANTERIOR. O
+      * CHAMADOR REPETE A CHAMADA ATE ALCANCAR O PONTO DO CHECKPOINT.
+      *----
+       ROT-RESTART-PULA-UM-REGISTRO.
+
+           READ INPUTFL INTO REG-DADOS
+               AT END MOVE 'Y' TO WSS-EOF
+           END-READ.
+
+           IF FS-STATUS > 0 AND WSS-EOF NOT = 'Y'
+              DISPLAY 'ERRO NA LEITURA DO ARQUIVO INPUTFL '
+              DISPLAY 'FS-STATUS : ' FS-STATUS
+              MOVE FS-STATUS    TO  RETURN-CODE
+              PERFORM ROT-ABEND
+           ELSE
+              IF WSS-EOF NOT = 'Y'
+                 ADD 1 TO WSS-REG-LIDOS
+                 ADD 1 TO WSS-QTD-LIDA-TOTAL
+              END-IF
+           END-IF.
+
+       ROT-RESTART-PULA-UM-REGISTRO-EXIT.
+           EXIT.
+
+      *----
+      * GRAVA UM NOVO CHECKPOINT A CADA WSS-CKPT-INTERVALO REGISTROS.
+      *----
+       ROT-CHECKPOINT-GRAVA.
+
+           ADD 1 TO WSS-CKPT-CONTADOR.
+
+           IF WSS-CKPT-CONTADOR >= WSS-CKPT-INTERVALO
+              OPEN OUTPUT RESTCTL
+              MOVE 'CKPTFILE'        TO CKPT-PROGRAMA
+              MOVE WSS-REG-LIDOS     TO CKPT-ULTIMO-REGISTRO
+              MOVE WSS-QTD-ESPERADA  TO CKPT-QTD-ESPERADA
+              WRITE REG-RESTCTL
+              IF FS-RESTCTL NOT EQUAL 0
+                 DISPLAY 'ERRO NA GRAVACAO DO CHECKPOINT RESTCTL '
+                 DISPLAY 'FS-RESTCTL : ' FS-RESTCTL
+                 MOVE FS-RESTCTL   TO  RETURN-CODE
+                 PERFORM ROT-ABEND
+              END-IF
+              CLOSE RESTCTL
+              MOVE 0 TO WSS-CKPT-CONTADOR
+           END-IF.
+
+       ROT-CHECKPOINT-GRAVA-EXIT.
+           EXIT.
+
+      *----
+      * CONFERE A QUANTIDADE TOTAL DE REGISTROS LIDOS CONTRA A
+      * QUANTIDADE ESPERADA (QUANDO INFORMADA) AO FINAL DO ARQUIVO.
+      *----
+       ROT-VALIDA-CONTROLE-TOTAL.
+
+           IF WSS-QTD-ESPERADA NOT EQUAL 0
+              AND WSS-QTD-LIDA-TOTAL NOT EQUAL WSS-QTD-ESPERADA
+                 DISPLAY 'ERRO - QUANTIDADE DE REGISTROS LIDA NAO '
+                 DISPLAY 'CONFERE COM A QUANTIDADE ESPERADA '
+                 DISPLAY ' WSS-QTD-LIDA-TOTAL = ' WSS-QTD-LIDA-TOTAL
+                 DISPLAY ' WSS-QTD-ESPERADA    = ' WSS-QTD-ESPERADA
+                 MOVE 910  TO RETURN-CODE
+                 PERFORM ROT-ABEND
+           END-IF.
+
+       ROT-VALIDA-CONTROLE-TOTAL-EXIT.
+           EXIT.
