@@ -0,0 +1,20 @@
+      *****************************************************************
+      * DATA     : 11/06/2023
+      * AUTOR    : VAGNER RENATO BELLACOSA
+      * OBJETIVO : ROTINA DE ABEND PADRAO, EXEMPLO DE USO DE COPY BOOK
+      *            DE PROCEDURE DIVISION (COBOL060/COBOL116)
+      * CPD      : INEFE
+      *****************************************************************
+       ROT-ABEND.
+
+           DISPLAY ' '.
+           DISPLAY '*******************************************'.
+           DISPLAY ' ABEND PROGRAMADO '.
+           DISPLAY ' ERRO ENCONTRADO : '  RETURN-CODE.
+           DISPLAY ' FAVOR AVISAR O ANALISTA RESPONSAVEL'.
+           DISPLAY '*******************************************'.
+
+           STOP RUN.
+
+       ROT-ABEND-EXIT.
+           EXIT.
