@@ -0,0 +1,17 @@
+      *****************************************************************
+      * DATA     :  09/08/2026
+      * AUTOR    : VAGNER RENATO BELLACOSA
+      * OBJETIVO : LINKAGE PADRAO DO SUBPROGRAMA DE CONSULTA A TABELA
+      *            DE PESQUISA BINARIA COM CACHE/RELOAD (COBOL054)
+      * CPD      : INEFE
+      *****************************************************************
+       01  WSS-CONSULTA-TABELA-LINKAGE.
+           03  WSS-CT-VALUE-1               PIC 9(005).
+           03  WSS-CT-VALUE-2               PIC 9(004).
+           03  WSS-CT-VALUE-3               PIC 9(005).
+           03  WSS-CT-OUTPUT.
+               05  WSS-CT-OUTPUT-AREA       PIC 999.
+               05  WSS-CT-ACHOU             PIC X(001).
+                   88  WSS-CT-ENCONTROU             VALUE 'Y'.
+               05  WSS-RETURN-CODE          PIC 9(003).
+               05  WSS-MENSAGEM             PIC X(030).
