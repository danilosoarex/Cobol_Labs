@@ -0,0 +1,34 @@
+      *****************************************************************
+      * DATA     :  09/08/2026
+      * AUTOR    : VAGNER RENATO BELLACOSA
+      * OBJETIVO : BLOCO DE ENDERECO DE CLIENTE/FUNCIONARIO, MONTADO
+      *            COM CAMPOS ELEMENTARES MAIS NIVEL 66 RENAMES, NOS
+      *            MOLDES DO EXEMPLO DE RENAME DO COBOL058. PERMITE AO
+      *            PROGRAMA CHAMADOR ENDERECAR TANTO OS COMPONENTES
+      *            INDIVIDUAIS DO ENDERECO (WSS-END-LOGRADOURO,
+      *            WSS-END-NUMERO, ETC) QUANTO VISOES "LINHA COMPLETA"
+      *            RENOMEADAS, SEM REDEFINIR OS MESMOS BYTES DUAS VEZES.
+      * CPD      : INEFE
+      *****************************************************************
+       01  WSS-ENDERECO-COMPLETO.
+           05  WSS-END-LOGRADOURO          PIC X(030).
+           05  FILLER                      PIC X(001) VALUE SPACE.
+           05  WSS-END-NUMERO              PIC X(006).
+           05  FILLER                      PIC X(001) VALUE SPACE.
+           05  WSS-END-COMPLEMENTO         PIC X(015).
+           05  FILLER                      PIC X(001) VALUE SPACE.
+           05  WSS-END-CIDADE              PIC X(020).
+           05  FILLER                      PIC X(001) VALUE SPACE.
+           05  WSS-END-ESTADO              PIC X(002).
+           05  FILLER                      PIC X(001) VALUE SPACE.
+           05  WSS-END-CEP                 PIC X(009).
+      *
+      * RENOMEANDO WSS-ENDERECO-COMPLETO EM VISOES DE LINHA CRESCENTES
+          66  WSS-END-LINHA-LOGR-NUMERO
+                 RENAMES WSS-END-LOGRADOURO THROUGH WSS-END-NUMERO.
+          66  WSS-END-LINHA-ATE-COMPLEMENTO
+                 RENAMES WSS-END-LOGRADOURO THROUGH WSS-END-COMPLEMENTO.
+          66  WSS-END-LINHA-ATE-CIDADE
+                 RENAMES WSS-END-LOGRADOURO THROUGH WSS-END-CIDADE.
+          66  WSS-END-LINHA-COMPLETA
+                 RENAMES WSS-END-LOGRADOURO THROUGH WSS-END-CEP.
