@@ -0,0 +1,14 @@
+      *****************************************************************
+      * DATA     :  17/06/2023
+      * AUTOR    : VAGNER RENATO BELLACOSA
+      * OBJETIVO : LINKAGE PADRAO DO SUBPROGRAMA DE CALCULO DE CPF
+      *            (COBOL075), COMPARTILHADA POR QUEM CHAMA O CALL
+      * CPD      : INEFE
+      *****************************************************************
+       01  WSS-CPF-LINKAGE.
+           03  WSS-CPF-REC                 PIC 9(011).
+           03  WSS-CPF-OUTPUT.
+               05  WSS-CPF-GERADO          PIC 9(011).
+               05  WSS-CPF-FORMATADO       PIC X(014).
+               05  WSS-RETURN-CODE         PIC 9(003).
+               05  WSS-MENSAGEM            PIC X(017).
