@@ -0,0 +1,13 @@
+      *****************************************************************
+      * DATA     :  09/08/2026
+      * AUTOR    : VAGNER RENATO BELLACOSA
+      * OBJETIVO : LINKAGE PADRAO DO SUBPROGRAMA DE CALCULO DE CNPJ
+      *            (COBOL095), NOS MOLDES DE COPY0651 PARA CPF
+      * CPD      : INEFE
+      *****************************************************************
+       01  WSS-CNPJ-LINKAGE.
+           03  WSS-CNPJ-REC                PIC 9(014).
+           03  WSS-CNPJ-OUTPUT.
+               05  WSS-CNPJ-GERADO         PIC 9(014).
+               05  WSS-RETURN-CODE         PIC 9(003).
+               05  WSS-MENSAGEM            PIC X(017).
