@@ -0,0 +1,14 @@
+      *****************************************************************
+      * DATA     :  09/08/2026
+      * AUTOR    : VAGNER RENATO BELLACOSA
+      * OBJETIVO : LINKAGE PADRAO DO SUBPROGRAMA DE SOMA DE DIAS UTEIS
+      *            (COBOL096), NOS MOLDES DE COPY0651/COPY0652
+      * CPD      : INEFE
+      *****************************************************************
+       01  WSS-DIAUTIL-LINKAGE.
+           03  WSS-DIAUTIL-DATA-BASE       PIC 9(008).
+           03  WSS-DIAUTIL-QTD-DIAS        PIC S9(005).
+           03  WSS-DIAUTIL-OUTPUT.
+               05  WSS-DIAUTIL-DATA-CALC   PIC 9(008).
+               05  WSS-RETURN-CODE         PIC 9(003).
+               05  WSS-MENSAGEM            PIC X(030).
