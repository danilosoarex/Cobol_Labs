@@ -0,0 +1,17 @@
+      *****************************************************************
+      * DATA     :  09/08/2026
+      * AUTOR    : VAGNER RENATO BELLACOSA
+      * OBJETIVO : LINKAGE PADRAO DO SUBPROGRAMA DE CONSULTA AO MESTRE
+      *            DE FUNCIONARIOS POR MATRICULA (COBOL098), NOS
+      *            MOLDES DE COPY0651/COPY0652/COPY0961
+      * CPD      : INEFE
+      *****************************************************************
+       01  WSS-CONSULTA-FUNC-LINKAGE.
+           03  WSS-CF-MATRICULA            PIC 9(008).
+           03  WSS-CF-OUTPUT.
+               05  WSS-CF-DEPARTAMENTO     PIC X(005).
+               05  WSS-CF-SALARIO          PIC 9(005)V99.
+               05  WSS-CF-ACHOU            PIC X(001).
+                   88  WSS-CF-ENCONTROU             VALUE 'Y'.
+               05  WSS-RETURN-CODE         PIC 9(003).
+               05  WSS-MENSAGEM            PIC X(030).
