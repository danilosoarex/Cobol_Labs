@@ -0,0 +1,11 @@
+      *****************************************************************
+      * DATA     :  09/08/2026
+      * AUTOR    : VAGNER RENATO BELLACOSA
+      * OBJETIVO : LINKAGE PADRAO DO SUBPROGRAMA DE DUMP HEXADECIMAL/
+      *            CARACTER (COBOL099)
+      * CPD      : INEFE
+      *****************************************************************
+       01  WSS-HEXDUMP-LINKAGE.
+           03  WSS-HD-IDENTIFICACAO        PIC X(030).
+           03  WSS-HD-TAMANHO              PIC 9(003).
+           03  WSS-HD-DADO                 PIC X(200).
