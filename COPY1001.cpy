@@ -0,0 +1,36 @@
+      *****************************************************************
+      * DATA     :  09/08/2026
+      * AUTOR    : VAGNER RENATO BELLACOSA
+      * OBJETIVO : LINKAGE PADRAO DO KIT DE VALIDACOES (COBOL100),
+      *            UM GRUPO POR ENTRY POINT (CPF/CNPJ/DATA/FAIXA
+      *            SALARIAL), NOS MOLDES DE COPY0651/COPY0652/COPY0961
+      * CPD      : INEFE
+      *****************************************************************
+       01  WSS-VALIDA-CPF-LINKAGE.
+           03  WSS-VALIDA-CPF-REC          PIC 9(011).
+           03  WSS-VALIDA-CPF-OUTPUT.
+               05  WSS-VALIDA-CPF-GERADO   PIC 9(011).
+               05  WSS-VALIDA-CPF-FORMAT   PIC X(014).
+               05  WSS-VALIDA-CPF-RC       PIC 9(003).
+               05  WSS-VALIDA-CPF-MSG      PIC X(030).
+      *----
+       01  WSS-VALIDA-CNPJ-LINKAGE.
+           03  WSS-VALIDA-CNPJ-REC         PIC 9(014).
+           03  WSS-VALIDA-CNPJ-OUTPUT.
+               05  WSS-VALIDA-CNPJ-GERADO  PIC 9(014).
+               05  WSS-VALIDA-CNPJ-RC      PIC 9(003).
+               05  WSS-VALIDA-CNPJ-MSG     PIC X(030).
+      *----
+       01  WSS-VALIDA-DATA-LINKAGE.
+           03  WSS-VALIDA-DATA-REC         PIC 9(008).
+           03  WSS-VALIDA-DATA-OUTPUT.
+               05  WSS-VALIDA-DATA-RC      PIC 9(003).
+               05  WSS-VALIDA-DATA-MSG     PIC X(030).
+      *----
+       01  WSS-VALIDA-FAIXA-LINKAGE.
+           03  WSS-VALIDA-FAIXA-VALOR      PIC 9(007)V99.
+           03  WSS-VALIDA-FAIXA-MINIMO     PIC 9(007)V99.
+           03  WSS-VALIDA-FAIXA-MAXIMO     PIC 9(007)V99.
+           03  WSS-VALIDA-FAIXA-OUTPUT.
+               05  WSS-VALIDA-FAIXA-RC     PIC 9(003).
+               05  WSS-VALIDA-FAIXA-MSG    PIC X(030).
