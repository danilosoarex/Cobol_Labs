@@ -0,0 +1,9 @@
+      *****************************************************************
+      * DATA     :  09/08/2026
+      * AUTOR    : VAGNER RENATO BELLACOSA
+      * OBJETIVO : LINKAGE PADRAO DO SUBPROGRAMA QUE RETORNA O USER-ID
+      *            DA ADDRESS SPACE (COBOL101), NOS MOLDES DE COPY0651
+      * CPD      : INEFE
+      *****************************************************************
+       01  WSS-USERID-LINKAGE.
+           03  WSS-USERID-SAIDA            PIC X(008).
