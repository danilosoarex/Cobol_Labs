@@ -0,0 +1,11 @@
+      *****************************************************************
+      * DATA     :  09/08/2026
+      * AUTOR    : VAGNER RENATO BELLACOSA
+      * OBJETIVO : LINKAGE PADRAO DO SUBPROGRAMA DE DUMP DE MEMORIA
+      *            POR PONTEIRO (COBOL102), NOS MOLDES DE COPY0991
+      * CPD      : INEFE
+      *****************************************************************
+       01  WSS-MEMDUMP-LINKAGE.
+           03  WSS-MEMDUMP-PONTEIRO        USAGE POINTER.
+           03  WSS-MEMDUMP-TAMANHO         PIC 9(003).
+           03  WSS-MEMDUMP-IDENTIFICACAO   PIC X(030).
