@@ -0,0 +1,15 @@
+      *****************************************************************
+      * DATA     :  09/08/2026
+      * AUTOR    : VAGNER RENATO BELLACOSA
+      * OBJETIVO : LINKAGE PADRAO DO SUBPROGRAMA DE AUTOVALIDACAO DO
+      *            TAMANHO DA AREA DE PARAMETROS (COBOL121), NOS
+      *            MOLDES DE COPY1021
+      * CPD      : INEFE
+      *****************************************************************
+       01  WSS-VALIDA-PARM-LINKAGE.
+           03  WSS-VALIDA-PARM-PONTEIRO     USAGE POINTER.
+           03  WSS-VALIDA-PARM-TAM-ESPERADO PIC 9(004) COMP.
+           03  WSS-VALIDA-PARM-TAM-CHAMADOR PIC 9(004) COMP.
+           03  WSS-VALIDA-PARM-OUTPUT.
+               05  WSS-VALIDA-PARM-RETURN-CODE PIC 9(003).
+               05  WSS-VALIDA-PARM-MENSAGEM    PIC X(040).
