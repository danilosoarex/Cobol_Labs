@@ -0,0 +1,13 @@
+      *****************************************************************
+      * DATA     :  09/08/2026
+      * AUTOR    : VAGNER RENATO BELLACOSA
+      * OBJETIVO : LINKAGE PADRAO DO SUBPROGRAMA DE CLASSIFICACAO DE
+      *            GRAVIDADE DE RETURN-CODE (COBOL125), NOS MOLDES DE
+      *            COPY1031
+      * CPD      : INEFE
+      *****************************************************************
+       01  WSS-CLASSIF-RC-LINKAGE.
+           03  WSS-CLASSIF-RC-ENTRADA      PIC 9(003).
+           03  WSS-CLASSIF-RC-SAIDA.
+               05  WSS-CLASSIF-RC-SEVERIDADE  PIC X(011).
+               05  WSS-CLASSIF-RC-DESCRICAO   PIC X(040).
