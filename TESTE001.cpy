@@ -0,0 +1,9 @@
+      *****************************************************************
+      * DATA     : 20/06/2023
+      * AUTOR    : VAGNER RENATO BELLACOSA
+      * OBJETIVO : TRECHO FINAL COMPARTILHADO DOS EXEMPLOS DIDATICOS
+      *            DE LEITURA DE SYSIN (COBOL072)
+      * CPD      : INEFE
+      *****************************************************************
+           DISPLAY ' '.
+           DISPLAY ' COBOL072 - FIM DO EXEMPLO DE SYSIN '.
